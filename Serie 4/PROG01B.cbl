@@ -15,23 +15,45 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CLIENTES           ASSIGN TO DISK '..\CLIENTES.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CLIENTES.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+         05 NRO-CLIENTE-C              PIC 9(7).
+         05 NYA-C                      PIC X(60).
+         05 IMPORTE-C                  PIC 9(7)V99.
+         05 TELEFONO-C                 PIC X(15).
+         05 EMAIL-C                    PIC X(40).
+         05 DOMICILIO-C                PIC X(50).
 
        WORKING-STORAGE SECTION.
 
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==CLIENTES==.
+
        01 VARIABLES.
           05 WSV-NRO-CUOTA        PIC 9(01).
           05 WSV-IMP-CUOTA        PIC 9(04)V9(02).
 
        77 MASCARA                 PIC ZZZZ.V9(2).
 
+       01 WSV-NRO-CLIENTE          PIC 9(07).
+
+       01 WS-CLIENTE-ENCONTRADO    PIC X VALUE 'N'.
+           88 WS-CLIENTE-FUE-ENCONTRADO                 VALUE 'S'.
+
        01 NOMBRE-CLIENTE.
           05 WSV-NOMBRE           PIC X(10).
           05 WSV-APELLIDO         PIC X(10).
 
+       01 WS-NYA-TRIM              PIC X(60).
+       01 WS-PTR-NYA               PIC 9(03).
+
        01 CONSTANTES.
           05 WSC-5                PIC 9(01)       VALUE 5.
 
@@ -52,10 +74,54 @@
            INITIALIZE VARIABLES
                       ACUMULADORES.
 
-           DISPLAY 'INGRESE NOMBRE'
-           ACCEPT WSV-NOMBRE.
-           DISPLAY 'INGRESE APELLIDO'
-           ACCEPT WSV-APELLIDO.
+           DISPLAY 'INGRESE EL NUMERO DE CLIENTE'
+           ACCEPT WSV-NRO-CLIENTE
+           PERFORM 105000-BUSCAR-CLIENTE.
+
+
+       105000-BUSCAR-CLIENTE.
+
+           MOVE 'N' TO WS-CLIENTE-ENCONTRADO
+           OPEN INPUT CLIENTES
+           IF NOT WSS-FS-CLIENTES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+             DISPLAY 'FILE STATUS ' WSS-FS-CLIENTES
+           ELSE
+             PERFORM 105100-LEER-CLIENTE
+             PERFORM UNTIL WSS-FS-CLIENTES-EOF
+                        OR WS-CLIENTE-FUE-ENCONTRADO
+               PERFORM 105100-LEER-CLIENTE
+             END-PERFORM
+             CLOSE CLIENTES
+           END-IF
+           IF WS-CLIENTE-FUE-ENCONTRADO
+             MOVE FUNCTION TRIM(NYA-C) TO WS-NYA-TRIM
+             MOVE 1 TO WS-PTR-NYA
+             UNSTRING WS-NYA-TRIM DELIMITED BY SPACE
+                 INTO WSV-NOMBRE
+                 WITH POINTER WS-PTR-NYA
+             IF WS-PTR-NYA <= FUNCTION LENGTH(FUNCTION TRIM(NYA-C))
+               MOVE WS-NYA-TRIM(WS-PTR-NYA:) TO WSV-APELLIDO
+             ELSE
+               MOVE SPACES TO WSV-APELLIDO
+             END-IF
+           ELSE
+             MOVE SPACES TO NOMBRE-CLIENTE
+             DISPLAY 'NO EXISTE UN CLIENTE CON ESE NUMERO'
+           END-IF.
+
+
+       105100-LEER-CLIENTE.
+
+           READ CLIENTES
+              EVALUATE TRUE
+                 WHEN WSS-FS-CLIENTES-EOF
+                      CONTINUE
+                 WHEN NOT WSS-FS-CLIENTES-OK
+                      DISPLAY 'FILE STATUS ' WSS-FS-CLIENTES
+                 WHEN NRO-CLIENTE-C = WSV-NRO-CLIENTE
+                      MOVE 'S' TO WS-CLIENTE-ENCONTRADO
+              END-EVALUATE.
 
 
        200000-PROCESO.
