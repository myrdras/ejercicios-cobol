@@ -15,13 +15,39 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUOTAS             ASSIGN TO DISK '..\CUOTAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CUOTAS.
+
+           SELECT CLIENTES           ASSIGN TO DISK '..\CLIENTES.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CLIENTES.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD CUOTAS.
+       01 REG-CUOTAS.
+         05 REG-NOMBRE                PIC X(10).
+         05 REG-APELLIDO              PIC X(10).
+         05 REG-NRO-CUOTA             PIC 9(01).
+         05 REG-IMP-CUOTA             PIC 9(04)V9(02).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+         05 NRO-CLIENTE-C              PIC 9(7).
+         05 NYA-C                      PIC X(60).
+         05 IMPORTE-C                  PIC 9(7)V99.
+         05 TELEFONO-C                 PIC X(15).
+         05 EMAIL-C                    PIC X(40).
+         05 DOMICILIO-C                PIC X(50).
 
        WORKING-STORAGE SECTION.
 
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==CUOTAS==.
+           COPY WSFS REPLACING ==:TAG:== BY ==CLIENTES==.
+
        01 VARIABLES.
           05 WSV-NRO-CUOTA        PIC 9(01).
           05 WSV-IMP-CUOTA        PIC 9(04)V9(02).
@@ -38,6 +64,14 @@
           05 WSV-NOMBRE           PIC X(10).
           05 WSV-APELLIDO         PIC X(10).
 
+       01 WS-NYA-TRIM              PIC X(60).
+       01 WS-PTR-NYA               PIC 9(03).
+
+       01 WSV-NRO-CLIENTE          PIC 9(07).
+
+       01 WS-CLIENTE-ENCONTRADO    PIC X VALUE 'N'.
+           88 WS-CLIENTE-FUE-ENCONTRADO                 VALUE 'S'.
+
        01 CONSTANTES.
           05 WSC-5                PIC 9(01)       VALUE 5.
           05 WSC-IVA              PIC 9(02)       VALUE 21.
@@ -59,10 +93,69 @@
            INITIALIZE VARIABLES
                       ACUMULADORES.
 
-           DISPLAY "INGRESE NOMBRE"
-           ACCEPT WSV-NOMBRE.
-           DISPLAY "INGRESE APELLIDO"
-           ACCEPT WSV-APELLIDO.
+           DISPLAY "INGRESE EL NUMERO DE CLIENTE"
+           ACCEPT WSV-NRO-CLIENTE
+           PERFORM 104000-BUSCAR-CLIENTE.
+
+           PERFORM 105000-ABRIR-CUOTAS.
+
+
+       104000-BUSCAR-CLIENTE.
+
+           MOVE 'N' TO WS-CLIENTE-ENCONTRADO
+           OPEN INPUT CLIENTES
+           IF NOT WSS-FS-CLIENTES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+             DISPLAY 'FILE STATUS ' WSS-FS-CLIENTES
+           ELSE
+             PERFORM 104100-LEER-CLIENTE
+             PERFORM UNTIL WSS-FS-CLIENTES-EOF
+                        OR WS-CLIENTE-FUE-ENCONTRADO
+               PERFORM 104100-LEER-CLIENTE
+             END-PERFORM
+             CLOSE CLIENTES
+           END-IF
+           IF WS-CLIENTE-FUE-ENCONTRADO
+             MOVE FUNCTION TRIM(NYA-C) TO WS-NYA-TRIM
+             MOVE 1 TO WS-PTR-NYA
+             UNSTRING WS-NYA-TRIM DELIMITED BY SPACE
+                 INTO WSV-NOMBRE
+                 WITH POINTER WS-PTR-NYA
+             IF WS-PTR-NYA <= FUNCTION LENGTH(FUNCTION TRIM(NYA-C))
+               MOVE WS-NYA-TRIM(WS-PTR-NYA:) TO WSV-APELLIDO
+             ELSE
+               MOVE SPACES TO WSV-APELLIDO
+             END-IF
+           ELSE
+             MOVE SPACES TO NOMBRE-CLIENTE
+             DISPLAY 'NO EXISTE UN CLIENTE CON ESE NUMERO'
+           END-IF.
+
+
+       104100-LEER-CLIENTE.
+
+           READ CLIENTES
+              EVALUATE TRUE
+                 WHEN WSS-FS-CLIENTES-EOF
+                      CONTINUE
+                 WHEN NOT WSS-FS-CLIENTES-OK
+                      DISPLAY 'FILE STATUS ' WSS-FS-CLIENTES
+                 WHEN NRO-CLIENTE-C = WSV-NRO-CLIENTE
+                      MOVE 'S' TO WS-CLIENTE-ENCONTRADO
+              END-EVALUATE.
+
+
+       105000-ABRIR-CUOTAS.
+
+           OPEN EXTEND CUOTAS
+           IF NOT WSS-FS-CUOTAS-OK AND NOT WSS-FS-CUOTAS-NOEXISTE
+             DISPLAY 'ERROR DE ARCHIVO DE CUOTAS'
+             DISPLAY 'FILE STATUS ' WSS-FS-CUOTAS
+           ELSE
+             IF WSS-FS-CUOTAS-NOEXISTE
+               OPEN OUTPUT CUOTAS
+             END-IF
+           END-IF.
 
 
        200000-PROCESO.
@@ -80,10 +173,20 @@
                DISPLAY '**************************************'
                ACCEPT WSV-IMP-CUOTA
                COMPUTE WSA-ACUM-IMPORTE=WSA-ACUM-IMPORTE + WSV-IMP-CUOTA
+               PERFORM 215000-GRABAR-CUOTA
                ADD 1 TO WSA-CONT
              END-PERFORM.
 
 
+           215000-GRABAR-CUOTA.
+
+             MOVE WSV-NOMBRE TO REG-NOMBRE
+             MOVE WSV-APELLIDO TO REG-APELLIDO
+             MOVE WSV-NRO-CUOTA TO REG-NRO-CUOTA
+             MOVE WSV-IMP-CUOTA TO REG-IMP-CUOTA
+             WRITE REG-CUOTAS.
+
+
            220000-CALCULO.
 
              COMPUTE WSV-TOT-IVA = WSA-ACUM-IMPORTE * WSC-IVA / 100
@@ -93,6 +196,8 @@
 
        300000-FINAL.
 
+           CLOSE CUOTAS.
+
            DISPLAY '**************************************'
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 1D - Estr.Basicas'
