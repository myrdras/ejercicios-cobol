@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     Rutina compartida de ordenamiento por burbuja de
+      *              un vector numerico, para que EVINT-EJ02 (y
+      *              cualquier otro programa que necesite rankear un
+      *              vector, como un listado de cuentas por saldo) no
+      *              repita cada uno su propio bucle de ordenamiento.
+      * Tectonics:   cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDENVECTOR.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-INDICES.
+           05 WSI-I                PIC 9(04).
+           05 WSI-J                PIC 9(04).
+           05 WSI-AUX               PIC 9(04).
+           05 WSI-ULTIMO            PIC 9(04).
+
+       01 WS-AUX-VALOR              PIC 9(09)V99.
+
+       LINKAGE SECTION.
+
+       01 LK-VECTOR                 OCCURS 9999 TIMES PIC 9(09)V99.
+
+       01 LK-CANT                   PIC 9(04).
+
+       01 LK-ORDEN                  PIC X(01).
+           88 LK-ORDEN-ASCENDENTE       VALUE "A".
+           88 LK-ORDEN-DESCENDENTE      VALUE "D".
+
+
+       PROCEDURE DIVISION USING LK-VECTOR
+                                LK-CANT
+                                LK-ORDEN.
+
+       000000-CONTROL.
+
+            IF LK-CANT > 1
+                MOVE LK-CANT TO WSI-ULTIMO
+                SUBTRACT 1 FROM WSI-ULTIMO
+                PERFORM VARYING WSI-I FROM 1 BY 1
+                          UNTIL WSI-I > WSI-ULTIMO
+                    PERFORM VARYING WSI-J FROM 1 BY 1
+                              UNTIL WSI-J > WSI-ULTIMO
+                        MOVE WSI-J TO WSI-AUX
+                        ADD 1 TO WSI-AUX
+                        IF LK-ORDEN-DESCENDENTE
+                            IF LK-VECTOR(WSI-J) < LK-VECTOR(WSI-AUX)
+                                PERFORM 100000-INTERCAMBIAR
+                            END-IF
+                        ELSE
+                            IF LK-VECTOR(WSI-J) > LK-VECTOR(WSI-AUX)
+                                PERFORM 100000-INTERCAMBIAR
+                            END-IF
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+            END-IF
+
+            GOBACK.
+
+
+       100000-INTERCAMBIAR.
+            MOVE LK-VECTOR(WSI-J) TO WS-AUX-VALOR
+            MOVE LK-VECTOR(WSI-AUX) TO LK-VECTOR(WSI-J)
+            MOVE WS-AUX-VALOR TO LK-VECTOR(WSI-AUX).
