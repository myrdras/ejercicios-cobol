@@ -0,0 +1,250 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     EJERCICIO 9 - REPORTE DE ANTIGUEDAD DE SALDOS DE
+      *              CUENTAS.DAT: RECORRE EL ARCHIVO Y, COMPARANDO
+      *              FECHAVTO CONTRA LA FECHA DEL SISTEMA, CLASIFICA
+      *              CADA CUENTA EN AL DIA, 1-30, 31-60, 61-90 O MAS DE
+      *              90 DIAS DE MORA.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  PROG09-08-ME.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA            ASSIGN TO DISK '..\CUENTAS.DAT'
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS SEQUENTIAL
+                                       RECORD KEY IS NROCUENTA
+                                       FILE STATUS IS WSS-FS-ENTRADA.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ENTRADA.
+       01 REG-ENTRADA.
+         05 NROCUENTA                  PIC 9(08).
+         05 CODCLIENTE                 PIC 9(08).
+         05 MONTO                      PIC S9(15)V99.
+         05 FECHAVTO                   PIC 9(08).
+         05 FECHAULTPAGO               PIC 9(08).
+         05 ENTRYID                    PIC 9(08).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==ENTRADA==.
+
+       01 WS-CANT-LEIDOS                PIC 9(05) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       01 VARIABLES.
+         05 WSV-NROCUENTA              PIC 9(08).
+         05 WSV-CODCLIENTE             PIC 9(08).
+         05 WSV-MONTO                  PIC S9(15)V99.
+         05 WSV-FECHAVTO               PIC 9(08).
+         05 WSV-FECHAULTPAGO           PIC 9(08).
+
+       01 WS-SALIDA.
+         05 WS-NROCUENTA                PIC Z(7)9.
+         05 FILLER                      PIC X       VALUE SPACE.
+         05 WS-CODCLIENTE               PIC Z(7)9.
+         05 FILLER                      PIC X       VALUE SPACE.
+         05 WS-MONTO                    PIC -(13)9,99.
+         05 FILLER                      PIC X       VALUE SPACE.
+         05 WS-DIASMORA                 PIC ----9.
+         05 FILLER                      PIC X       VALUE SPACE.
+         05 WS-BUCKET                   PIC X(11).
+
+       01 WS-FECHAS.
+         05 WS-FECHA-HOY                PIC 9(08).
+         05 WS-JULIANO-HOY              PIC 9(07).
+         05 WS-JULIANO-VTO              PIC 9(07).
+         05 WS-DIAS-DE-MORA             PIC S9(07).
+
+       01 WS-CONTROL-TOTALES.
+         05 WS-CANT-AL-DIA              PIC 9(05) VALUE 0.
+         05 WS-CANT-1-30                PIC 9(05) VALUE 0.
+         05 WS-CANT-31-60               PIC 9(05) VALUE 0.
+         05 WS-CANT-61-90               PIC 9(05) VALUE 0.
+         05 WS-CANT-MAS-90              PIC 9(05) VALUE 0.
+         05 WS-TOTAL-MAS-90             PIC S9(15)V99 VALUE 0.
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO
+                 PERFORM 300000-FINAL.
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+                      WS-CONTROL-TOTALES
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+           COMPUTE WS-JULIANO-HOY =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY)
+           PERFORM 110000-ABRIR-ENTRADA
+           PERFORM 130000-PRIMER-LECTURA.
+
+
+       110000-ABRIR-ENTRADA.
+           OPEN INPUT ENTRADA
+           IF NOT WSS-FS-ENTRADA-OK
+             DISPLAY 'ERROR DE ARCHIVO '
+             DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       130000-PRIMER-LECTURA.
+           PERFORM 131000-LEER-ENTRADA
+           IF WSS-FS-ENTRADA-EOF
+             DISPLAY 'ARCHIVO VACIO'
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       131000-LEER-ENTRADA.
+           READ ENTRADA
+              EVALUATE TRUE
+                 WHEN WSS-FS-ENTRADA-OK
+                      MOVE REG-ENTRADA TO VARIABLES
+                      ADD 1 TO WS-CANT-LEIDOS
+                 WHEN WSS-FS-ENTRADA-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS' WSS-FS-ENTRADA
+                      PERFORM 300000-FINAL
+              END-EVALUATE.
+
+
+       200000-PROCESO.
+           PERFORM 211000-MOSTRAR-ENCABEZADO
+           PERFORM 210000-MOSTRAR UNTIL WSS-FS-ENTRADA-EOF
+           PERFORM 213000-MOSTRAR-PIE.
+
+
+       210000-MOSTRAR.
+           PERFORM 215000-CALCULAR-MORA
+           PERFORM 216000-CLASIFICAR
+           PERFORM 210100-CARGAR-SALIDA
+           PERFORM 212000-MOSTRAR-CUERPO
+           PERFORM 131000-LEER-ENTRADA.
+
+
+       215000-CALCULAR-MORA.
+           IF WSV-FECHAVTO = 0
+             MOVE 0 TO WS-DIAS-DE-MORA
+           ELSE
+             COMPUTE WS-JULIANO-VTO =
+                     FUNCTION INTEGER-OF-DATE(WSV-FECHAVTO)
+             COMPUTE WS-DIAS-DE-MORA = WS-JULIANO-HOY - WS-JULIANO-VTO
+           END-IF.
+
+
+       216000-CLASIFICAR.
+           EVALUATE TRUE
+             WHEN WS-DIAS-DE-MORA <= 0
+               MOVE 'AL DIA' TO WS-BUCKET
+               ADD 1 TO WS-CANT-AL-DIA
+             WHEN WS-DIAS-DE-MORA <= 30
+               MOVE '1-30' TO WS-BUCKET
+               ADD 1 TO WS-CANT-1-30
+             WHEN WS-DIAS-DE-MORA <= 60
+               MOVE '31-60' TO WS-BUCKET
+               ADD 1 TO WS-CANT-31-60
+             WHEN WS-DIAS-DE-MORA <= 90
+               MOVE '61-90' TO WS-BUCKET
+               ADD 1 TO WS-CANT-61-90
+             WHEN OTHER
+               MOVE 'MAS DE 90' TO WS-BUCKET
+               ADD 1 TO WS-CANT-MAS-90
+               ADD WSV-MONTO TO WS-TOTAL-MAS-90
+           END-EVALUATE.
+
+
+       210100-CARGAR-SALIDA.
+           MOVE WSV-NROCUENTA TO WS-NROCUENTA
+           MOVE WSV-CODCLIENTE TO WS-CODCLIENTE
+           MOVE WSV-MONTO TO WS-MONTO
+           MOVE WS-DIAS-DE-MORA TO WS-DIASMORA.
+
+
+       211000-MOSTRAR-ENCABEZADO.
+           DISPLAY '*---------*----------*----------------*------*'
+                                                     '-----------*'
+           DISPLAY '|  CUENTA |  CLIENTE |     SALDO      | MORA |'
+                                                     ' ESTADO    |'
+           DISPLAY '*---------*----------*----------------*------*'
+                                                     '-----------*'.
+
+
+       212000-MOSTRAR-CUERPO.
+           DISPLAY '| ' WS-NROCUENTA ' | ' WS-CODCLIENTE ' |'
+                   WS-MONTO ' |' WS-DIASMORA ' | ' WS-BUCKET '|'.
+
+
+       213000-MOSTRAR-PIE.
+           DISPLAY '*---------*----------*----------------*------*'
+                                                     '-----------*'.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           PERFORM 320000-TOTALES-DE-CONTROL
+           PERFORM 330000-CERRAR-ENTRADA
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN.
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   EJERCICIO 9 - ANTIGUEDAD DE SALDOS'
+           DISPLAY 'Programme: PROG09-08-ME'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
+
+
+       320000-TOTALES-DE-CONTROL.
+           DISPLAY 'CUENTAS AL DIA:          ' WS-CANT-AL-DIA
+           DISPLAY 'CUENTAS DE 1 A 30 DIAS:  ' WS-CANT-1-30
+           DISPLAY 'CUENTAS DE 31 A 60 DIAS: ' WS-CANT-31-60
+           DISPLAY 'CUENTAS DE 61 A 90 DIAS: ' WS-CANT-61-90
+           DISPLAY 'CUENTAS DE MAS DE 90:    ' WS-CANT-MAS-90
+           DISPLAY 'SALDO EN MORA +90 DIAS:  ' WS-TOTAL-MAS-90.
+
+
+       330000-CERRAR-ENTRADA.
+           CLOSE ENTRADA
+           IF NOT WSS-FS-ENTRADA-OK
+              DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+            DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
+           END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG09-08-ME'   TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS   TO WS-RUNLOG-LEIDOS
+           MOVE 0                TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ENTRADA   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
