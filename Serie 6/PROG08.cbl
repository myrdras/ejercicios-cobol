@@ -0,0 +1,289 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     EJERCICIO 8 - MANTENIMIENTO DE SERVICIO.DAT:
+      *              MODIFICACION Y BAJA DE UN REGISTRO EXISTENTE POR
+      *              CODSERVICIO+NUMCUENTA+PERIODO. SERVICIO.DAT SIGUE
+      *              SIENDO SECUENCIAL (NO TIENE UNA CLAVE UNICA COMO
+      *              CUENTAS.DAT), ASI QUE EL ARCHIVO SE CARGA COMPLETO
+      *              EN UNA TABLA Y SE REGRABA ENTERO DESPUES DE CADA
+      *              CAMBIO, SIGUIENDO EL MISMO ESQUEMA QUE
+      *              PROG-03-01-SA USA PARA PERSISTIR TABLA_ALUMNOS.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  PROG08-08-ME.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO            ASSIGN TO DISK '..\SERVICIO.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ARCHIVO.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARCHIVO.
+       01 REG-ARCHIVO.
+         05 CODSERVICIO               PIC X(03).
+         05 NUMCUENTA                 PIC 9(08).
+         05 DESCRIP                   PIC X(30).
+         05 PERIODO.
+           10 AAAA                    PIC X(04).
+           10 MM                      PIC X(02).
+         05 MONTO                     PIC S9(05)V99.
+         05 ENTRYID                   PIC 9(08).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==ARCHIVO==.
+
+       01 WS-CANT-ESCRITOS              PIC 9(05) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       01 TABLA-SERVICIOS.
+         05 WS-CANT-SERVICIOS          PIC 9(05) VALUE 0.
+         05 TS-ENTRY OCCURS 9999 TIMES.
+           10 TS-CODSERVICIO           PIC X(03).
+           10 TS-NUMCUENTA             PIC 9(08).
+           10 TS-DESCRIP               PIC X(30).
+           10 TS-PERIODO.
+             15 TS-AAAA                PIC X(04).
+             15 TS-MM                  PIC X(02).
+           10 TS-MONTO                 PIC S9(05)V99.
+           10 TS-ENTRYID                PIC 9(08).
+
+       01 WS-OPCION                    PIC 9(01) VALUE 0.
+
+       01 WS-BUSQUEDA.
+         05 WSB-CODSERVICIO             PIC X(03).
+         05 WSB-NUMCUENTA               PIC 9(08).
+         05 WSB-AAAA                    PIC X(04).
+         05 WSB-MM                      PIC X(02).
+
+       01 WS-IND-SERVICIO               PIC 9(05).
+       01 WS-IND-ENCONTRADO             PIC 9(05) VALUE 0.
+
+      * Por alguna razon no se guardan los decimales cuando es negativo
+      * y tiene los 15 numeros enteros (se guarda el signo, los 15
+      * enteros pero no los decimales) por eso tomo el valor en una
+      * variable auxiliar para poder guardar el numero completo.
+       01 WS-AUX-MONTO                 PIC S9(16)V99.
+
+       01 WS-MONTO-NUEVO                PIC S9(05)V99.
+
+       01 WS-DESCRIP-NUEVA              PIC X(30).
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO UNTIL WS-OPCION = 4
+                 PERFORM 300000-FINAL.
+
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+
+           PERFORM 105000-CARGAR-SERVICIOS
+           PERFORM 130000-MOSTRAR-MENU.
+
+
+       105000-CARGAR-SERVICIOS.
+           MOVE 0 TO WS-CANT-SERVICIOS
+           OPEN INPUT ARCHIVO
+           IF WSS-FS-ARCHIVO-NOEXISTE
+             DISPLAY 'ARCHIVO DE SERVICIOS VACIO'
+           ELSE
+             IF NOT WSS-FS-ARCHIVO-OK
+               DISPLAY 'ERROR DE ARCHIVO'
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+               PERFORM 300000-FINAL
+             ELSE
+               PERFORM 106000-LEER-SERVICIO
+               PERFORM UNTIL WSS-FS-ARCHIVO-EOF
+                 IF WS-CANT-SERVICIOS < 9999
+                   ADD 1 TO WS-CANT-SERVICIOS
+                   MOVE REG-ARCHIVO TO TS-ENTRY(WS-CANT-SERVICIOS)
+                 END-IF
+                 PERFORM 106000-LEER-SERVICIO
+               END-PERFORM
+             END-IF
+             CLOSE ARCHIVO
+           END-IF.
+
+
+       106000-LEER-SERVICIO.
+           READ ARCHIVO
+           IF NOT WSS-FS-ARCHIVO-OK AND NOT WSS-FS-ARCHIVO-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+           END-IF.
+
+
+       130000-MOSTRAR-MENU.
+           DISPLAY ' '
+           DISPLAY 'MANTENIMIENTO DE SERVICIO.DAT'
+           DISPLAY '1 - MODIFICAR UN REGISTRO'
+           DISPLAY '2 - ELIMINAR UN REGISTRO'
+           DISPLAY '3 - LISTAR TODOS LOS REGISTROS'
+           DISPLAY '4 - SALIR'
+           DISPLAY 'OPCION: '
+           ACCEPT WS-OPCION.
+
+
+       200000-PROCESO.
+           EVALUATE WS-OPCION
+             WHEN 1
+               PERFORM 210000-MODIFICAR
+             WHEN 2
+               PERFORM 220000-ELIMINAR
+             WHEN 3
+               PERFORM 230000-LISTAR
+             WHEN 4
+               CONTINUE
+             WHEN OTHER
+               DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE
+           IF WS-OPCION NOT = 4
+             PERFORM 130000-MOSTRAR-MENU
+           END-IF.
+
+
+       205000-BUSCAR-SERVICIO.
+           DISPLAY 'INGRESE EL CODIGO DE SERVICIO: '
+           ACCEPT WSB-CODSERVICIO
+           DISPLAY 'INGRESE EL NUMERO DE CUENTA: '
+           ACCEPT WSB-NUMCUENTA
+           DISPLAY 'INGRESE EL AÑO DEL PERIODO: '
+           ACCEPT WSB-AAAA
+           DISPLAY 'INGRESE EL MES DEL PERIODO: '
+           ACCEPT WSB-MM
+
+           MOVE 0 TO WS-IND-ENCONTRADO
+           PERFORM VARYING WS-IND-SERVICIO FROM 1 BY 1
+                     UNTIL WS-IND-SERVICIO > WS-CANT-SERVICIOS
+             IF TS-CODSERVICIO(WS-IND-SERVICIO) = WSB-CODSERVICIO
+               AND TS-NUMCUENTA(WS-IND-SERVICIO) = WSB-NUMCUENTA
+               AND TS-AAAA(WS-IND-SERVICIO) = WSB-AAAA
+               AND TS-MM(WS-IND-SERVICIO) = WSB-MM
+               MOVE WS-IND-SERVICIO TO WS-IND-ENCONTRADO
+               MOVE WS-CANT-SERVICIOS TO WS-IND-SERVICIO
+             END-IF
+           END-PERFORM
+           IF WS-IND-ENCONTRADO = 0
+             DISPLAY 'NO EXISTE UN REGISTRO CON ESOS DATOS'
+           END-IF.
+
+
+       210000-MODIFICAR.
+           PERFORM 205000-BUSCAR-SERVICIO
+           IF WS-IND-ENCONTRADO NOT = 0
+             DISPLAY 'DESCRIPCION ACTUAL: '
+                     TS-DESCRIP(WS-IND-ENCONTRADO)
+             DISPLAY 'INGRESE LA NUEVA DESCRIPCION: '
+             ACCEPT WS-DESCRIP-NUEVA
+             DISPLAY 'MONTO ACTUAL: ' TS-MONTO(WS-IND-ENCONTRADO)
+             DISPLAY 'INGRESE EL NUEVO MONTO: '
+             ACCEPT WS-AUX-MONTO
+             MOVE WS-AUX-MONTO TO WS-MONTO-NUEVO
+             MOVE WS-DESCRIP-NUEVA TO TS-DESCRIP(WS-IND-ENCONTRADO)
+             MOVE WS-MONTO-NUEVO TO TS-MONTO(WS-IND-ENCONTRADO)
+             PERFORM 305000-GRABAR-SERVICIOS
+             DISPLAY 'REGISTRO MODIFICADO'
+           END-IF.
+
+
+       220000-ELIMINAR.
+           PERFORM 205000-BUSCAR-SERVICIO
+           IF WS-IND-ENCONTRADO NOT = 0
+             PERFORM VARYING WS-IND-SERVICIO FROM WS-IND-ENCONTRADO
+                       BY 1 UNTIL WS-IND-SERVICIO >= WS-CANT-SERVICIOS
+               MOVE TS-ENTRY(WS-IND-SERVICIO + 1)
+                 TO TS-ENTRY(WS-IND-SERVICIO)
+             END-PERFORM
+             SUBTRACT 1 FROM WS-CANT-SERVICIOS
+             PERFORM 305000-GRABAR-SERVICIOS
+             DISPLAY 'REGISTRO ELIMINADO'
+           END-IF.
+
+
+       230000-LISTAR.
+           PERFORM 231000-MOSTRAR-ENCABEZADO
+           PERFORM VARYING WS-IND-SERVICIO FROM 1 BY 1
+                     UNTIL WS-IND-SERVICIO > WS-CANT-SERVICIOS
+             PERFORM 232000-MOSTRAR-CUERPO
+           END-PERFORM.
+
+
+       231000-MOSTRAR-ENCABEZADO.
+           DISPLAY '*----*----------*------------------------------*'
+                          '-------*'
+           DISPLAY '|SER.|CUENTA    |DESCRIPCION                   |'
+                          'MONTO  |'
+           DISPLAY '*----*----------*------------------------------*'
+                          '-------*'.
+
+
+       232000-MOSTRAR-CUERPO.
+           DISPLAY '|' TS-CODSERVICIO(WS-IND-SERVICIO)
+                   '|' TS-NUMCUENTA(WS-IND-SERVICIO)
+                   '|' TS-DESCRIP(WS-IND-SERVICIO)
+                   '|' TS-MONTO(WS-IND-SERVICIO) '|'.
+
+
+       305000-GRABAR-SERVICIOS.
+           OPEN OUTPUT ARCHIVO
+           IF NOT WSS-FS-ARCHIVO-OK
+             DISPLAY 'ERROR DE ARCHIVO'
+             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+           ELSE
+             PERFORM VARYING WS-IND-SERVICIO FROM 1 BY 1
+                       UNTIL WS-IND-SERVICIO > WS-CANT-SERVICIOS
+               MOVE TS-ENTRY(WS-IND-SERVICIO) TO REG-ARCHIVO
+               WRITE REG-ARCHIVO
+               ADD 1 TO WS-CANT-ESCRITOS
+             END-PERFORM
+             CLOSE ARCHIVO
+           END-IF.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN.
+
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   MANTENIMIENTO DE SERVICIO.DAT'
+           DISPLAY 'Programme: PROG08-08-ME'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG08-08-ME'   TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-SERVICIOS TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ARCHIVO   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
