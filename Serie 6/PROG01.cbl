@@ -20,6 +20,14 @@
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-ARCHIVO.
 
+           SELECT SERVCAT            ASSIGN TO DISK '..\SERVCAT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SERVCAT.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -32,14 +40,51 @@
            10 AAAA                    PIC X(04).
            10 MM                      PIC X(02).
          05 MONTO                     PIC S9(05)V99.
+         05 ENTRYID                   PIC 9(08).
+
+       FD SERVCAT.
+           COPY CATSERV.
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
 
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-ARCHIVO           PIC X(02).
-               88 WSS-FS-ARCHIVO-OK                     VALUE '00'.
-               88 WSS-FS-ARCHIVO-EOF                    VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==ARCHIVO==.
+           COPY WSFS REPLACING ==:TAG:== BY ==SERVCAT==.
+
+       01 WS-CANT-ESCRITOS              PIC 9(08) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       01 TABLA-CATALOGO.
+         05 WS-CANT-CATALOGO           PIC 9(04) VALUE 0.
+         05 TC-ENTRY OCCURS 200 TIMES.
+           10 TC-CODIGO                PIC X(03).
+
+       01 WS-COD-VALIDO                PIC X VALUE 'N'.
+           88 WSV-CODSERVICIO-VALIDO                    VALUE 'S'.
+
+       01 WS-PERIODO-VALIDO             PIC X VALUE 'N'.
+           88 WSV-PERIODO-VALIDO                        VALUE 'S'.
+
+       01 WS-AUX-AAAA                   PIC 9(04).
+
+       01 WS-IND-CATALOGO               PIC 9(04).
+
+       01 TABLA-CLAVES.
+         05 WS-CANT-CLAVES             PIC 9(05) VALUE 0.
+         05 TK-ENTRY OCCURS 5000 TIMES.
+           10 TK-CLAVE                 PIC X(17).
+
+       01 WS-CLAVE-INGRESADA            PIC X(17).
+       01 WS-IND-CLAVE                  PIC 9(05).
+       01 WS-DUPLICADO                  PIC X VALUE 'N'.
+           88 WS-ES-DUPLICADO                           VALUE 'S'.
+
+       01 WS-ULTIMO-ID                  PIC 9(08) VALUE 0.
+       01 WS-ID-INICIAL-SESION          PIC 9(08) VALUE 0.
 
        01 VARIABLES.
          05 WSV-CODSERVICIO            PIC X(03).
@@ -60,6 +105,10 @@
            88 WS-SI                                     VALUE 'S'.
            88 WS-NO                                     VALUE 'N'.
 
+       01 WS-RETURN-CODE               PIC 9(02) VALUE 0.
+
+       COPY WSHDR-WS.
+
 
        PROCEDURE DIVISION.
 
@@ -72,15 +121,84 @@
        100000-INICIO.
            INITIALIZE SWITCHES
 
+           PERFORM 105000-CARGAR-CATALOGO
+           PERFORM 107000-CARGAR-ULTIMO-ID-Y-CLAVES
            PERFORM 110000-ABRIR-ARCHIVO
            PERFORM 130000-PREGUNTA.
 
 
+       105000-CARGAR-CATALOGO.
+           MOVE 0 TO WS-CANT-CATALOGO
+           OPEN INPUT SERVCAT
+           IF WSS-FS-SERVCAT-NOEXISTE
+             DISPLAY 'CATALOGO DE SERVICIOS VACIO'
+           ELSE
+             IF NOT WSS-FS-SERVCAT-OK
+               DISPLAY 'ERROR DE ARCHIVO DE CATALOGO'
+               DISPLAY 'FILE STATUS ' WSS-FS-SERVCAT
+             ELSE
+               PERFORM 106000-LEER-CATALOGO
+               PERFORM UNTIL WSS-FS-SERVCAT-EOF
+                 IF CAT-ES-SERVICIO AND WS-CANT-CATALOGO < 200
+                   ADD 1 TO WS-CANT-CATALOGO
+                   MOVE CAT-CODIGO TO TC-CODIGO(WS-CANT-CATALOGO)
+                 END-IF
+                 PERFORM 106000-LEER-CATALOGO
+               END-PERFORM
+             END-IF
+             CLOSE SERVCAT
+           END-IF.
+
+
+       106000-LEER-CATALOGO.
+           READ SERVCAT
+           IF NOT WSS-FS-SERVCAT-OK AND NOT WSS-FS-SERVCAT-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-SERVCAT
+           END-IF.
+
+
+       107000-CARGAR-ULTIMO-ID-Y-CLAVES.
+           MOVE 0 TO WS-ULTIMO-ID
+           MOVE 0 TO WS-CANT-CLAVES
+           OPEN INPUT ARCHIVO
+           IF WSS-FS-ARCHIVO-NOEXISTE
+             CONTINUE
+           ELSE
+             IF NOT WSS-FS-ARCHIVO-OK
+               DISPLAY 'ERROR DE ARCHIVO'
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             ELSE
+               PERFORM 108000-LEER-ARCHIVO-ID
+               PERFORM UNTIL WSS-FS-ARCHIVO-EOF
+                 IF ENTRYID > WS-ULTIMO-ID
+                   MOVE ENTRYID TO WS-ULTIMO-ID
+                 END-IF
+                 IF WS-CANT-CLAVES < 5000
+                   ADD 1 TO WS-CANT-CLAVES
+                   STRING CODSERVICIO NUMCUENTA AAAA MM
+                       DELIMITED BY SIZE INTO TK-CLAVE(WS-CANT-CLAVES)
+                 END-IF
+                 PERFORM 108000-LEER-ARCHIVO-ID
+               END-PERFORM
+             END-IF
+             CLOSE ARCHIVO
+           END-IF
+           MOVE WS-ULTIMO-ID TO WS-ID-INICIAL-SESION.
+
+
+       108000-LEER-ARCHIVO-ID.
+           READ ARCHIVO
+           IF NOT WSS-FS-ARCHIVO-OK AND NOT WSS-FS-ARCHIVO-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+           END-IF.
+
+
        110000-ABRIR-ARCHIVO.
            OPEN EXTEND ARCHIVO
            IF NOT WSS-FS-ARCHIVO-OK
              DISPLAY 'ERROR DE ARCHIVO'
              DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
@@ -92,10 +210,62 @@
 
        200000-PROCESO.
            PERFORM 210000-INGRESO
-           PERFORM 220000-GRABAR
+           PERFORM 215000-VALIDAR-CODSERVICIO
+           PERFORM 216000-VALIDAR-PERIODO
+           PERFORM 217000-VERIFICAR-DUPLICADO
+           IF WSV-CODSERVICIO-VALIDO AND WSV-PERIODO-VALIDO
+                   AND NOT WS-ES-DUPLICADO
+             PERFORM 220000-GRABAR
+           ELSE
+             IF NOT WSV-CODSERVICIO-VALIDO
+               DISPLAY 'CODIGO DE SERVICIO INVALIDO, NO SE GRABA'
+             END-IF
+             IF NOT WSV-PERIODO-VALIDO
+               DISPLAY 'PERIODO INVALIDO (AÑO/MES), NO SE GRABA'
+             END-IF
+             IF WS-ES-DUPLICADO
+               DISPLAY 'YA EXISTE UN REGISTRO PARA ESE CODIGO DE '
+                       'SERVICIO, CUENTA Y PERIODO, NO SE GRABA'
+             END-IF
+           END-IF
            PERFORM 130000-PREGUNTA.
 
 
+       215000-VALIDAR-CODSERVICIO.
+           MOVE 'N' TO WS-COD-VALIDO
+           PERFORM VARYING WS-IND-CATALOGO FROM 1 BY 1
+                     UNTIL WS-IND-CATALOGO > WS-CANT-CATALOGO
+             IF TC-CODIGO(WS-IND-CATALOGO) = WSV-CODSERVICIO
+               MOVE 'S' TO WS-COD-VALIDO
+               MOVE WS-CANT-CATALOGO TO WS-IND-CATALOGO
+             END-IF
+           END-PERFORM.
+
+
+       216000-VALIDAR-PERIODO.
+           MOVE 'N' TO WS-PERIODO-VALIDO
+           IF WSV-AAAA IS NUMERIC
+             MOVE WSV-AAAA TO WS-AUX-AAAA
+             IF WS-AUX-AAAA >= 1900 AND WS-AUX-AAAA <= 2099
+                     AND WSV-MM >= 1 AND WSV-MM <= 12
+               MOVE 'S' TO WS-PERIODO-VALIDO
+             END-IF
+           END-IF.
+
+
+       217000-VERIFICAR-DUPLICADO.
+           MOVE 'N' TO WS-DUPLICADO
+           STRING WSV-CODSERVICIO WSV-NUMCUENTA WSV-AAAA WSV-MM
+               DELIMITED BY SIZE INTO WS-CLAVE-INGRESADA
+           PERFORM VARYING WS-IND-CLAVE FROM 1 BY 1
+                     UNTIL WS-IND-CLAVE > WS-CANT-CLAVES
+             IF TK-CLAVE(WS-IND-CLAVE) = WS-CLAVE-INGRESADA
+               MOVE 'S' TO WS-DUPLICADO
+               MOVE WS-CANT-CLAVES TO WS-IND-CLAVE
+             END-IF
+           END-PERFORM.
+
+
        210000-INGRESO.
            DISPLAY 'INGRESE EL CODIGO DE SERVICIO: '
            ACCEPT WSV-CODSERVICIO
@@ -114,13 +284,21 @@
 
        220000-GRABAR.
            MOVE VARIABLES TO REG-ARCHIVO
-           WRITE REG-ARCHIVO.
+           ADD 1 TO WS-ULTIMO-ID
+           MOVE WS-ULTIMO-ID TO ENTRYID
+           WRITE REG-ARCHIVO
+           ADD 1 TO WS-CANT-ESCRITOS
+           IF WS-CANT-CLAVES < 5000
+             ADD 1 TO WS-CANT-CLAVES
+             MOVE WS-CLAVE-INGRESADA TO TK-CLAVE(WS-CANT-CLAVES)
+           END-IF.
 
 
        300000-FINAL.
            PERFORM 310000-TITULOS
            PERFORM 330000-CERRAR-ARCHIVO
-           STOP RUN.
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN RETURNING WS-RETURN-CODE.
 
 
        310000-TITULOS.
@@ -128,6 +306,7 @@
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 1 - ARCHIVOS'
            DISPLAY 'Programme: PROG01-08-ME'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
 
@@ -137,3 +316,13 @@
               DISPLAY 'ERROR DE ARCHIVO'
             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
            END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG01-08-ME'       TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-CATALOGO     TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS     TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ARCHIVO       TO WS-RUNLOG-STATUS
+           MOVE WS-ID-INICIAL-SESION TO WS-RUNLOG-IDINI
+           MOVE WS-ULTIMO-ID         TO WS-RUNLOG-IDFIN
+           COPY WSRUNLOG-PROC.
