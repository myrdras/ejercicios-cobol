@@ -17,9 +17,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ENTRADA            ASSIGN TO DISK '..\CUENTAS.DAT'
-                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS SEQUENTIAL
+                                       RECORD KEY IS NROCUENTA
                                        FILE STATUS IS WSS-FS-ENTRADA.
 
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,14 +34,21 @@
          05 NROCUENTA                  PIC 9(08).
          05 CODCLIENTE                 PIC 9(08).
          05 MONTO                      PIC S9(15)V99.
+         05 FECHAVTO                   PIC 9(08).
+         05 FECHAULTPAGO               PIC 9(08).
+         05 ENTRYID                    PIC 9(08).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
 
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-ENTRADA           PIC X(02).
-               88 WSS-FS-ENTRADA-OK                     VALUE '00'.
-               88 WSS-FS-ENTRADA-EOF                    VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==ENTRADA==.
+
+       01 WS-CANT-LEIDOS                PIC 9(08) VALUE 0.
+       COPY WSRUNLOG-WS.
 
        01 VARIABLES.
          05 WSV-NROCUENTA.
@@ -44,6 +57,8 @@
            10 WSV-NC3                  PIC 9(01).
          05 WSV-CODCLIENTE             PIC 9(08).
          05 WSV-MONTO                  PIC S9(15)V99.
+         05 WSV-FECHAVTO               PIC 9(08).
+         05 WSV-FECHAULTPAGO           PIC 9(08).
 
        01 WS-SALIDA.
          05 WS-NROCUENTA.
@@ -55,6 +70,12 @@
          05 WS-CODCLIENTE              PIC 9(08).
          05 WS-MONTO                   PIC -(15)9,99.
 
+       01 WS-FILTRO.
+         05 WS-MONTO-MIN                PIC S9(15)V99.
+         05 WS-MONTO-MAX                PIC S9(15)V99.
+
+       COPY WSHDR-WS.
+
 
        PROCEDURE DIVISION.
 
@@ -66,10 +87,18 @@
        100000-INICIO.
            INITIALIZE SWITCHES
 
+           PERFORM 105000-PEDIR-RANGO
            PERFORM 110000-ABRIR-ENTRADA
            PERFORM 130000-PRIMER-LECTURA.
 
 
+       105000-PEDIR-RANGO.
+           DISPLAY 'INGRESE MONTO MINIMO A MOSTRAR: '
+           ACCEPT WS-MONTO-MIN
+           DISPLAY 'INGRESE MONTO MAXIMO A MOSTRAR: '
+           ACCEPT WS-MONTO-MAX.
+
+
        110000-ABRIR-ENTRADA.
            OPEN INPUT ENTRADA
            IF NOT WSS-FS-ENTRADA-OK
@@ -91,7 +120,7 @@
            READ ENTRADA
               EVALUATE TRUE
                  WHEN WSS-FS-ENTRADA-OK
-                      CONTINUE
+                      ADD 1 TO WS-CANT-LEIDOS
                  WHEN WSS-FS-ENTRADA-EOF
                       CONTINUE
                  WHEN OTHER
@@ -107,7 +136,9 @@
 
        210000-MOSTRAR.
            PERFORM 210100-CARGAR-SALIDA
-           PERFORM 212000-MOSTRAR-CUERPO
+           IF WSV-MONTO >= WS-MONTO-MIN AND WSV-MONTO <= WS-MONTO-MAX
+             PERFORM 212000-MOSTRAR-CUERPO
+           END-IF
            PERFORM 131000-LEER-ENTRADA.
 
 
@@ -135,6 +166,7 @@
        300000-FINAL.
            PERFORM 310000-TITULOS
            PERFORM 330000-CERRAR-ENTRADA
+           PERFORM 390000-GRABAR-BITACORA
            STOP RUN.
 
        310000-TITULOS.
@@ -142,6 +174,7 @@
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 4 - ARCHIVOS'
            DISPLAY 'Programme: PROG04-08-ME'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
 
@@ -151,3 +184,11 @@
               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
             DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
            END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG04-08-ME'   TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS   TO WS-RUNLOG-LEIDOS
+           MOVE 0                TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ENTRADA   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
