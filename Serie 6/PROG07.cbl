@@ -0,0 +1,225 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     EJERCICIO 7 - MANTENIMIENTO DE CUENTAS.DAT:
+      *              MODIFICACION Y BAJA DE UN REGISTRO EXISTENTE POR
+      *              NROCUENTA, APROVECHANDO QUE EL ARCHIVO ES
+      *              INDEXADO POR ESA CLAVE.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  PROG07-08-ME.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO            ASSIGN TO DISK '..\CUENTAS.DAT'
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS DYNAMIC
+                                       RECORD KEY IS NROCUENTA
+                                       FILE STATUS IS WSS-FS-ARCHIVO.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARCHIVO.
+       01 REG-ARCHIVO.
+         05 NROCUENTA                  PIC 9(08).
+         05 CODCLIENTE                 PIC 9(08).
+         05 MONTO                      PIC S9(15)V99.
+         05 FECHAVTO                   PIC 9(08).
+         05 FECHAULTPAGO               PIC 9(08).
+         05 ENTRYID                    PIC 9(08).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==ARCHIVO==.
+
+       01 WS-CANT-LEIDOS                PIC 9(05) VALUE 0.
+       01 WS-CANT-ESCRITOS              PIC 9(05) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       01 WS-OPCION                    PIC 9(01) VALUE 0.
+
+       01 WS-NROCUENTA-BUSCADO         PIC 9(08).
+
+       01 WS-CODCLIENTE-NUEVO          PIC 9(08).
+
+      * Por alguna razon no se guardan los decimales cuando es negativo
+      * y tiene los 15 numeros enteros (se guarda el signo, los 15
+      * enteros pero no los decimales) por eso tomo el valor en una
+      * variable auxiliar para poder guardar el numero completo.
+       01 WS-AUX-MONTO                 PIC S9(16)V99.
+
+       01 WS-MONTO-NUEVO               PIC S9(15)V99.
+
+       01 WS-ENCONTRADO                PIC X VALUE 'N'.
+           88 WS-FUE-ENCONTRADO                         VALUE 'S'.
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO UNTIL WS-OPCION = 4
+                 PERFORM 300000-FINAL.
+
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+
+           PERFORM 110000-ABRIR-ARCHIVO
+           PERFORM 130000-MOSTRAR-MENU.
+
+
+       110000-ABRIR-ARCHIVO.
+           OPEN I-O ARCHIVO
+           IF WSS-FS-ARCHIVO-NOEXISTE
+             OPEN OUTPUT ARCHIVO
+             CLOSE ARCHIVO
+             OPEN I-O ARCHIVO
+           END-IF
+           IF NOT WSS-FS-ARCHIVO-OK
+             DISPLAY 'ERROR DE ARCHIVO'
+             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       130000-MOSTRAR-MENU.
+           DISPLAY ' '
+           DISPLAY 'MANTENIMIENTO DE CUENTAS.DAT'
+           DISPLAY '1 - MODIFICAR MONTO DE UNA CUENTA'
+           DISPLAY '2 - ELIMINAR UNA CUENTA'
+           DISPLAY '3 - CONSULTAR UNA CUENTA'
+           DISPLAY '4 - SALIR'
+           DISPLAY 'OPCION: '
+           ACCEPT WS-OPCION.
+
+
+       200000-PROCESO.
+           EVALUATE WS-OPCION
+             WHEN 1
+               PERFORM 210000-MODIFICAR
+             WHEN 2
+               PERFORM 220000-ELIMINAR
+             WHEN 3
+               PERFORM 230000-CONSULTAR
+             WHEN 4
+               CONTINUE
+             WHEN OTHER
+               DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE
+           IF WS-OPCION NOT = 4
+             PERFORM 130000-MOSTRAR-MENU
+           END-IF.
+
+
+       205000-BUSCAR-CUENTA.
+           DISPLAY 'INGRESE EL NUMERO DE CUENTA: '
+           ACCEPT WS-NROCUENTA-BUSCADO
+           MOVE WS-NROCUENTA-BUSCADO TO NROCUENTA
+           READ ARCHIVO
+             INVALID KEY
+               MOVE 'N' TO WS-ENCONTRADO
+             NOT INVALID KEY
+               MOVE 'S' TO WS-ENCONTRADO
+               ADD 1 TO WS-CANT-LEIDOS
+           END-READ
+           IF NOT WS-FUE-ENCONTRADO
+             DISPLAY 'NO EXISTE UNA CUENTA CON ESE NUMERO'
+           END-IF.
+
+
+       210000-MODIFICAR.
+           PERFORM 205000-BUSCAR-CUENTA
+           IF WS-FUE-ENCONTRADO
+             DISPLAY 'MONTO ACTUAL: ' MONTO
+             DISPLAY 'INGRESE EL NUEVO MONTO: '
+             ACCEPT WS-AUX-MONTO
+             MOVE WS-AUX-MONTO TO WS-MONTO-NUEVO
+             MOVE WS-MONTO-NUEVO TO MONTO
+             MOVE FUNCTION CURRENT-DATE(1:8) TO FECHAULTPAGO
+             REWRITE REG-ARCHIVO
+             IF WSS-FS-ARCHIVO-OK
+               DISPLAY 'CUENTA MODIFICADA'
+               ADD 1 TO WS-CANT-ESCRITOS
+             ELSE
+               DISPLAY 'ERROR DE ARCHIVO'
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             END-IF
+           END-IF.
+
+
+       220000-ELIMINAR.
+           PERFORM 205000-BUSCAR-CUENTA
+           IF WS-FUE-ENCONTRADO
+             DELETE ARCHIVO
+             IF WSS-FS-ARCHIVO-OK
+               DISPLAY 'CUENTA ELIMINADA'
+               ADD 1 TO WS-CANT-ESCRITOS
+             ELSE
+               DISPLAY 'ERROR DE ARCHIVO'
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             END-IF
+           END-IF.
+
+
+       230000-CONSULTAR.
+           PERFORM 205000-BUSCAR-CUENTA
+           IF WS-FUE-ENCONTRADO
+             DISPLAY 'CUENTA: ' NROCUENTA
+             DISPLAY 'CLIENTE: ' CODCLIENTE
+             DISPLAY 'MONTO: ' MONTO
+             DISPLAY 'FECHA DE VENCIMIENTO: ' FECHAVTO
+             DISPLAY 'FECHA DE ULTIMO PAGO: ' FECHAULTPAGO
+           END-IF.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           PERFORM 330000-CERRAR-ARCHIVO
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN.
+
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   MANTENIMIENTO DE CUENTAS.DAT'
+           DISPLAY 'Programme: PROG07-08-ME'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
+
+
+       330000-CERRAR-ARCHIVO.
+           CLOSE ARCHIVO
+           IF NOT WSS-FS-ARCHIVO-OK
+              DISPLAY 'ERROR DE ARCHIVO'
+            DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+           END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG07-08-ME'   TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS   TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ARCHIVO   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
