@@ -0,0 +1,232 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     EJERCICIO 6 - CONCILIACION DE SERVICIO.DAT CONTRA
+      *              CUENTAS.DAT: RECORRE SERVICIO.DAT Y BUSCA CADA
+      *              NUMCUENTA POR CLAVE EN CUENTAS.DAT (ARCHIVO
+      *              INDEXADO POR NROCUENTA), INFORMANDO TODA
+      *              FACTURACION QUE APUNTE A UNA CUENTA INEXISTENTE.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  PROG06-08-ME.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SERVICIO           ASSIGN TO DISK '..\SERVICIO.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SERVICIO.
+
+           SELECT CUENTAS            ASSIGN TO DISK '..\CUENTAS.DAT'
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS RANDOM
+                                       RECORD KEY IS CU-NROCUENTA
+                                       FILE STATUS IS WSS-FS-CUENTAS.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD SERVICIO.
+       01 REG-SERVICIO.
+         05 CODSERVICIO               PIC X(03).
+         05 NUMCUENTA                 PIC 9(08).
+         05 DESCRIP                   PIC X(30).
+         05 PERIODO.
+           10 AAAA                    PIC X(04).
+           10 MM                      PIC X(02).
+         05 MONTO                     PIC S9(05)V99.
+         05 ENTRYID                   PIC 9(08).
+
+       FD CUENTAS.
+       01 REG-CUENTAS.
+         05 CU-NROCUENTA               PIC 9(08).
+         05 CU-CODCLIENTE              PIC 9(08).
+         05 CU-MONTO                   PIC S9(15)V99.
+         05 CU-FECHAVTO                PIC 9(08).
+         05 CU-FECHAULTPAGO            PIC 9(08).
+         05 CU-ENTRYID                 PIC 9(08).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==SERVICIO==.
+           COPY WSFS REPLACING ==:TAG:== BY ==CUENTAS==.
+
+       COPY WSRUNLOG-WS.
+
+       01 WS-CUENTA-EXISTE              PIC X VALUE 'N'.
+           88 WS-CUENTA-EXISTENTE                       VALUE 'S'.
+
+       01 WS-CUENTAS-DISPONIBLE         PIC X VALUE 'N'.
+           88 WS-CUENTAS-ESTA-DISPONIBLE                VALUE 'S'.
+
+       01 WS-CONTROL-TOTALES.
+         05 WS-CANT-LEIDOS               PIC 9(05) VALUE 0.
+         05 WS-CANT-HUERFANOS            PIC 9(05) VALUE 0.
+
+       01 WS-RETURN-CODE                PIC 9(02) VALUE 0.
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO
+                 PERFORM 300000-FINAL.
+
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+                      WS-CONTROL-TOTALES
+
+           PERFORM 105000-ABRIR-CUENTAS
+           PERFORM 110000-ABRIR-SERVICIO
+           PERFORM 130000-PRIMER-LECTURA.
+
+
+       105000-ABRIR-CUENTAS.
+           MOVE 'N' TO WS-CUENTAS-DISPONIBLE
+           OPEN INPUT CUENTAS
+           IF WSS-FS-CUENTAS-NOEXISTE
+             DISPLAY 'ARCHIVO DE CUENTAS VACIO'
+           ELSE
+             IF NOT WSS-FS-CUENTAS-OK
+               DISPLAY 'ERROR DE ARCHIVO DE CUENTAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-CUENTAS
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 300000-FINAL
+             ELSE
+               MOVE 'S' TO WS-CUENTAS-DISPONIBLE
+             END-IF
+           END-IF.
+
+
+       110000-ABRIR-SERVICIO.
+           OPEN INPUT SERVICIO
+           IF WSS-FS-SERVICIO-NOEXISTE
+             DISPLAY 'ARCHIVO DE SERVICIOS VACIO'
+             PERFORM 300000-FINAL
+           ELSE
+             IF NOT WSS-FS-SERVICIO-OK
+               DISPLAY 'ERROR DE ARCHIVO DE SERVICIOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-SERVICIO
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 300000-FINAL
+             END-IF
+           END-IF.
+
+
+       130000-PRIMER-LECTURA.
+           PERFORM 131000-LEER-SERVICIO
+           IF WSS-FS-SERVICIO-EOF
+             DISPLAY 'ARCHIVO DE SERVICIOS VACIO'
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       131000-LEER-SERVICIO.
+           READ SERVICIO
+              EVALUATE TRUE
+                 WHEN WSS-FS-SERVICIO-OK
+                      CONTINUE
+                 WHEN WSS-FS-SERVICIO-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS ' WSS-FS-SERVICIO
+                      MOVE 8 TO WS-RETURN-CODE
+                      PERFORM 300000-FINAL
+              END-EVALUATE.
+
+
+       200000-PROCESO.
+           PERFORM 210000-VERIFICAR UNTIL WSS-FS-SERVICIO-EOF.
+
+
+       210000-VERIFICAR.
+           ADD 1 TO WS-CANT-LEIDOS
+           PERFORM 215000-BUSCAR-CUENTA
+           IF NOT WS-CUENTA-EXISTENTE
+             ADD 1 TO WS-CANT-HUERFANOS
+             DISPLAY 'CUENTA INEXISTENTE EN CUENTAS.DAT -- '
+                     'SERVICIO ' CODSERVICIO
+                     ' CUENTA ' NUMCUENTA
+                     ' PERIODO ' AAAA '/' MM
+                     ' MONTO ' MONTO
+           END-IF
+           PERFORM 131000-LEER-SERVICIO.
+
+
+       215000-BUSCAR-CUENTA.
+           MOVE 'N' TO WS-CUENTA-EXISTE
+           IF WS-CUENTAS-ESTA-DISPONIBLE
+             MOVE NUMCUENTA TO CU-NROCUENTA
+             READ CUENTAS
+               INVALID KEY
+                 MOVE 'N' TO WS-CUENTA-EXISTE
+               NOT INVALID KEY
+                 MOVE 'S' TO WS-CUENTA-EXISTE
+             END-READ
+           END-IF.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           PERFORM 320000-TOTALES-DE-CONTROL
+           PERFORM 330000-CERRAR-ARCHIVOS
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   EJERCICIO 6 - CONCILIACION'
+           DISPLAY 'Programme: PROG06-08-ME'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
+
+
+       320000-TOTALES-DE-CONTROL.
+           DISPLAY 'REGISTROS DE SERVICIO.DAT LEIDOS: ' WS-CANT-LEIDOS
+           DISPLAY 'REGISTROS CON CUENTA INEXISTENTE: '
+                   WS-CANT-HUERFANOS.
+
+
+       330000-CERRAR-ARCHIVOS.
+           CLOSE SERVICIO
+           IF NOT WSS-FS-SERVICIO-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SERVICIOS'
+            DISPLAY 'FILE STATUS ' WSS-FS-SERVICIO
+           END-IF
+           IF WS-CUENTAS-ESTA-DISPONIBLE
+             CLOSE CUENTAS
+             IF NOT WSS-FS-CUENTAS-OK
+               DISPLAY 'ERROR DE ARCHIVO DE CUENTAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-CUENTAS
+             END-IF
+           END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG06-08-ME'   TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS   TO WS-RUNLOG-LEIDOS
+           MOVE 0                TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-SERVICIO  TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
