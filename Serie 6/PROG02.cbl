@@ -17,9 +17,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO            ASSIGN TO DISK '..\CUENTAS.DAT'
-                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS DYNAMIC
+                                       RECORD KEY IS NROCUENTA
                                        FILE STATUS IS WSS-FS-ARCHIVO.
 
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,19 +34,28 @@
          05 NROCUENTA                  PIC 9(08).
          05 CODCLIENTE                 PIC 9(08).
          05 MONTO                      PIC S9(15)V99.
+         05 FECHAVTO                   PIC 9(08).
+         05 FECHAULTPAGO               PIC 9(08).
+         05 ENTRYID                    PIC 9(08).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
 
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-ARCHIVO           PIC X(02).
-               88 WSS-FS-ARCHIVO-OK                     VALUE '00'.
-               88 WSS-FS-ARCHIVO-EOF                    VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==ARCHIVO==.
+
+       01 WS-CANT-ESCRITOS              PIC 9(08) VALUE 0.
+       COPY WSRUNLOG-WS.
 
        01 VARIABLES.
          05 WSV-NROCUENTA              PIC 9(08).
          05 WSV-CODCLIENTE             PIC 9(08).
          05 WSV-MONTO                  PIC S9(15)V99.
+         05 WSV-FECHAVTO               PIC 9(08).
+         05 WSV-FECHAULTPAGO           PIC 9(08).
 
       * Por alguna razon no se guardan los decimales cuando es negativo
       * y tiene los 15 numeros enteros (se guarda el signo, los 15
@@ -52,6 +67,16 @@
            88 WS-SI                                     VALUE 'S'.
            88 WS-NO                                     VALUE 'N'.
 
+       01 WS-DUPLICADO                 PIC X VALUE 'N'.
+           88 WS-ES-DUPLICADO                           VALUE 'S'.
+
+       01 WS-ULTIMO-ID                 PIC 9(08) VALUE 0.
+       01 WS-ID-INICIAL-SESION         PIC 9(08) VALUE 0.
+
+       01 WS-RETURN-CODE               PIC 9(02) VALUE 0.
+
+       COPY WSHDR-WS.
+
 
        PROCEDURE DIVISION.
 
@@ -65,18 +90,45 @@
            INITIALIZE SWITCHES
 
            PERFORM 110000-ABRIR-ARCHIVO
+           PERFORM 115000-CARGAR-ULTIMO-ID
            PERFORM 130000-PREGUNTA.
 
 
        110000-ABRIR-ARCHIVO.
-           OPEN EXTEND ARCHIVO
+           OPEN I-O ARCHIVO
+           IF WSS-FS-ARCHIVO-NOEXISTE
+             OPEN OUTPUT ARCHIVO
+             CLOSE ARCHIVO
+             OPEN I-O ARCHIVO
+           END-IF
            IF NOT WSS-FS-ARCHIVO-OK
              DISPLAY 'ERROR DE ARCHIVO'
              DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
 
+       115000-CARGAR-ULTIMO-ID.
+           MOVE 0 TO WS-ULTIMO-ID
+           PERFORM 116000-LEER-SIGUIENTE-ID
+           PERFORM UNTIL WSS-FS-ARCHIVO-EOF
+             IF ENTRYID > WS-ULTIMO-ID
+               MOVE ENTRYID TO WS-ULTIMO-ID
+             END-IF
+             PERFORM 116000-LEER-SIGUIENTE-ID
+           END-PERFORM
+           MOVE WS-ULTIMO-ID TO WS-ID-INICIAL-SESION.
+
+
+       116000-LEER-SIGUIENTE-ID.
+           READ ARCHIVO NEXT RECORD
+           IF NOT WSS-FS-ARCHIVO-OK AND NOT WSS-FS-ARCHIVO-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             MOVE '10' TO WSS-FS-ARCHIVO
+           END-IF.
+
+
        130000-PREGUNTA.
            DISPLAY 'DESEA UN NUEVO REGISTRO AL ARCHIVO?'
            ACCEPT WS-RESPUESTA.
@@ -95,18 +147,45 @@
            ACCEPT WSV-CODCLIENTE
            DISPLAY 'INGRESE EL MONTO DE LA CUENTA: '
            ACCEPT WS-AUX-MONTO
-           MOVE WS-AUX-MONTO TO WSV-MONTO.
+           MOVE WS-AUX-MONTO TO WSV-MONTO
+           DISPLAY 'INGRESE LA FECHA DE VENCIMIENTO (AAAAMMDD): '
+           ACCEPT WSV-FECHAVTO
+           MOVE 0 TO WSV-FECHAULTPAGO.
 
 
        220000-GRABAR.
-           MOVE VARIABLES TO REG-ARCHIVO
-           WRITE REG-ARCHIVO.
+           PERFORM 225000-VERIFICAR-DUPLICADO
+           IF WS-ES-DUPLICADO
+             DISPLAY 'YA EXISTE UNA CUENTA CON ESE NUMERO, NO SE GRABA'
+           ELSE
+             MOVE VARIABLES TO REG-ARCHIVO
+             ADD 1 TO WS-ULTIMO-ID
+             MOVE WS-ULTIMO-ID TO ENTRYID
+             WRITE REG-ARCHIVO
+             IF NOT WSS-FS-ARCHIVO-OK
+               DISPLAY 'ERROR DE ARCHIVO'
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             ELSE
+               ADD 1 TO WS-CANT-ESCRITOS
+             END-IF
+           END-IF.
+
+       225000-VERIFICAR-DUPLICADO.
+           MOVE 'N' TO WS-DUPLICADO
+           MOVE WSV-NROCUENTA TO NROCUENTA
+           READ ARCHIVO
+             INVALID KEY
+               MOVE 'N' TO WS-DUPLICADO
+             NOT INVALID KEY
+               MOVE 'S' TO WS-DUPLICADO
+           END-READ.
 
 
        300000-FINAL.
            PERFORM 310000-TITULOS
            PERFORM 330000-CERRAR-ARCHIVO
-           STOP RUN.
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN RETURNING WS-RETURN-CODE.
 
 
        310000-TITULOS.
@@ -114,6 +193,7 @@
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 2 - ARCHIVOS'
            DISPLAY 'Programme: PROG02-08-ME'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
 
@@ -123,3 +203,13 @@
               DISPLAY 'ERROR DE ARCHIVO'
             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
            END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG02-08-ME'       TO WS-RUNLOG-PROGRAMA
+           MOVE 0                    TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS     TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ARCHIVO       TO WS-RUNLOG-STATUS
+           MOVE WS-ID-INICIAL-SESION TO WS-RUNLOG-IDINI
+           MOVE WS-ULTIMO-ID         TO WS-RUNLOG-IDFIN
+           COPY WSRUNLOG-PROC.
