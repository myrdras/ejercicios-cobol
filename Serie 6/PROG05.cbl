@@ -17,9 +17,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ENTRADA            ASSIGN TO DISK '..\CUENTAS.DAT'
-                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS SEQUENTIAL
+                                       RECORD KEY IS NROCUENTA
                                        FILE STATUS IS WSS-FS-ENTRADA.
 
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,14 +34,20 @@
          05 NROCUENTA                  PIC 9(08).
          05 CODCLIENTE                 PIC 9(08).
          05 MONTO                      PIC S9(15)V99.
+         05 FECHAVTO                   PIC 9(08).
+         05 FECHAULTPAGO               PIC 9(08).
+         05 ENTRYID                    PIC 9(08).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
 
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-ENTRADA           PIC X(02).
-               88 WSS-FS-ENTRADA-OK                     VALUE '00'.
-               88 WSS-FS-ENTRADA-EOF                    VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==ENTRADA==.
+
+       COPY WSRUNLOG-WS.
 
        01 VARIABLES.
          05 WSV-NROCUENTA.
@@ -44,6 +56,8 @@
            10 WSV-NC3                  PIC 9(01).
          05 WSV-CODCLIENTE             PIC 9(08).
          05 WSV-MONTO                  PIC S9(15)V99.
+         05 WSV-FECHAVTO               PIC 9(08).
+         05 WSV-FECHAULTPAGO           PIC 9(08).
 
        01 WS-SALIDA.
          05 WS-NROCUENTA.
@@ -61,6 +75,19 @@
          05 WS-MINMONTO                PIC S9(15)V99.
          05 WS-MINCODCLIENTE           PIC 9(08).
 
+       01 WS-FILTRO.
+         05 WS-MONTO-MIN                PIC S9(15)V99.
+         05 WS-MONTO-MAX                PIC S9(15)V99.
+
+       01 WS-ACUMULADORES.
+         05 WS-CANT-LEIDOS              PIC 9(07) VALUE 0.
+         05 WS-CANT-CUENTAS             PIC 9(07) VALUE 0.
+         05 WS-CANT-NEGATIVOS           PIC 9(07) VALUE 0.
+         05 WS-SUMA-MONTO               PIC S9(17)V99 VALUE 0.
+         05 WS-PROMEDIO                 PIC S9(15)V99 VALUE 0.
+
+       COPY WSHDR-WS.
+
 
        PROCEDURE DIVISION.
 
@@ -72,12 +99,31 @@
        100000-INICIO.
            INITIALIZE SWITCHES
 
+           PERFORM 105000-PEDIR-RANGO
            PERFORM 110000-ABRIR-ENTRADA
            PERFORM 130000-PRIMER-LECTURA
-           MOVE WSV-MONTO TO WS-MAXMONTO
-           MOVE WSV-CODCLIENTE TO WS-MAXCODCLIENTE
-           MOVE WSV-MONTO TO WS-MINMONTO
-           MOVE WSV-CODCLIENTE TO WS-MINCODCLIENTE.
+           PERFORM 132000-BUSCAR-PRIMERO-EN-RANGO
+           IF NOT WSS-FS-ENTRADA-EOF
+             MOVE WSV-MONTO TO WS-MAXMONTO
+             MOVE WSV-CODCLIENTE TO WS-MAXCODCLIENTE
+             MOVE WSV-MONTO TO WS-MINMONTO
+             MOVE WSV-CODCLIENTE TO WS-MINCODCLIENTE
+           END-IF.
+
+
+       105000-PEDIR-RANGO.
+           DISPLAY 'INGRESE MONTO MINIMO A ANALIZAR: '
+           ACCEPT WS-MONTO-MIN
+           DISPLAY 'INGRESE MONTO MAXIMO A ANALIZAR: '
+           ACCEPT WS-MONTO-MAX.
+
+
+       132000-BUSCAR-PRIMERO-EN-RANGO.
+           PERFORM UNTIL WSS-FS-ENTRADA-EOF
+                     OR (WSV-MONTO >= WS-MONTO-MIN AND
+                         WSV-MONTO <= WS-MONTO-MAX)
+             PERFORM 131000-LEER-ENTRADA
+           END-PERFORM.
 
 
        110000-ABRIR-ENTRADA.
@@ -102,7 +148,7 @@
               EVALUATE TRUE
                  WHEN WSS-FS-ENTRADA-OK
                       MOVE REG-ENTRADA TO VARIABLES
-                      CONTINUE
+                      ADD 1 TO WS-CANT-LEIDOS
                  WHEN WSS-FS-ENTRADA-EOF
                       CONTINUE
                  WHEN OTHER
@@ -116,28 +162,48 @@
 
 
        210000-CALCULARMAXMIN.
-           IF WSV-MONTO > WS-MAXMONTO
+           IF WSV-MONTO >= WS-MONTO-MIN AND WSV-MONTO <= WS-MONTO-MAX
+             IF WSV-MONTO > WS-MAXMONTO
                MOVE WSV-MONTO TO WS-MAXMONTO
                MOVE WSV-CODCLIENTE TO WS-MAXCODCLIENTE
-           END-IF
-           IF WSV-MONTO < WS-MINMONTO
+             END-IF
+             IF WSV-MONTO < WS-MINMONTO
                MOVE WSV-MONTO TO WS-MINMONTO
                MOVE WSV-CODCLIENTE TO WS-MINCODCLIENTE
+             END-IF
+             PERFORM 215000-ACUMULAR
+           END-IF.
+
+
+       215000-ACUMULAR.
+           ADD 1 TO WS-CANT-CUENTAS
+           ADD WSV-MONTO TO WS-SUMA-MONTO
+           IF WSV-MONTO < 0
+             ADD 1 TO WS-CANT-NEGATIVOS
            END-IF.
 
 
        300000-FINAL.
            PERFORM 310000-TITULOS
+           PERFORM 315000-CALCULAR-PROMEDIO
            PERFORM 320000-TOTALES-DE-CONTROL
            PERFORM 330000-CERRAR-ENTRADA
+           PERFORM 390000-GRABAR-BITACORA
            STOP RUN.
 
 
+       315000-CALCULAR-PROMEDIO.
+           IF WS-CANT-CUENTAS > 0
+             COMPUTE WS-PROMEDIO = WS-SUMA-MONTO / WS-CANT-CUENTAS
+           END-IF.
+
+
        310000-TITULOS.
            DISPLAY '**************************************'
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 5 - ARCHIVOS'
            DISPLAY 'Programme: PROG05-08-ME'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
 
@@ -148,6 +214,10 @@
            DISPLAY '**************************************'
            DISPLAY 'MINIMO DISPONIBLE: ' WS-MINMONTO
            DISPLAY 'CODIGO DE CLIENTE: ' WS-MINCODCLIENTE
+           DISPLAY '**************************************'
+           DISPLAY 'CANTIDAD DE CUENTAS EN DESCUBIERTO: '
+                                                    WS-CANT-NEGATIVOS
+           DISPLAY 'SALDO PROMEDIO: ' WS-PROMEDIO
            DISPLAY '**************************************'.
 
 
@@ -157,3 +227,11 @@
               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
             DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
            END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG05-08-ME'   TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS   TO WS-RUNLOG-LEIDOS
+           MOVE 0                TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ENTRADA   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
