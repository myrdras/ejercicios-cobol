@@ -20,6 +20,18 @@
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-ENTRADA.
 
+           SELECT SERVCAT            ASSIGN TO DISK '..\SERVCAT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SERVCAT.
+
+           SELECT CSVSAL             ASSIGN TO DISK '..\SERVICIO.CSV'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CSVSAL.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -32,14 +44,43 @@
            10 AAAA                    PIC X(04).
            10 MM                      PIC X(02).
          05 MONTO                     PIC S9(05)V99.
+         05 ENTRYID                   PIC 9(08).
+
+       FD SERVCAT.
+           COPY CATSERV.
+
+       FD CSVSAL.
+       01 REG-CSVSAL                  PIC X(80).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
 
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-ENTRADA           PIC X(02).
-               88 WSS-FS-ENTRADA-OK                     VALUE '00'.
-               88 WSS-FS-ENTRADA-EOF                    VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==ENTRADA==.
+           COPY WSFS REPLACING ==:TAG:== BY ==SERVCAT==.
+           COPY WSFS REPLACING ==:TAG:== BY ==CSVSAL==.
+
+       01 WS-CANT-LEIDOS                PIC 9(08) VALUE 0.
+       01 WS-CANT-ESCRITOS              PIC 9(08) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       01 WS-EXPORTAR-CSV               PIC X VALUE 'N'.
+           88 WS-EXPORTA-A-CSV                          VALUE 'S'.
+
+       01 WS-LINEA-CSV                  PIC X(80).
+
+       01 TABLA-CATALOGO.
+         05 WS-CANT-CATALOGO           PIC 9(04) VALUE 0.
+         05 TC-ENTRY OCCURS 200 TIMES.
+           10 TC-CODIGO                PIC X(03).
+
+       01 WS-COD-VALIDO                PIC X VALUE 'N'.
+           88 WS-CODSERVICIO-VALIDO                     VALUE 'S'.
+
+       01 WS-IND-CATALOGO              PIC 9(04).
 
        01 VARIABLES.
          05 WSV-CODSERVICIO            PIC X(03).
@@ -68,6 +109,14 @@
            10 WSV-AAAA                 PIC X(04).
          05 WS-MONTO                   PIC -Z(04)9,99.
 
+       01 WS-CODSERVICIO-ANT           PIC X(03).
+
+       01 WS-CONTROL-TOTALES.
+         05 WS-SUBTOTAL-SERVICIO       PIC S9(07)V99.
+         05 WS-GRAN-TOTAL              PIC S9(09)V99.
+
+       COPY WSHDR-WS.
+
 
        PROCEDURE DIVISION.
 
@@ -78,9 +127,62 @@
 
        100000-INICIO.
            INITIALIZE SWITCHES
+                      WS-CONTROL-TOTALES
 
+           PERFORM 105000-CARGAR-CATALOGO
+           PERFORM 108000-PREGUNTAR-CSV
            PERFORM 110000-ABRIR-ENTRADA
-           PERFORM 130000-PRIMER-LECTURA.
+           PERFORM 130000-PRIMER-LECTURA
+           IF NOT WSS-FS-ENTRADA-EOF
+             MOVE CODSERVICIO TO WS-CODSERVICIO-ANT
+           END-IF.
+
+
+       108000-PREGUNTAR-CSV.
+           DISPLAY 'EXPORTAR EL LISTADO A SERVICIO.CSV (S/N): '
+           ACCEPT WS-EXPORTAR-CSV
+           IF WS-EXPORTA-A-CSV
+             OPEN OUTPUT CSVSAL
+             IF NOT WSS-FS-CSVSAL-OK
+               DISPLAY 'ERROR DE ARCHIVO DE SALIDA CSV'
+               DISPLAY 'FILE STATUS ' WSS-FS-CSVSAL
+               MOVE 'N' TO WS-EXPORTAR-CSV
+             ELSE
+               MOVE 'CODSERVICIO,NUMCUENTA,DESCRIP,PERIODO,MONTO'
+                 TO REG-CSVSAL
+               WRITE REG-CSVSAL
+             END-IF
+           END-IF.
+
+
+       105000-CARGAR-CATALOGO.
+           MOVE 0 TO WS-CANT-CATALOGO
+           OPEN INPUT SERVCAT
+           IF WSS-FS-SERVCAT-NOEXISTE
+             DISPLAY 'CATALOGO DE SERVICIOS VACIO'
+           ELSE
+             IF NOT WSS-FS-SERVCAT-OK
+               DISPLAY 'ERROR DE ARCHIVO DE CATALOGO'
+               DISPLAY 'FILE STATUS ' WSS-FS-SERVCAT
+             ELSE
+               PERFORM 106000-LEER-CATALOGO
+               PERFORM UNTIL WSS-FS-SERVCAT-EOF
+                 IF CAT-ES-SERVICIO AND WS-CANT-CATALOGO < 200
+                   ADD 1 TO WS-CANT-CATALOGO
+                   MOVE CAT-CODIGO TO TC-CODIGO(WS-CANT-CATALOGO)
+                 END-IF
+                 PERFORM 106000-LEER-CATALOGO
+               END-PERFORM
+             END-IF
+             CLOSE SERVCAT
+           END-IF.
+
+
+       106000-LEER-CATALOGO.
+           READ SERVCAT
+           IF NOT WSS-FS-SERVCAT-OK AND NOT WSS-FS-SERVCAT-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-SERVCAT
+           END-IF.
 
 
        110000-ABRIR-ENTRADA.
@@ -104,7 +206,7 @@
            READ ENTRADA
               EVALUATE TRUE
                  WHEN WSS-FS-ENTRADA-OK
-                      CONTINUE
+                      ADD 1 TO WS-CANT-LEIDOS
                  WHEN WSS-FS-ENTRADA-EOF
                       CONTINUE
                  WHEN OTHER
@@ -120,10 +222,55 @@
 
        210000-MOSTRAR.
            PERFORM 210100-CARGAR-SALIDA
+           IF WSV-CODSERVICIO NOT = WS-CODSERVICIO-ANT
+             PERFORM 212500-CORTE-SERVICIO
+           END-IF
            PERFORM 212000-MOSTRAR-CUERPO
+           IF WS-EXPORTA-A-CSV
+             PERFORM 212800-GRABAR-CSV
+           END-IF
+           PERFORM 212700-VALIDAR-CODSERVICIO
+           IF NOT WS-CODSERVICIO-VALIDO
+             DISPLAY '  ADVERTENCIA: CODIGO ' WSV-CODSERVICIO
+                                        ' NO EXISTE EN EL CATALOGO'
+           END-IF
+           ADD WSV-MONTO TO WS-SUBTOTAL-SERVICIO
+           ADD WSV-MONTO TO WS-GRAN-TOTAL
            PERFORM 131000-LEER-ENTRADA.
 
 
+       212800-GRABAR-CSV.
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING WSV-CODSERVICIO DELIMITED BY SIZE
+                  ',' WSV-NUMCUENTA DELIMITED BY SIZE
+                  ',' FUNCTION TRIM(WSV-DESCRIP) DELIMITED BY SIZE
+                  ',' WSV-MM IN WSV-PERIODO DELIMITED BY SIZE
+                  '/' WSV-AAAA IN WSV-PERIODO DELIMITED BY SIZE
+                  ',' WSV-MONTO DELIMITED BY SIZE
+                  INTO WS-LINEA-CSV
+           MOVE WS-LINEA-CSV TO REG-CSVSAL
+           WRITE REG-CSVSAL
+           ADD 1 TO WS-CANT-ESCRITOS.
+
+
+       212700-VALIDAR-CODSERVICIO.
+           MOVE 'N' TO WS-COD-VALIDO
+           PERFORM VARYING WS-IND-CATALOGO FROM 1 BY 1
+                     UNTIL WS-IND-CATALOGO > WS-CANT-CATALOGO
+             IF TC-CODIGO(WS-IND-CATALOGO) = WSV-CODSERVICIO
+               MOVE 'S' TO WS-COD-VALIDO
+               MOVE WS-CANT-CATALOGO TO WS-IND-CATALOGO
+             END-IF
+           END-PERFORM.
+
+
+       212500-CORTE-SERVICIO.
+           DISPLAY '  SUBTOTAL ' WS-CODSERVICIO-ANT ': '
+                                              WS-SUBTOTAL-SERVICIO
+           MOVE 0 TO WS-SUBTOTAL-SERVICIO
+           MOVE WSV-CODSERVICIO TO WS-CODSERVICIO-ANT.
+
+
        210100-CARGAR-SALIDA.
            MOVE REG-ENTRADA TO VARIABLES
            MOVE WSV-CODSERVICIO TO WS-CODSERVICIO
@@ -149,12 +296,19 @@
 
        213000-MOSTRAR-PIE.
            DISPLAY '*----*----------*------------------------------*'
-                            '-------*---------*'.
+                            '-------*---------*'
+           DISPLAY '  SUBTOTAL ' WS-CODSERVICIO-ANT ': '
+                                              WS-SUBTOTAL-SERVICIO
+           DISPLAY '  TOTAL GENERAL: ' WS-GRAN-TOTAL.
 
 
        300000-FINAL.
            PERFORM 310000-TITULOS
            PERFORM 330000-CERRAR-ENTRADA
+           IF WS-EXPORTA-A-CSV
+             CLOSE CSVSAL
+           END-IF
+           PERFORM 390000-GRABAR-BITACORA
            STOP RUN.
 
        310000-TITULOS.
@@ -162,6 +316,7 @@
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 3 - ARCHIVOS'
            DISPLAY 'Programme: PROG03-08-ME'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
 
@@ -171,3 +326,11 @@
               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
             DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
            END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG03-08-ME'   TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS   TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ENTRADA   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
