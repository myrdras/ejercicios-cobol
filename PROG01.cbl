@@ -32,12 +32,12 @@
 
        01 VARIABLES.
           05 WSV-IMP-CUOTA        PIC 9(04)V9(02).
+          05 WSV-CANT-CUOTAS      PIC 9(01).
 
 
        01 CONSTANTES.
           05 WSC-0                PIC 9(01)       VALUE 0.
           05 WSC-1                PIC 9(01)       VALUE 1.
-          05 WSC-5                PIC 9(01)       VALUE 5.
 
 
 
@@ -60,9 +60,12 @@
            INITIALIZE VARIABLES
                       ACUMULADORES.
 
+           DISPLAY 'INGRESE CANTIDAD DE CUOTAS: '
+           ACCEPT WSV-CANT-CUOTAS.
+
        200000-PROCESO.
 
-              PERFORM UNTIL WSA-CONT= WSC-5
+              PERFORM UNTIL WSA-CONT= WSV-CANT-CUOTAS
               ADD 1 TO WSA-CONT
               DISPLAY '**************************************'
               DISPLAY 'INGRESE IMPORTE CUOTA ' WSA-CONT
