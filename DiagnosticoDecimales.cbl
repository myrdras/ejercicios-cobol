@@ -0,0 +1,241 @@
+      ******************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     DIAGNOSTICO DE PERDIDA DE DECIMALES AL GRABAR
+      *              MONTOS NEGATIVOS CON LA CANTIDAD COMPLETA DE
+      *              DIGITOS ENTEROS (EL PROBLEMA QUE PROG01 Y PROG02
+      *              DE LA SERIE 6 RODEAN CON UNA VARIABLE AUXILIAR).
+      *              ESCRIBE UN VALOR POSITIVO Y OTRO NEGATIVO, AMBOS
+      *              AL MAXIMO DE DIGITOS, EN VARIAS COMBINACIONES DE
+      *              PIC/USAGE, LOS RELEE Y COMPARA CONTRA EL VALOR
+      *              ORIGINAL PARA DEJAR DOCUMENTADO QUE COMBINACIONES
+      *              SON SEGURAS. SE USA ORGANIZATION IS SEQUENTIAL (NO
+      *              LINE SEQUENTIAL) PORQUE EL ARCHIVO LLEVA CAMPOS
+      *              COMP Y COMP-3 DE BYTES BINARIOS, QUE LINE
+      *              SEQUENTIAL NO PUEDE GRABAR DE FORMA CONFIABLE.
+      * Tectonics:   cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  DIAGDECIMALES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAGARCHIVO        ASSIGN TO DISK '..\DIAGDEC.DAT'
+                                       ORGANIZATION IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-DIAGARCHIVO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD DIAGARCHIVO.
+       01 REG-DIAG.
+         05 DG-SIGNO                  PIC X(09).
+         05 DG-VALOR-D07              PIC S9(07)V99.
+         05 DG-VALOR-D15              PIC S9(15)V99.
+         05 DG-VALOR-D16              PIC S9(16)V99.
+         05 DG-VALOR-D18              PIC S9(18)V99.
+         05 DG-VALOR-C15              PIC S9(15)V99 COMP.
+         05 DG-VALOR-P15              PIC S9(15)V99 COMP-3.
+
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==DIAGARCHIVO==.
+
+      * Valor de referencia, al maximo de digitos enteros de cada
+      * campo, grabado una vez en positivo y otra en negativo.
+       01 WS-ESPERADO-POSITIVO.
+         05 WSE-VALOR-D07             PIC S9(07)V99 VALUE 9999999,99.
+         05 WSE-VALOR-D15             PIC S9(15)V99
+                                       VALUE 999999999999999,99.
+         05 WSE-VALOR-D16             PIC S9(16)V99
+                                       VALUE 9999999999999999,99.
+         05 WSE-VALOR-D18             PIC S9(18)V99
+                                       VALUE 999999999999999999,99.
+         05 WSE-VALOR-C15             PIC S9(15)V99 COMP
+                                       VALUE 999999999999999,99.
+         05 WSE-VALOR-P15             PIC S9(15)V99 COMP-3
+                                       VALUE 999999999999999,99.
+
+       01 WS-ESPERADO-NEGATIVO.
+         05 WSE-VALOR-D07             PIC S9(07)V99 VALUE -9999999,99.
+         05 WSE-VALOR-D15             PIC S9(15)V99
+                                       VALUE -999999999999999,99.
+         05 WSE-VALOR-D16             PIC S9(16)V99
+                                       VALUE -9999999999999999,99.
+         05 WSE-VALOR-D18             PIC S9(18)V99
+                                       VALUE -999999999999999999,99.
+         05 WSE-VALOR-C15             PIC S9(15)V99 COMP
+                                       VALUE -999999999999999,99.
+         05 WSE-VALOR-P15             PIC S9(15)V99 COMP-3
+                                       VALUE -999999999999999,99.
+
+       01 WS-LEIDO                    PIC S9(18)V99.
+       01 WS-ESPERADO                 PIC S9(18)V99.
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO
+                 PERFORM 300000-FINAL.
+
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+
+           PERFORM 110000-GRABAR-CASOS.
+
+
+       110000-GRABAR-CASOS.
+           OPEN OUTPUT DIAGARCHIVO
+           IF NOT WSS-FS-DIAGARCHIVO-OK
+             DISPLAY 'ERROR DE ARCHIVO'
+             DISPLAY 'FILE STATUS ' WSS-FS-DIAGARCHIVO
+             PERFORM 300000-FINAL
+           END-IF
+
+           MOVE 'POSITIVO' TO DG-SIGNO
+           MOVE WSE-VALOR-D07 OF WS-ESPERADO-POSITIVO TO DG-VALOR-D07
+           MOVE WSE-VALOR-D15 OF WS-ESPERADO-POSITIVO TO DG-VALOR-D15
+           MOVE WSE-VALOR-D16 OF WS-ESPERADO-POSITIVO TO DG-VALOR-D16
+           MOVE WSE-VALOR-D18 OF WS-ESPERADO-POSITIVO TO DG-VALOR-D18
+           MOVE WSE-VALOR-C15 OF WS-ESPERADO-POSITIVO TO DG-VALOR-C15
+           MOVE WSE-VALOR-P15 OF WS-ESPERADO-POSITIVO TO DG-VALOR-P15
+           WRITE REG-DIAG
+
+           MOVE 'NEGATIVO' TO DG-SIGNO
+           MOVE WSE-VALOR-D07 OF WS-ESPERADO-NEGATIVO TO DG-VALOR-D07
+           MOVE WSE-VALOR-D15 OF WS-ESPERADO-NEGATIVO TO DG-VALOR-D15
+           MOVE WSE-VALOR-D16 OF WS-ESPERADO-NEGATIVO TO DG-VALOR-D16
+           MOVE WSE-VALOR-D18 OF WS-ESPERADO-NEGATIVO TO DG-VALOR-D18
+           MOVE WSE-VALOR-C15 OF WS-ESPERADO-NEGATIVO TO DG-VALOR-C15
+           MOVE WSE-VALOR-P15 OF WS-ESPERADO-NEGATIVO TO DG-VALOR-P15
+           WRITE REG-DIAG
+
+           CLOSE DIAGARCHIVO.
+
+
+       200000-PROCESO.
+           OPEN INPUT DIAGARCHIVO
+           IF NOT WSS-FS-DIAGARCHIVO-OK
+             DISPLAY 'ERROR DE ARCHIVO'
+             DISPLAY 'FILE STATUS ' WSS-FS-DIAGARCHIVO
+             PERFORM 300000-FINAL
+           END-IF
+
+           PERFORM 210000-VERIFICAR-CASO
+           PERFORM 210000-VERIFICAR-CASO
+
+           CLOSE DIAGARCHIVO.
+
+
+       210000-VERIFICAR-CASO.
+           READ DIAGARCHIVO
+             AT END
+               CONTINUE
+             NOT AT END
+               DISPLAY ' '
+               DISPLAY 'CASO: ' DG-SIGNO
+               PERFORM 215000-COMPARAR-D07
+               PERFORM 215000-COMPARAR-D15
+               PERFORM 215000-COMPARAR-D16
+               PERFORM 215000-COMPARAR-D18
+               PERFORM 215000-COMPARAR-C15
+               PERFORM 215000-COMPARAR-P15
+           END-READ.
+
+
+       215000-COMPARAR-D07.
+           MOVE DG-VALOR-D07 TO WS-LEIDO
+           IF DG-SIGNO = 'POSITIVO'
+             MOVE WSE-VALOR-D07 OF WS-ESPERADO-POSITIVO TO WS-ESPERADO
+           ELSE
+             MOVE WSE-VALOR-D07 OF WS-ESPERADO-NEGATIVO TO WS-ESPERADO
+           END-IF
+           PERFORM 216000-MOSTRAR-RESULTADO.
+
+
+       215000-COMPARAR-D15.
+           MOVE DG-VALOR-D15 TO WS-LEIDO
+           IF DG-SIGNO = 'POSITIVO'
+             MOVE WSE-VALOR-D15 OF WS-ESPERADO-POSITIVO TO WS-ESPERADO
+           ELSE
+             MOVE WSE-VALOR-D15 OF WS-ESPERADO-NEGATIVO TO WS-ESPERADO
+           END-IF
+           PERFORM 216000-MOSTRAR-RESULTADO.
+
+
+       215000-COMPARAR-D16.
+           MOVE DG-VALOR-D16 TO WS-LEIDO
+           IF DG-SIGNO = 'POSITIVO'
+             MOVE WSE-VALOR-D16 OF WS-ESPERADO-POSITIVO TO WS-ESPERADO
+           ELSE
+             MOVE WSE-VALOR-D16 OF WS-ESPERADO-NEGATIVO TO WS-ESPERADO
+           END-IF
+           PERFORM 216000-MOSTRAR-RESULTADO.
+
+
+       215000-COMPARAR-D18.
+           MOVE DG-VALOR-D18 TO WS-LEIDO
+           IF DG-SIGNO = 'POSITIVO'
+             MOVE WSE-VALOR-D18 OF WS-ESPERADO-POSITIVO TO WS-ESPERADO
+           ELSE
+             MOVE WSE-VALOR-D18 OF WS-ESPERADO-NEGATIVO TO WS-ESPERADO
+           END-IF
+           PERFORM 216000-MOSTRAR-RESULTADO.
+
+
+       215000-COMPARAR-C15.
+           MOVE DG-VALOR-C15 TO WS-LEIDO
+           IF DG-SIGNO = 'POSITIVO'
+             MOVE WSE-VALOR-C15 OF WS-ESPERADO-POSITIVO TO WS-ESPERADO
+           ELSE
+             MOVE WSE-VALOR-C15 OF WS-ESPERADO-NEGATIVO TO WS-ESPERADO
+           END-IF
+           PERFORM 216000-MOSTRAR-RESULTADO.
+
+
+       215000-COMPARAR-P15.
+           MOVE DG-VALOR-P15 TO WS-LEIDO
+           IF DG-SIGNO = 'POSITIVO'
+             MOVE WSE-VALOR-P15 OF WS-ESPERADO-POSITIVO TO WS-ESPERADO
+           ELSE
+             MOVE WSE-VALOR-P15 OF WS-ESPERADO-NEGATIVO TO WS-ESPERADO
+           END-IF
+           PERFORM 216000-MOSTRAR-RESULTADO.
+
+
+       216000-MOSTRAR-RESULTADO.
+           IF WS-LEIDO = WS-ESPERADO
+             DISPLAY '    OK      ESPERADO ' WS-ESPERADO
+                     ' LEIDO ' WS-LEIDO
+           ELSE
+             DISPLAY '    DIFIERE ESPERADO ' WS-ESPERADO
+                     ' LEIDO ' WS-LEIDO
+           END-IF.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           STOP RUN.
+
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   DIAGNOSTICO DE DECIMALES EN NEGATIVOS'
+           DISPLAY 'Programme: DIAGDECIMALES'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
