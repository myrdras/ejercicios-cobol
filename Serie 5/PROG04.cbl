@@ -21,6 +21,14 @@
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-ENTRADA.
 
+           SELECT EXCEPCIONES        ASSIGN TO DISK '..\EXCEP04.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-EXCEPCIONES.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -30,13 +38,26 @@
          05 WSV-OFIAPE                 PIC X(03).
          05 WSV-IMPORTE                PIC 9(08)V99.
 
+       FD EXCEPCIONES.
+       01 REG-EXCEPCIONES              PIC X(80).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-ENTRADA           PIC X(02).
-               88 WSS-FS-ENTRADA-OK                     VALUE '00'.
-               88 WSS-FS-ENTRADA-EOF                    VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==ENTRADA==.
+           COPY WSFS REPLACING ==:TAG:== BY ==EXCEPCIONES==.
+
+       01 WS-LINEA-EXCEPCION           PIC X(80).
+
+       01 WS-CANT-LEIDOS                PIC 9(08) VALUE 0.
+       01 WS-CANT-EXCEPCIONES           PIC 9(08) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       COPY WSHDR-WS.
 
 
        PROCEDURE DIVISION.
@@ -51,6 +72,7 @@
            INITIALIZE SWITCHES
 
            PERFORM 110000-ABRIR-ENTRADA
+           PERFORM 115000-ABRIR-EXCEPCIONES
 
            PERFORM 130000-PRIMER-LECTURA.
 
@@ -64,6 +86,15 @@
            END-IF.
 
 
+       115000-ABRIR-EXCEPCIONES.
+           OPEN OUTPUT EXCEPCIONES
+           IF NOT WSS-FS-EXCEPCIONES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE EXCEPCIONES'
+             DISPLAY 'FILE STATUS ' WSS-FS-EXCEPCIONES
+             PERFORM 300000-FINAL
+           END-IF.
+
+
        130000-PRIMER-LECTURA.
            PERFORM 131000-LEER-ENTRADA
            IF WSS-FS-ENTRADA-EOF
@@ -76,7 +107,7 @@
            READ ENTRADA
               EVALUATE TRUE
                  WHEN WSS-FS-ENTRADA-OK
-                      CONTINUE
+                      ADD 1 TO WS-CANT-LEIDOS
                  WHEN WSS-FS-ENTRADA-EOF
                       CONTINUE
                  WHEN OTHER
@@ -85,12 +116,28 @@
 
 
        200000-PROCESO.
+           IF WSV-IMPORTE <= 0
+             PERFORM 210000-REGISTRAR-EXCEPCION
+           END-IF
            PERFORM 131000-LEER-ENTRADA.
 
 
+       210000-REGISTRAR-EXCEPCION.
+           MOVE SPACES TO WS-LINEA-EXCEPCION
+           STRING 'CLIENTE: ' WSV-NUMCLIEN
+                  ' IMPORTE INVALIDO: ' WSV-IMPORTE
+                  DELIMITED BY SIZE INTO WS-LINEA-EXCEPCION
+           MOVE WS-LINEA-EXCEPCION TO REG-EXCEPCIONES
+           WRITE REG-EXCEPCIONES
+           ADD 1 TO WS-CANT-EXCEPCIONES
+           DISPLAY WS-LINEA-EXCEPCION.
+
+
        300000-FINAL.
            PERFORM 310000-TITULOS
            PERFORM 330000-CERRAR-ENTRADA
+           PERFORM 335000-CERRAR-EXCEPCIONES
+           PERFORM 390000-GRABAR-BITACORA
            STOP RUN.
 
 
@@ -99,6 +146,7 @@
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 4 - ARCHIVOS'
            DISPLAY 'Programme: PROG04-08-ME'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
 
@@ -108,3 +156,19 @@
               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
             DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
            END-IF.
+
+
+       335000-CERRAR-EXCEPCIONES.
+           CLOSE EXCEPCIONES
+           IF NOT WSS-FS-EXCEPCIONES-OK
+              DISPLAY 'ERROR DE ARCHIVO DE EXCEPCIONES'
+            DISPLAY 'FILE STATUS ' WSS-FS-EXCEPCIONES
+           END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG04-08-ME'      TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS      TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-EXCEPCIONES TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ENTRADA      TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
