@@ -21,6 +21,10 @@
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-ENTRADA.
 
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -30,13 +34,16 @@
          05 WSV-OFIAPE                 PIC X(03).
          05 WSV-IMPORTE                PIC 9(08)V99.
 
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-ENTRADA           PIC X(02).
-               88 WSS-FS-ENTRADA-OK                     VALUE '00'.
-               88 WSS-FS-ENTRADA-EOF                    VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==ENTRADA==.
+
+       COPY WSRUNLOG-WS.
 
        01 Constantes.
            05 WSC-1                    PIC 9(01)        VALUE 1.
@@ -44,6 +51,13 @@
        01 ACUMULADORES.
            05 WSA-LEI-ENTRADA          PIC 9(09).
            05 WSA-IMPORTE-TOTAL        PIC 9(10)V99.
+           05 WSA-IMPORTE-OFICINA      PIC 9(10)V99.
+
+       01 WS-OFIAPE-ANT                PIC X(03).
+
+       01 WS-RETURN-CODE               PIC 9(02) VALUE 0.
+
+       COPY WSHDR-WS.
 
 
        PROCEDURE DIVISION.
@@ -60,7 +74,10 @@
 
            PERFORM 110000-ABRIR-ENTRADA
 
-           PERFORM 130000-PRIMER-LECTURA.
+           PERFORM 130000-PRIMER-LECTURA
+           IF NOT WSS-FS-ENTRADA-EOF
+             MOVE WSV-OFIAPE TO WS-OFIAPE-ANT
+           END-IF.
 
 
        110000-ABRIR-ENTRADA.
@@ -68,6 +85,7 @@
            IF NOT WSS-FS-ENTRADA-OK
              DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
              DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
@@ -76,6 +94,7 @@
            PERFORM 131000-LEER-ENTRADA
            IF WSS-FS-ENTRADA-EOF
              DISPLAY 'ARCHIVO VACIO'
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
@@ -89,11 +108,15 @@
                       CONTINUE
                  WHEN OTHER
                       DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
+                      MOVE 8 TO WS-RETURN-CODE
                       PERFORM 300000-FINAL.
 
 
        200000-PROCESO.
            ADD WSC-1                       TO WSA-LEI-ENTRADA
+           IF WSV-OFIAPE NOT = WS-OFIAPE-ANT
+             PERFORM 225000-CORTE-OFICINA
+           END-IF
            PERFORM 220000-TOTIMPORT
            PERFORM 131000-LEER-ENTRADA.
 
@@ -102,14 +125,24 @@
 
            COMPUTE WSA-IMPORTE-TOTAL=
                                   WSA-IMPORTE-TOTAL + WSV-IMPORTE
+           COMPUTE WSA-IMPORTE-OFICINA=
+                                  WSA-IMPORTE-OFICINA + WSV-IMPORTE
            DISPLAY 'IMPORTE: ' WSV-IMPORTE.
 
 
+       225000-CORTE-OFICINA.
+           DISPLAY '  SUBTOTAL OFICINA ' WS-OFIAPE-ANT ': '
+                                              WSA-IMPORTE-OFICINA
+           MOVE 0 TO WSA-IMPORTE-OFICINA
+           MOVE WSV-OFIAPE TO WS-OFIAPE-ANT.
+
+
        300000-FINAL.
            PERFORM 310000-TITULOS
            PERFORM 320000-TOTALES-DE-CONTROL
            PERFORM 330000-CERRAR-ENTRADA
-           STOP RUN.
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN RETURNING WS-RETURN-CODE.
 
 
        310000-TITULOS.
@@ -117,6 +150,7 @@
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 4B - ARCHIVOS'
            DISPLAY 'Programme: PROG04B-08-ME'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
 
@@ -125,6 +159,9 @@
            DISPLAY 'TOTAL LEIDOS = ' WSA-LEI-ENTRADA
            DISPLAY '**************************************'.
 
+           DISPLAY '  SUBTOTAL OFICINA ' WS-OFIAPE-ANT ': '
+                                              WSA-IMPORTE-OFICINA.
+
            DISPLAY '**************************************'
            DISPLAY 'IMPORTE TOTAL: ' WSA-IMPORTE-TOTAL
            DISPLAY '**************************************'.
@@ -136,3 +173,11 @@
               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
             DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
            END-IF.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG04B-08-ME'  TO WS-RUNLOG-PROGRAMA
+           MOVE WSA-LEI-ENTRADA  TO WS-RUNLOG-LEIDOS
+           MOVE 0                TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ENTRADA   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
