@@ -31,16 +31,19 @@
 
        000000-CONTROL.
 
-            DISPLAY 'DESEA VERIFICAR LAS VARIABLES? (S/N)'
-            ACCEPT RESPUESTA-VALIDA
+            PERFORM UNTIL RESPUESTA-SI OR RESPUESTA-NO
+              DISPLAY 'DESEA VERIFICAR LAS VARIABLES? (S/N)'
+              ACCEPT RESPUESTA-VALIDA
+              IF NOT RESPUESTA-SI AND NOT RESPUESTA-NO
+                DISPLAY 'RESPUESTA INVALIDA'
+              END-IF
+            END-PERFORM
 
             EVALUATE TRUE
               WHEN RESPUESTA-SI
                 DISPLAY 'LA RESPUESTA ES SI'
               WHEN RESPUESTA-NO
                 DISPLAY 'LA RESPUESTA ES NO'
-              WHEN OTHER
-                DISPLAY 'RESPUESTA INVALIDA'
             END-EVALUATE
 
             STOP RUN.
