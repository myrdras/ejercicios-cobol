@@ -57,19 +57,27 @@
          88 N8                           VALUE 'Q'.
          88 N9                           VALUE 'R'.
 
+       01 WS-CANT-CAMPOS       PIC 9(02) VALUE 2.
+       01 WS-IND-CAMPO         PIC 9(02).
+       01 TABLA-CAMPOS.
+         02 CAMPO-ENTRY OCCURS 2 TIMES.
+           03 CAMPO-CHAR       PIC X.
+           03 CAMPO-VALOR      PIC S9(07).
+
 
        PROCEDURE DIVISION.
 
        000000-CONTROL.
 
             MOVE '2341{324895N5376' TO ZONEADO
-            MOVE Z-NUM12 TO TABLA-DE-VALORES
-            MOVE Z-NUM11 TO NUM1
-            MOVE Z-NUM21 TO NUM2
+            MOVE Z-NUM11 TO CAMPO-VALOR(1)
+            MOVE Z-NUM12 TO CAMPO-CHAR(1)
+            MOVE Z-NUM21 TO CAMPO-VALOR(2)
+            MOVE Z-NUM22 TO CAMPO-CHAR(2)
+            PERFORM 100000-DECODIFICAR-CAMPOS
+            MOVE CAMPO-VALOR(1) TO NUM1
+            MOVE CAMPO-VALOR(2) TO NUM2
             MOVE Z-NUM3 TO NUM3
-            PERFORM 100000-CONVERSION-NUM1
-            MOVE Z-NUM22 TO TABLA-DE-VALORES
-            PERFORM 160000-CONVERSION-NUM2
             DISPLAY "VARIABLE NUM1: " NUM1
             DISPLAY "VARIABLE NUM2: " NUM2
             DISPLAY "VARIABLE NUM3: " NUM3
@@ -77,118 +85,67 @@
 
             STOP RUN.
 
-       100000-CONVERSION-NUM1.
-            MULTIPLY 10 BY NUM1
-            EVALUATE TRUE
-              WHEN P0
-                CONTINUE
-              WHEN P1
-                ADD 1 TO NUM1
-              WHEN P2
-                ADD 2 TO NUM1
-              WHEN P3
-                ADD 3 TO NUM1
-              WHEN P4
-                ADD 4 TO NUM1
-              WHEN P5
-                ADD 5 TO NUM1
-              WHEN P6
-                ADD 6 TO NUM1
-              WHEN P7
-                ADD 7 TO NUM1
-              WHEN P8
-                ADD 8 TO NUM1
-              WHEN P9
-                ADD 9 TO NUM1
-              WHEN N0
-                SUBTRACT 1 FROM NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N1
-                PERFORM 150000-NUM1-NEG
-              WHEN N2
-                ADD 1 TO NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N3
-                ADD 2 TO NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N4
-                ADD 3 TO NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N5
-                ADD 4 TO NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N6
-                ADD 5 TO NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N7
-                ADD 6 TO NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N8
-                ADD 7 TO NUM1
-                PERFORM 150000-NUM1-NEG
-              WHEN N9
-                ADD 8 TO NUM1
-                PERFORM 150000-NUM1-NEG
-            END-EVALUATE.
-
-       150000-NUM1-NEG.
-           ADD 1 TO NUM1
-           MULTIPLY -1 BY NUM1.
+       100000-DECODIFICAR-CAMPOS.
+            PERFORM VARYING WS-IND-CAMPO FROM 1 BY 1
+                      UNTIL WS-IND-CAMPO > WS-CANT-CAMPOS
+                PERFORM 110000-DECODIFICAR-UN-CAMPO
+            END-PERFORM.
 
-       160000-CONVERSION-NUM2.
-            MULTIPLY 10 BY NUM2
+       110000-DECODIFICAR-UN-CAMPO.
+            MOVE CAMPO-CHAR(WS-IND-CAMPO) TO TABLA-DE-VALORES
+            MULTIPLY 10 BY CAMPO-VALOR(WS-IND-CAMPO)
             EVALUATE TRUE
               WHEN P0
                 CONTINUE
               WHEN P1
-                ADD 1 TO NUM2
+                ADD 1 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P2
-                ADD 2 TO NUM2
+                ADD 2 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P3
-                ADD 3 TO NUM2
+                ADD 3 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P4
-                ADD 4 TO NUM2
+                ADD 4 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P5
-                ADD 5 TO NUM2
+                ADD 5 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P6
-                ADD 6 TO NUM2
+                ADD 6 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P7
-                ADD 7 TO NUM2
+                ADD 7 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P8
-                ADD 8 TO NUM2
+                ADD 8 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN P9
-                ADD 9 TO NUM2
+                ADD 9 TO CAMPO-VALOR(WS-IND-CAMPO)
               WHEN N0
-                SUBTRACT 1 FROM NUM2
-                PERFORM 170000-NUM2-NEG
+                SUBTRACT 1 FROM CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N1
-                PERFORM 170000-NUM2-NEG
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N2
-                ADD 1 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 1 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N3
-                ADD 2 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 2 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N4
-                ADD 3 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 3 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N5
-                ADD 4 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 4 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N6
-                ADD 5 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 5 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N7
-                ADD 6 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 6 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N8
-                ADD 7 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 7 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
               WHEN N9
-                ADD 8 TO NUM2
-                PERFORM 170000-NUM2-NEG
+                ADD 8 TO CAMPO-VALOR(WS-IND-CAMPO)
+                PERFORM 120000-NEGAR-CAMPO
             END-EVALUATE.
 
-       170000-NUM2-NEG.
-           ADD 1 TO NUM2
-           MULTIPLY -1 BY NUM2.
+       120000-NEGAR-CAMPO.
+           ADD 1 TO CAMPO-VALOR(WS-IND-CAMPO)
+           MULTIPLY -1 BY CAMPO-VALOR(WS-IND-CAMPO).
