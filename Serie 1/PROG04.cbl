@@ -15,13 +15,25 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PERFIL              ASSIGN TO DISK '..\PERFIL.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PERFIL.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD PERFIL.
+       01 REG-PERFIL.
+         05 REG-NRO-CLIENTE           PIC 9(07).
+         05 REG-ESTADO-CIVIL          PIC X.
 
        WORKING-STORAGE SECTION.
 
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==PERFIL==.
+
+       77 WSV-NRO-CLIENTE  PIC 9(07).
+
        77 ESTADO-CIVIL     PIC X.
            88 CASADO               VALUE 'C','c'.
            88 SOLTERO              VALUE 'S','s'.
@@ -33,6 +45,9 @@
 
        000000-CONTROL.
 
+            DISPLAY 'INGRESE NUMERO DE CLIENTE: '
+            ACCEPT WSV-NRO-CLIENTE
+
             DISPLAY 'INGRESE SU ESTADO CIVIL: '
             DISPLAY 'C - CASADO    S - SOLTERO '
             DISPLAY 'V - VIUDO     D - DIVORCIADO '
@@ -51,4 +66,22 @@
                 DISPLAY 'ERROR, VALOR NO VALIDO'
             END-EVALUATE.
 
+            PERFORM 210000-GRABAR-PERFIL.
+
             STOP RUN.
+
+
+       210000-GRABAR-PERFIL.
+            OPEN EXTEND PERFIL
+            IF NOT WSS-FS-PERFIL-OK AND NOT WSS-FS-PERFIL-NOEXISTE
+              DISPLAY 'ERROR DE ARCHIVO DE PERFIL'
+              DISPLAY 'FILE STATUS ' WSS-FS-PERFIL
+            ELSE
+              IF WSS-FS-PERFIL-NOEXISTE
+                OPEN OUTPUT PERFIL
+              END-IF
+              MOVE WSV-NRO-CLIENTE TO REG-NRO-CLIENTE
+              MOVE ESTADO-CIVIL TO REG-ESTADO-CIVIL
+              WRITE REG-PERFIL
+              CLOSE PERFIL
+            END-IF.
