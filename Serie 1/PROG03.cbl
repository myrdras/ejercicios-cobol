@@ -36,18 +36,55 @@
            02 SIGLO           PIC 9(02) VALUE 0.
            02 ANIO            PIC 9(02) VALUE 0.
 
+       01 WS-ANIOCOMPLETO     PIC 9(04) VALUE 0.
+       01 WS-MAX-DIA          PIC 9(02) VALUE 31.
+
+       01 WS-FECHA-VALIDA     PIC X     VALUE 'N'.
+           88 WS-FECHA-OK               VALUE 'S'.
+
 
        PROCEDURE DIVISION.
 
        000000-CONTROL.
 
             MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATOS
+            PERFORM 100000-VALIDAR-FECHA
 
             MOVE WS-AUXDIA TO DIA.
             MOVE WS-AUXMES TO MES.
             MOVE WS-AUXANIO TO ANIO.
             MOVE WS-AUXSIGLO TO SIGLO.
 
+            IF NOT WS-FECHA-OK
+                DISPLAY "ADVERTENCIA: FECHA DEL SISTEMA INVALIDA."
+            END-IF
+
             DISPLAY FECHA.
 
             STOP RUN.
+
+
+       100000-VALIDAR-FECHA.
+           COMPUTE WS-ANIOCOMPLETO = WS-AUXSIGLO * 100 + WS-AUXANIO
+           MOVE 'S' TO WS-FECHA-VALIDA
+           IF WS-AUXMES < 1 OR WS-AUXMES > 12
+             MOVE 'N' TO WS-FECHA-VALIDA
+           ELSE
+             EVALUATE WS-AUXMES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-MAX-DIA
+               WHEN 2
+                 IF FUNCTION MOD(WS-ANIOCOMPLETO, 400) = 0
+                    OR (FUNCTION MOD(WS-ANIOCOMPLETO, 4) = 0 AND
+                        FUNCTION MOD(WS-ANIOCOMPLETO, 100) NOT = 0)
+                   MOVE 29 TO WS-MAX-DIA
+                 ELSE
+                   MOVE 28 TO WS-MAX-DIA
+                 END-IF
+               WHEN OTHER
+                 MOVE 31 TO WS-MAX-DIA
+             END-EVALUATE
+             IF WS-AUXDIA < 1 OR WS-AUXDIA > WS-MAX-DIA
+               MOVE 'N' TO WS-FECHA-VALIDA
+             END-IF
+           END-IF.
