@@ -24,6 +24,10 @@
 
        01 WS-FECHA     PIC X(10).
 
+       01 WS-FORMATO-ENTRADA       PIC X(01) VALUE "D".
+
+       01 WS-FECHA-AAAAMMDD        PIC X(10).
+
 
        PROCEDURE DIVISION.
 
@@ -37,4 +41,10 @@
             DISPLAY "MES: " WS-FECHA(4:2)
             DISPLAY "AÑO: " WS-FECHA(7:4)
 
+            CALL "CONVFECHA" USING WS-FECHA
+                                    WS-FORMATO-ENTRADA
+                                    WS-FECHA-AAAAMMDD
+
+            DISPLAY "EN FORMATO AAAA-MM-DD: " WS-FECHA-AAAAMMDD
+
             STOP RUN.
