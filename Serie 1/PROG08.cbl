@@ -15,13 +15,25 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PARAMETROS         ASSIGN TO DISK '..\LIMITES.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PARAMETROS.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD PARAMETROS.
+       01 REG-PARAMETROS.
+         05 REG-MIN                  PIC S9(5)
+                 SIGN IS LEADING SEPARATE CHARACTER.
+         05 REG-MAX                  PIC S9(5)
+                 SIGN IS LEADING SEPARATE CHARACTER.
 
        WORKING-STORAGE SECTION.
 
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==PARAMETROS==.
+
        01 WS-NUMERO        PIC S9(5)
                SIGN IS LEADING SEPARATE CHARACTER.
        77 WS-MIN           PIC S9(5)  VALUE -45834.
@@ -32,6 +44,8 @@
 
        000000-CONTROL.
 
+            PERFORM 100000-CARGAR-LIMITES.
+
             DISPLAY "INGRESE UN NUMERO: "
             ACCEPT WS-NUMERO.
 
@@ -41,3 +55,16 @@
                    DISPLAY "SU NUMERO SUPERA EL RANGO".
 
             STOP RUN.
+
+
+       100000-CARGAR-LIMITES.
+
+            OPEN INPUT PARAMETROS
+            IF WSS-FS-PARAMETROS-OK
+                READ PARAMETROS
+                IF WSS-FS-PARAMETROS-OK
+                    MOVE REG-MIN TO WS-MIN
+                    MOVE REG-MAX TO WS-MAX
+                END-IF
+                CLOSE PARAMETROS
+            END-IF.
