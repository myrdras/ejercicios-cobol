@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        01 DE JUNIO 2019.
+      * Purpose:     Rutina compartida de conversion de formato de
+      *              fecha entre AAAA-MM-DD y DD/MM/AAAA, para que
+      *              PROG11 y PROG12 no repitan cada uno su propio
+      *              recorte de subcadenas.
+      * Tectonics:   cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVFECHA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       01 LK-FECHA-ENTRADA         PIC X(10).
+
+       01 LK-FORMATO-ENTRADA       PIC X(01).
+           88 LK-FORMATO-AAAAMMDD      VALUE "A".
+           88 LK-FORMATO-DDMMAAAA      VALUE "D".
+
+       01 LK-FECHA-SALIDA          PIC X(10).
+
+
+       PROCEDURE DIVISION USING LK-FECHA-ENTRADA
+                                LK-FORMATO-ENTRADA
+                                LK-FECHA-SALIDA.
+
+       000000-CONTROL.
+
+            EVALUATE TRUE
+                WHEN LK-FORMATO-AAAAMMDD
+                     STRING LK-FECHA-ENTRADA(9:2) "/"
+                            LK-FECHA-ENTRADA(6:2) "/"
+                            LK-FECHA-ENTRADA(1:4)
+                            INTO LK-FECHA-SALIDA
+                WHEN LK-FORMATO-DDMMAAAA
+                     STRING LK-FECHA-ENTRADA(7:4) "-"
+                            LK-FECHA-ENTRADA(4:2) "-"
+                            LK-FECHA-ENTRADA(1:2)
+                            INTO LK-FECHA-SALIDA
+                WHEN OTHER
+                     MOVE SPACES TO LK-FECHA-SALIDA
+            END-EVALUATE
+
+            GOBACK.
