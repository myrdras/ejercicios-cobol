@@ -28,9 +28,7 @@
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-SALIDA            PIC X(02).
-               88 WSS-FS-SALIDA-OK                      VALUE '00'.
-               88 WSS-FS-SALIDA-EOF                     VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==SALIDA==.
 
        01 ZONEADO.
          02 NUM                 PIC S9(02) USAGE IS PACKED-DECIMAL.
