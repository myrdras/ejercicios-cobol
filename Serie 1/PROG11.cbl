@@ -24,6 +24,10 @@
 
        01 WS-FECHA     PIC X(10).
 
+       01 WS-FORMATO-ENTRADA       PIC X(01) VALUE "A".
+
+       01 WS-FECHA-DDMMAAAA        PIC X(10).
+
 
        PROCEDURE DIVISION.
 
@@ -37,4 +41,10 @@
             DISPLAY "MES: " WS-FECHA(6:2)
             DISPLAY "DIA: " WS-FECHA(9:2)
 
+            CALL "CONVFECHA" USING WS-FECHA
+                                    WS-FORMATO-ENTRADA
+                                    WS-FECHA-DDMMAAAA
+
+            DISPLAY "EN FORMATO DD/MM/AAAA: " WS-FECHA-DDMMAAAA
+
             STOP RUN.
