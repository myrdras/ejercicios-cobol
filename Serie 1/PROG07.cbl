@@ -15,13 +15,29 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT SERVCAT            ASSIGN TO DISK '..\SERVCAT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SERVCAT.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD SERVCAT.
+           COPY CATSERV.
 
        WORKING-STORAGE SECTION.
 
+           01 SWITCHES.
+               COPY WSFS REPLACING ==:TAG:== BY ==SERVCAT==.
+
+           01 TABLA-CATALOGO.
+               05 WS-CANT-CATALOGO    PIC 9(04) VALUE 0.
+               05 TC-ENTRY OCCURS 200 TIMES.
+                   10 TC-CODIGO       PIC X(03).
+                   10 TC-DESCRIP      PIC X(30).
+
+           01 WS-IND-CATALOGO         PIC 9(04).
+
            01 WS-CUENTABANCARIA.
                05 WS-SUCURSAL         PIC 9(3)  VALUE 0.
                05 FILLER              PIC X     VALUE '-'.
@@ -32,28 +48,46 @@
                05 WS-DIGITO           PIC 9(1)  VALUE 0.
 
            77 WS-VALIDAR              PIC 99.
-               88 WS-CAJAAHORRO                 VALUE 40.
-               88 WS-PRESTAMOP                  VALUE 50.
-               88 WS-PRESTAMOH                  VALUE 60.
-               88 WS-CC                         VALUE 45.
+
+           01 WS-VALIDAR-X3           PIC X(03).
+
+           01 WS-COD-VALIDO           PIC X     VALUE 'N'.
+               88 WS-PRODUCTO-VALIDO            VALUE 'S'.
+
+           01 WS-CUENTA-SIN-DV.
+               05 WS-CSD-SUC          PIC 9(3).
+               05 WS-CSD-PROD         PIC 9(2).
+               05 WS-CSD-NRO          PIC 9(5).
+
+           01 WS-DIGITOS-TABLA REDEFINES WS-CUENTA-SIN-DV.
+               05 WS-DIG              OCCURS 10 TIMES PIC 9.
+
+           01 WS-PESOS-LITERAL        PIC X(10) VALUE '2345672345'.
+           01 WS-PESOS REDEFINES WS-PESOS-LITERAL.
+               05 WS-PESO              OCCURS 10 TIMES PIC 9.
+
+           01 WS-DIGITO-CALCULADO     PIC 9(1).
+           01 WS-ACUM-DV              PIC 9(4).
+           01 WS-RESTO-DV             PIC 9(2).
+           01 WS-IND-DV               PIC 9(2).
 
 
        PROCEDURE DIVISION.
 
        000000-CONTROL.
 
+            PERFORM 105000-CARGAR-CATALOGO
+
             DISPLAY "INGRESE NUMERO DE SUCURSAL."
             ACCEPT WS-SUCURSAL
             DISPLAY "INGRESE NUMERO DE PRODUCTO."
-            DISPLAY "40 - CAJA DE AHORRO"
-            DISPLAY "50 - PRESTAMO PRENDARIO"
-            DISPLAY "60 - PRESTAMO HIPOTECARIO"
-            DISPLAY "45 - CUENTA CORRIENTE"
+            PERFORM 107000-MOSTRAR-PRODUCTOS
             DISPLAY " "
             DISPLAY "RESPUESTA: "
             ACCEPT WS-VALIDAR
 
-            IF WS-CAJAAHORRO OR WS-PRESTAMOP OR WS-PRESTAMOH OR WS-CC
+            PERFORM 106000-VALIDAR-PRODUCTO
+            IF WS-PRODUCTO-VALIDO
                 MOVE WS-VALIDAR TO WS-PRODUCTO
             ELSE
                 DISPLAY "NO EXISTE VALOR"
@@ -65,6 +99,83 @@
             DISPLAY "INGRESE DIGITO."
             ACCEPT WS-DIGITO.
 
-            DISPLAY "SU CUENTA ES: " WS-CUENTABANCARIA.
+            PERFORM 100000-CALCULAR-DIGITO.
+
+            IF WS-DIGITO NOT = WS-DIGITO-CALCULADO
+                DISPLAY "DIGITO VERIFICADOR INCORRECTO, CUENTA RECHAZ."
+                DISPLAY "DIGITO ESPERADO: " WS-DIGITO-CALCULADO
+            ELSE
+                DISPLAY "SU CUENTA ES: " WS-CUENTABANCARIA
+            END-IF.
 
             STOP RUN.
+
+
+       105000-CARGAR-CATALOGO.
+           MOVE 0 TO WS-CANT-CATALOGO
+           OPEN INPUT SERVCAT
+           IF WSS-FS-SERVCAT-NOEXISTE
+             DISPLAY 'CATALOGO DE PRODUCTOS VACIO'
+           ELSE
+             IF NOT WSS-FS-SERVCAT-OK
+               DISPLAY 'ERROR DE ARCHIVO DE CATALOGO'
+               DISPLAY 'FILE STATUS ' WSS-FS-SERVCAT
+             ELSE
+               PERFORM 106500-LEER-CATALOGO
+               PERFORM UNTIL WSS-FS-SERVCAT-EOF
+                 IF CAT-ES-PRODUCTO AND WS-CANT-CATALOGO < 200
+                   ADD 1 TO WS-CANT-CATALOGO
+                   MOVE CAT-CODIGO TO TC-CODIGO(WS-CANT-CATALOGO)
+                   MOVE CAT-DESCRIP TO TC-DESCRIP(WS-CANT-CATALOGO)
+                 END-IF
+                 PERFORM 106500-LEER-CATALOGO
+               END-PERFORM
+             END-IF
+             CLOSE SERVCAT
+           END-IF.
+
+
+       106500-LEER-CATALOGO.
+           READ SERVCAT
+           IF NOT WSS-FS-SERVCAT-OK AND NOT WSS-FS-SERVCAT-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-SERVCAT
+           END-IF.
+
+
+       106000-VALIDAR-PRODUCTO.
+           MOVE WS-VALIDAR TO WS-VALIDAR-X3
+           MOVE 'N' TO WS-COD-VALIDO
+           PERFORM VARYING WS-IND-CATALOGO FROM 1 BY 1
+                     UNTIL WS-IND-CATALOGO > WS-CANT-CATALOGO
+             IF TC-CODIGO(WS-IND-CATALOGO) = WS-VALIDAR-X3
+               MOVE 'S' TO WS-COD-VALIDO
+               MOVE WS-CANT-CATALOGO TO WS-IND-CATALOGO
+             END-IF
+           END-PERFORM.
+
+
+       107000-MOSTRAR-PRODUCTOS.
+           PERFORM VARYING WS-IND-CATALOGO FROM 1 BY 1
+                     UNTIL WS-IND-CATALOGO > WS-CANT-CATALOGO
+             DISPLAY TC-CODIGO(WS-IND-CATALOGO) ' - '
+                     TC-DESCRIP(WS-IND-CATALOGO)
+           END-PERFORM.
+
+
+       100000-CALCULAR-DIGITO.
+
+            MOVE WS-SUCURSAL TO WS-CSD-SUC
+            MOVE WS-PRODUCTO TO WS-CSD-PROD
+            MOVE WS-NROCUENTA TO WS-CSD-NRO
+            MOVE 0 TO WS-ACUM-DV
+
+            PERFORM VARYING WS-IND-DV FROM 1 BY 1 UNTIL WS-IND-DV > 10
+                COMPUTE WS-ACUM-DV = WS-ACUM-DV +
+                          (WS-DIG(WS-IND-DV) * WS-PESO(WS-IND-DV))
+            END-PERFORM
+
+            COMPUTE WS-RESTO-DV = FUNCTION MOD(WS-ACUM-DV, 11)
+            COMPUTE WS-DIGITO-CALCULADO = 11 - WS-RESTO-DV
+            IF WS-DIGITO-CALCULADO > 9
+                MOVE 0 TO WS-DIGITO-CALCULADO
+            END-IF.
