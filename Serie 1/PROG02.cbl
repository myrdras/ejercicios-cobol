@@ -29,18 +29,55 @@
            03 FILLER      PIC X VALUE '-'.
            03 WS-AA       PIC 9(4).
 
+       01 WS-MAX-DIA          PIC 9(02) VALUE 31.
+
+       01 WS-FECHA-VALIDA     PIC X     VALUE 'N'.
+           88 WS-FECHA-OK               VALUE 'S'.
+
 
        PROCEDURE DIVISION.
 
        000000-CONTROL.
 
-            DISPLAY "INGRESE EL DIA :"
-            ACCEPT WS-DD
-            DISPLAY "INGRESE EL MES :"
-            ACCEPT WS-MM
-            DISPLAY "INGRESE EL AÑO :"
-            ACCEPT WS-AA
+            PERFORM UNTIL WS-FECHA-OK
+              DISPLAY "INGRESE EL DIA :"
+              ACCEPT WS-DD
+              DISPLAY "INGRESE EL MES :"
+              ACCEPT WS-MM
+              DISPLAY "INGRESE EL AÑO :"
+              ACCEPT WS-AA
+              PERFORM 100000-VALIDAR-FECHA
+              IF NOT WS-FECHA-OK
+                DISPLAY "FECHA INVALIDA, INGRESE NUEVAMENTE."
+              END-IF
+            END-PERFORM
+
             DISPLAY "LA FECHA DEL DIA ES: "
             FECHA
 
             STOP RUN.
+
+
+       100000-VALIDAR-FECHA.
+           MOVE 'S' TO WS-FECHA-VALIDA
+           IF WS-MM < 1 OR WS-MM > 12
+             MOVE 'N' TO WS-FECHA-VALIDA
+           ELSE
+             EVALUATE WS-MM
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-MAX-DIA
+               WHEN 2
+                 IF FUNCTION MOD(WS-AA, 400) = 0
+                    OR (FUNCTION MOD(WS-AA, 4) = 0 AND
+                        FUNCTION MOD(WS-AA, 100) NOT = 0)
+                   MOVE 29 TO WS-MAX-DIA
+                 ELSE
+                   MOVE 28 TO WS-MAX-DIA
+                 END-IF
+               WHEN OTHER
+                 MOVE 31 TO WS-MAX-DIA
+             END-EVALUATE
+             IF WS-DD < 1 OR WS-DD > WS-MAX-DIA
+               MOVE 'N' TO WS-FECHA-VALIDA
+             END-IF
+           END-IF.
