@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        01 DE JUNIO 2019.
+      * Purpose:     EJERCICIO 14B - Lectura/Reconciliacion de
+      *              ARCHIVO.DAT generado por PROG14-08-ME.
+      * Tectonics:   cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG14B-08-ME.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA            ASSIGN TO DISK '..\ARCHIVO.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ENTRADA.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ENTRADA.
+       01 REG-ENTRADA.
+         05 WSV-NUM               PIC S9(02) USAGE IS PACKED-DECIMAL.
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==ENTRADA==.
+
+       01 ACUMULADORES.
+           05 WSA-CANT-LEIDOS      PIC 9(05).
+           05 WSA-TOTAL            PIC S9(05).
+
+       COPY WSRUNLOG-WS.
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO UNTIL WSS-FS-ENTRADA-EOF
+                 PERFORM 300000-FINAL.
+
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+                      ACUMULADORES
+
+           PERFORM 110000-ABRIR-ENTRADA
+           PERFORM 130000-PRIMER-LECTURA.
+
+
+       110000-ABRIR-ENTRADA.
+           OPEN INPUT ENTRADA
+           IF NOT WSS-FS-ENTRADA-OK
+             DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+             DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       130000-PRIMER-LECTURA.
+           PERFORM 131000-LEER-ENTRADA
+           IF WSS-FS-ENTRADA-EOF
+             DISPLAY 'ARCHIVO VACIO'
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       131000-LEER-ENTRADA.
+           READ ENTRADA
+              EVALUATE TRUE
+                 WHEN WSS-FS-ENTRADA-OK
+                      CONTINUE
+                 WHEN WSS-FS-ENTRADA-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
+                      PERFORM 300000-FINAL.
+
+
+       200000-PROCESO.
+           ADD 1 TO WSA-CANT-LEIDOS
+           ADD WSV-NUM TO WSA-TOTAL
+           DISPLAY 'VARIABLE WSV-NUM: ' WSV-NUM
+           PERFORM 131000-LEER-ENTRADA.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           PERFORM 320000-TOTALES-DE-CONTROL
+           PERFORM 330000-CERRAR-ENTRADA
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN.
+
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   EJERCICIO 14B - LECTURA'
+           DISPLAY 'Programme: PROG14B-08-ME'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
+
+
+       320000-TOTALES-DE-CONTROL.
+           DISPLAY '**************************************'
+           DISPLAY 'TOTAL LEIDOS = ' WSA-CANT-LEIDOS
+           DISPLAY 'TOTAL ACUMULADO = ' WSA-TOTAL
+           DISPLAY '**************************************'.
+
+
+       330000-CERRAR-ENTRADA.
+           CLOSE ENTRADA
+           IF NOT WSS-FS-ENTRADA-OK
+              DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+            DISPLAY 'FILE STATUS ' WSS-FS-ENTRADA
+           END-IF.
+
+       390000-GRABAR-BITACORA.
+           MOVE 'PROG14B-08-ME'  TO WS-RUNLOG-PROGRAMA
+           MOVE WSA-CANT-LEIDOS  TO WS-RUNLOG-LEIDOS
+           MOVE 0                TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ENTRADA   TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
