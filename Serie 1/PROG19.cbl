@@ -24,9 +24,10 @@
 
        77  WS-NUM          PIC 9(11)    VALUE 0.
        77  WS-CONT         PIC 9(2)     VALUE 0.
+       77  WS-I             PIC 9(3)     VALUE 0.
 
        01  WS-AUX.
-          05 WS-AUXNUM     PIC 9(11)    VALUE 0 OCCURS 5 TIMES.
+          05 WS-AUXNUM     PIC 9(11)    VALUE 0 OCCURS 99 TIMES.
 
        77 WS-SUMA          PIC 9(2)v99  VALUE 0.
        77 WS-IVA           PIC 9(2)v99  VALUE 21.
@@ -46,20 +47,19 @@
 
        100000-CARGA.
 
-            PERFORM UNTIL WS-CONT > 4
+            DISPLAY "CUANTOS MONTOS DESEA INGRESAR? "
+            ACCEPT WS-CONT
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONT
                DISPLAY "INGRESE UN NUMERO: "
                ACCEPT WS-NUM
-               MOVE WS-NUM TO WS-AUXNUM (WS-NUM)
-               COMPUTE WS-CONT = WS-CONT + 1
+               MOVE WS-NUM TO WS-AUXNUM (WS-I)
             END-PERFORM.
 
 
        200000-CALCULO.
 
-            COMPUTE WS-CONT = WS-CONT - 4.
-            PERFORM UNTIL WS-CONT > 4
-               COMPUTE WS-SUMA = WS-SUMA + WS-AUXNUM (WS-NUM)
-               COMPUTE WS-CONT = WS-CONT + 1
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONT
+               COMPUTE WS-SUMA = WS-SUMA + WS-AUXNUM (WS-I)
             END-PERFORM.
             COMPUTE WS-IVA = WS-SUMA * WS-IVA / 100.
             COMPUTE WS-RESULT = WS-SUMA - WS-IVA.
