@@ -26,15 +26,34 @@
            03 WS-NOMBRE        PIC X(15)  VALUE SPACES.
            03 WS-APELLIDO      PIC X(15)  VALUE SPACES.
 
+       01 WS-ENTRADA-AMPLIA    PIC X(40)  VALUE SPACES.
+
 
        PROCEDURE DIVISION.
 
        000000-CONTROL.
 
             DISPLAY "INGRESE NOMBRE: "
-            ACCEPT WS-NOMBRE.
+            ACCEPT WS-ENTRADA-AMPLIA.
+            PERFORM 110000-VERIFICAR-LARGO-NOMBRE.
+            MOVE WS-ENTRADA-AMPLIA TO WS-NOMBRE
             DISPLAY "INGRESE APELLIDO: "
-            ACCEPT WS-APELLIDO.
+            ACCEPT WS-ENTRADA-AMPLIA.
+            PERFORM 120000-VERIFICAR-LARGO-APELLIDO.
+            MOVE WS-ENTRADA-AMPLIA TO WS-APELLIDO
             DISPLAY "SU NOMBRE ES: " WS-NOMBRECOMPLETO.
 
             STOP RUN.
+
+
+       110000-VERIFICAR-LARGO-NOMBRE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-ENTRADA-AMPLIA)) > 15
+             DISPLAY "ADVERTENCIA: EL NOMBRE SUPERA LOS 15 "
+                     "CARACTERES Y SERA TRUNCADO"
+           END-IF.
+
+       120000-VERIFICAR-LARGO-APELLIDO.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-ENTRADA-AMPLIA)) > 15
+             DISPLAY "ADVERTENCIA: EL APELLIDO SUPERA LOS 15 "
+                     "CARACTERES Y SERA TRUNCADO"
+           END-IF.
