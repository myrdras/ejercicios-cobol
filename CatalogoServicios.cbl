@@ -0,0 +1,178 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     MANTENIMIENTO DEL CATALOGO DE SERVICIOS/PRODUCTOS
+      *              (SERVCAT.DAT). ALTA Y LISTADO DE CODIGOS,
+      *              DESCRIPCIONES Y PRECIOS ESTANDAR.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  CATALOGOSERVICIOS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO            ASSIGN TO DISK '..\SERVCAT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ARCHIVO.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARCHIVO.
+           COPY CATSERV.
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==ARCHIVO==.
+
+       01 WS-OPCION                    PIC 9(01) VALUE 0.
+       01 WS-CANT-LEIDOS                PIC 9(05) VALUE 0.
+       01 WS-CANT-ESCRITOS              PIC 9(05) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO UNTIL WS-OPCION = 3
+                 PERFORM 300000-FINAL.
+
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+
+           PERFORM 130000-MOSTRAR-MENU.
+
+
+       130000-MOSTRAR-MENU.
+           DISPLAY ' '
+           DISPLAY 'CATALOGO DE SERVICIOS/PRODUCTOS'
+           DISPLAY '1 - ALTA DE CODIGO'
+           DISPLAY '2 - LISTAR CATALOGO'
+           DISPLAY '3 - SALIR'
+           DISPLAY 'OPCION: '
+           ACCEPT WS-OPCION.
+
+
+       200000-PROCESO.
+           EVALUATE WS-OPCION
+             WHEN 1
+               PERFORM 210000-ALTA
+             WHEN 2
+               PERFORM 220000-LISTAR
+             WHEN 3
+               CONTINUE
+             WHEN OTHER
+               DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE
+           IF WS-OPCION NOT = 3
+             PERFORM 130000-MOSTRAR-MENU
+           END-IF.
+
+
+       210000-ALTA.
+           DISPLAY 'INGRESE EL CODIGO (3 CARACTERES): '
+           ACCEPT CAT-CODIGO
+           DISPLAY 'INGRESE LA DESCRIPCION: '
+           ACCEPT CAT-DESCRIP
+           DISPLAY 'INGRESE EL PRECIO ESTANDAR: '
+           ACCEPT CAT-PRECIO
+           DISPLAY 'INGRESE EL TIPO (S=SERVICIO SERIE 6, '
+                   'P=PRODUCTO SERIE 1): '
+           ACCEPT CAT-TIPO
+
+           OPEN EXTEND ARCHIVO
+           IF NOT WSS-FS-ARCHIVO-OK AND NOT WSS-FS-ARCHIVO-NOEXISTE
+             DISPLAY 'ERROR DE ARCHIVO'
+             DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+           ELSE
+             IF WSS-FS-ARCHIVO-NOEXISTE
+               OPEN OUTPUT ARCHIVO
+             END-IF
+             WRITE REG-SERVICIOS-CAT
+             ADD 1 TO WS-CANT-ESCRITOS
+             CLOSE ARCHIVO
+             DISPLAY 'CODIGO GRABADO'
+           END-IF.
+
+
+       220000-LISTAR.
+           OPEN INPUT ARCHIVO
+           IF WSS-FS-ARCHIVO-NOEXISTE
+             DISPLAY 'EL CATALOGO ESTA VACIO'
+           ELSE
+             IF NOT WSS-FS-ARCHIVO-OK
+               DISPLAY 'ERROR DE ARCHIVO'
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+             ELSE
+               PERFORM 221000-MOSTRAR-ENCABEZADO
+               PERFORM 222000-LEER-Y-MOSTRAR
+                              UNTIL WSS-FS-ARCHIVO-EOF
+               CLOSE ARCHIVO
+             END-IF
+           END-IF.
+
+
+       221000-MOSTRAR-ENCABEZADO.
+           DISPLAY '*----*------------------------------*----------*'
+                          '----*'
+           DISPLAY '|COD.|          DESCRIPCION          |  PRECIO  |'
+                          'TIPO|'
+           DISPLAY '*----*------------------------------*----------*'
+                          '----*'.
+
+
+       222000-LEER-Y-MOSTRAR.
+           READ ARCHIVO
+           EVALUATE TRUE
+             WHEN WSS-FS-ARCHIVO-OK
+               ADD 1 TO WS-CANT-LEIDOS
+               DISPLAY '|' CAT-CODIGO ' |' CAT-DESCRIP '|'
+                            CAT-PRECIO '|' CAT-TIPO '|'
+             WHEN WSS-FS-ARCHIVO-EOF
+               CONTINUE
+             WHEN OTHER
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+           END-EVALUATE.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN.
+
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   MANTENIMIENTO CATALOGO DE SERVICIOS'
+           DISPLAY 'Programme: CATALOGOSERVICIOS'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
+
+
+       390000-GRABAR-BITACORA.
+           MOVE 'CATALOGOSERVICIOS' TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS      TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS    TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ARCHIVO      TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
