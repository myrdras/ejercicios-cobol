@@ -0,0 +1,20 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Purpose:     Shared record layout for the service/product code
+      *              catalog (SERVCAT.DAT), COPYd into the FD of
+      *              CatalogoServicios.cbl and of every program that
+      *              looks a code up (Serie 6 PROG01/PROG03, Serie 1
+      *              PROG07). CAT-CODIGO holds either a 3-letter service
+      *              code ('AGU', 'LUZ', ...) or a 2-digit product code
+      *              left-justified with a trailing space ('40 ', ...).
+      *              CAT-TIPO distingue a cual de los dos dominios
+      *              pertenece cada entrada, para que la carga de
+      *              catalogo de cada programa filtre solo lo suyo.
+      *****************************************************************
+       01 REG-SERVICIOS-CAT.
+         05 CAT-CODIGO                 PIC X(03).
+         05 CAT-DESCRIP                PIC X(30).
+         05 CAT-PRECIO                 PIC S9(05)V99.
+         05 CAT-TIPO                   PIC X(01).
+             88 CAT-ES-SERVICIO                        VALUE 'S'.
+             88 CAT-ES-PRODUCTO                        VALUE 'P'.
