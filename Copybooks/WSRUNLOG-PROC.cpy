@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Purpose:     Appends one line to the shared run log (..\
+      *              RUNLOG.DAT) from whichever paragraph PERFORMs
+      *              this copy. Needs COPY WSRUNLOG-WS. in
+      *              WORKING-STORAGE and the SELECT RUNLOG / FD RUNLOG
+      *              declared in the program. Takes its own date, hora
+      *              y operador, asi que no depende de que el programa
+      *              ya tenga cargado WSHDR-WS.
+      *****************************************************************
+           ACCEPT WS-RUNLOG-OPERADOR FROM ENVIRONMENT 'USER'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUNLOG-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUNLOG-HORA
+           OPEN EXTEND RUNLOG
+           IF NOT WSS-FS-RUNLOG-OK
+             DISPLAY 'ERROR DE ARCHIVO DE BITACORA'
+           ELSE
+             MOVE SPACES TO WS-RUNLOG-LINEA
+             STRING WS-RUNLOG-FECHA ' ' WS-RUNLOG-HORA ' '
+                     WS-RUNLOG-PROGRAMA ' OPERADOR=' WS-RUNLOG-OPERADOR
+                     ' LEIDOS=' WS-RUNLOG-LEIDOS
+                     ' ESCRITOS=' WS-RUNLOG-ESCRITOS
+                     ' STATUS=' WS-RUNLOG-STATUS
+                     ' IDINI=' WS-RUNLOG-IDINI
+                     ' IDFIN=' WS-RUNLOG-IDFIN
+                     DELIMITED BY SIZE INTO WS-RUNLOG-LINEA
+             MOVE WS-RUNLOG-LINEA TO REG-RUNLOG
+             WRITE REG-RUNLOG
+             CLOSE RUNLOG
+           END-IF.
