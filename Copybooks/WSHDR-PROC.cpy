@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Purpose:     Shared report-header lines (run date/time and
+      *              operator id), COPYd into every 310000-TITULOS
+      *              right after the Programme: line. Needs
+      *              COPY WSHDR-WS. in WORKING-STORAGE.
+      *****************************************************************
+           ACCEPT WS-HDR-OPERADOR FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HDR-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-HDR-HORA
+           DISPLAY 'Fecha:     ' WS-HDR-FECHA(7:2) '/'
+                   WS-HDR-FECHA(5:2) '/' WS-HDR-FECHA(1:4)
+                   '  Hora: ' WS-HDR-HORA(1:2) ':'
+                   WS-HDR-HORA(3:2) ':' WS-HDR-HORA(5:2)
+           DISPLAY 'Operador:  ' WS-HDR-OPERADOR
