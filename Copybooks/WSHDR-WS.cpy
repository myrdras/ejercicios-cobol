@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Purpose:     WORKING-STORAGE fields for the shared report
+      *              header (run date/time and operator id). Bring in
+      *              with COPY WSHDR-WS. once per program, then use
+      *              COPY WSHDR-PROC. inside 310000-TITULOS.
+      *****************************************************************
+       01 WS-HDR-OPERADOR              PIC X(20).
+       01 WS-HDR-FECHA                 PIC 9(08).
+       01 WS-HDR-HORA                  PIC 9(08).
