@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Purpose:     Standard FILE STATUS switch layout, shared by
+      *              every program that opens a file. Bring in with:
+      *                COPY WSFS REPLACING ==:TAG:== BY ==ARCHIVO==.
+      *              inside a 01 SWITCHES group, where ARCHIVO is the
+      *              same suffix used on the SELECT's
+      *              FILE STATUS IS WSS-FS-ARCHIVO clause.
+      *****************************************************************
+           05 WSS-FS-:TAG:                 PIC X(02).
+               88 WSS-FS-:TAG:-OK                          VALUE '00'.
+               88 WSS-FS-:TAG:-EOF                         VALUE '10'.
+               88 WSS-FS-:TAG:-NOEXISTE                    VALUE '35'.
