@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Purpose:     WORKING-STORAGE fields for the shared run-log
+      *              entry (records read/written and final status for
+      *              one batch run). Bring in with COPY WSRUNLOG-WS.
+      *              once per program, fill WS-RUNLOG-PROGRAMA/
+      *              -LEIDOS/-ESCRITOS/-STATUS, then
+      *              COPY WSRUNLOG-PROC. from a paragraph performed
+      *              out of 300000-FINAL. WS-RUNLOG-IDINI/-IDFIN are
+      *              optional: programs that stamp a sequential entry
+      *              id on the records they append (ver PROG01/PROG02
+      *              de la Serie 6) cargan ahi el primer y el ultimo id
+      *              grabados en la corrida, para poder rastrear un
+      *              registro hasta la sesion de carga que lo genero.
+      *              Los programas que no graban id dejan estos campos
+      *              en cero.
+      *****************************************************************
+       01 WS-RUNLOG-REG.
+           05 WS-RUNLOG-PROGRAMA        PIC X(18)  VALUE SPACES.
+           05 WS-RUNLOG-LEIDOS          PIC 9(08)  VALUE 0.
+           05 WS-RUNLOG-ESCRITOS        PIC 9(08)  VALUE 0.
+           05 WS-RUNLOG-STATUS          PIC X(02)  VALUE SPACES.
+           05 WS-RUNLOG-IDINI           PIC 9(08)  VALUE 0.
+           05 WS-RUNLOG-IDFIN           PIC 9(08)  VALUE 0.
+       01 WS-RUNLOG-OPERADOR              PIC X(20).
+       01 WS-RUNLOG-FECHA                 PIC 9(08).
+       01 WS-RUNLOG-HORA                  PIC 9(08).
+       01 WS-RUNLOG-LINEA                PIC X(150).
+       01 WSS-FS-RUNLOG                  PIC X(02).
+           88 WSS-FS-RUNLOG-OK                          VALUE '00'.
