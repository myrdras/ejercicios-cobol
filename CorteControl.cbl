@@ -1,88 +1,210 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        01 DE JUNIO 2019.
+      * Purpose:     CORTE DE CONTROL POR CUENTA Y POR TARJETA
+      * Tectonics:   cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+           PROGRAM-ID.  CORTECONTROL.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO            ASSIGN TO DISK '..\CORTE.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ARCHIVO.
+
+           SELECT REPORTE            ASSIGN TO DISK '..\CORTE.REP'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-REPORTE.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
        DATA DIVISION.
+
        FILE SECTION.
+       FD ARCHIVO.
+       01 REG-ARCHIVO.
+         05 CUENTA                    PIC 9(08).
+         05 TARJETA                   PIC 9(16).
+         05 IMPORTE                   PIC S9(07)V99.
+
+       FD REPORTE.
+       01 REG-REPORTE                 PIC X(80).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+
        WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
 
-       100000-COMIENZO.
-           OPEN ARCHIVO.
-           IF FILE-STATUS = 00
-               NEXT SENTENCE
-           ELSE
-               DISPLAY "ERROR OPEN"
-               PERFORM 999999-FIN
-           END-IF.
+       01 SWITCHES.
+           05 WSS-FS-ARCHIVO           PIC X(02).
+               88 WSS-FS-ARCHIVO-OK                     VALUE '00'.
+               88 WSS-FS-ARCHIVO-EOF                    VALUE '10'.
 
-           READ ARCHIVO.
+           05 WSS-FS-REPORTE           PIC X(02).
+               88 WSS-FS-REPORTE-OK                     VALUE '00'.
 
-           IF FILE-STATUS = 00
-               MOVE CUENTA TO CUENTA-ANT
-               MOVE TARJETA TO TARJETA-ANT
-               MOVE IMPORTE TO TOT-CUENTA-ANT
-               MOVE IMPORTE TO TOT-TARJETA-ANT
-           ELSE
-               IF FILE-STATUS = 10
-                   DISPLAY "ARCHIVO VACIO"
-                   PERFORM 999999-FIN
-               ELSE
-                   DISPLAY "ERROR LECTURA"
-                   PERFORM 999999-FIN
-               END-IF
-           END-IF.
-           PERFORM 200000-PROCESO.
-           PERFORM 999999-FIN.
+       01 WS-CANT-LEIDOS                PIC 9(05) VALUE 0.
+       01 WS-CANT-ESCRITOS              PIC 9(05) VALUE 0.
+       COPY WSRUNLOG-WS.
 
+       01 ANTERIORES.
+         05 CUENTA-ANT                PIC 9(08).
+         05 TARJETA-ANT               PIC 9(16).
 
+       01 TOTALES.
+         05 TOT-CUENTA-ANT            PIC S9(09)V99.
+         05 TOT-TARJETA-ANT           PIC S9(09)V99.
 
+       01 RUN-TOTALES.
+         05 RUN-TOTAL-IMPORTE         PIC S9(11)V99.
+         05 WSA-CANT-CORTES-CUENTA    PIC 9(05).
+         05 WSA-CANT-CORTES-TARJETA   PIC 9(05).
 
-       999999-FIN.
-           STOP RUN.
+       01 WS-LINEA-REPORTE            PIC X(80).
 
-       200000-PROCESO.
-           PERFORM 300000-LEER UNTIL FILE-STATUS = 10.
-           PERFORM 500000-TOTALES.
 
-       300000-LEER.
-           READ ARCHIVO.
+       PROCEDURE DIVISION.
 
-           IF FILE-STATUS = 00
-               NEXT SENTENCE
-           ELSE
-               DISPLAY "ERROR LECTURA"
-               MOVE 10 TO FILE-STATUS
-           END-IF.
+       000000-CONTROL.
+           PERFORM 100000-COMIENZO
+           PERFORM 200000-PROCESO
+           PERFORM 999999-FIN.
 
-           IF CUENTA = CUANTA-ANT
-               COMPUTE TOT-CUENTA-ANT = TOT-CUENTA-ANT + IMPORTE
-           ELSE
-               PERFORM 400000-CORTE-CUENTA
-           END-IF.
+       100000-COMIENZO.
+           INITIALIZE SWITCHES
+                      ANTERIORES
+                      TOTALES
+                      RUN-TOTALES
+
+           OPEN INPUT ARCHIVO
+           IF NOT WSS-FS-ARCHIVO-OK
+               DISPLAY 'ERROR OPEN'
+               DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+               PERFORM 999999-FIN
+           END-IF
+
+           OPEN OUTPUT REPORTE
+           IF NOT WSS-FS-REPORTE-OK
+               DISPLAY 'ERROR OPEN REPORTE'
+               DISPLAY 'FILE STATUS ' WSS-FS-REPORTE
+               PERFORM 999999-FIN
+           END-IF
+
+           READ ARCHIVO
+           EVALUATE TRUE
+               WHEN WSS-FS-ARCHIVO-OK
+                   ADD 1 TO WS-CANT-LEIDOS
+                   MOVE CUENTA TO CUENTA-ANT
+                   MOVE TARJETA TO TARJETA-ANT
+                   MOVE IMPORTE TO TOT-CUENTA-ANT
+                   MOVE IMPORTE TO TOT-TARJETA-ANT
+                   ADD IMPORTE TO RUN-TOTAL-IMPORTE
+               WHEN WSS-FS-ARCHIVO-EOF
+                   DISPLAY 'ARCHIVO VACIO'
+                   PERFORM 999999-FIN
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA'
+                   DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+                   PERFORM 999999-FIN
+           END-EVALUATE.
 
-           IF TARJETA = TARJETA-ANT
-               COMPUTE TOT-CUENTA-ANT = TOT-CUENTA-ANT + IMPORTE
+       200000-PROCESO.
+           PERFORM 300000-LEER UNTIL WSS-FS-ARCHIVO-EOF
+           PERFORM 500000-TOTALES.
+
+       300000-LEER.
+           READ ARCHIVO
+           IF WSS-FS-ARCHIVO-OK
+               ADD 1 TO WS-CANT-LEIDOS
+               ADD IMPORTE TO RUN-TOTAL-IMPORTE
+               IF CUENTA = CUENTA-ANT
+                   COMPUTE TOT-CUENTA-ANT = TOT-CUENTA-ANT + IMPORTE
+               ELSE
+                   PERFORM 400000-CORTE-CUENTA
+               END-IF
+               IF TARJETA = TARJETA-ANT
+                   COMPUTE TOT-TARJETA-ANT = TOT-TARJETA-ANT + IMPORTE
+               ELSE
+                   PERFORM 450000-CORTE-TARJETA
+               END-IF
            ELSE
-               PERFORM 450000-CORTE-TARJETA
+               IF NOT WSS-FS-ARCHIVO-EOF
+                   DISPLAY 'ERROR LECTURA'
+                   DISPLAY 'FILE STATUS ' WSS-FS-ARCHIVO
+               END-IF
            END-IF.
 
        400000-CORTE-CUENTA.
-           PRINT TOT-TARJETA-ANT.
-           PRINT TOT-CUENTA-ANT.
-           MOVE CUENTA TO CUENTA-ANT.
-           MOVE TARJETA TO TARJETA-ANT.
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING 'CUENTA: ' CUENTA-ANT ' TOTAL: ' TOT-CUENTA-ANT
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM 460000-ESCRIBIR-LINEA
+           ADD 1 TO WSA-CANT-CORTES-CUENTA
+           MOVE CUENTA TO CUENTA-ANT
            MOVE IMPORTE TO TOT-CUENTA-ANT.
 
        450000-CORTE-TARJETA.
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING 'TARJETA: ' TARJETA-ANT ' TOTAL: ' TOT-TARJETA-ANT
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM 460000-ESCRIBIR-LINEA
+           ADD 1 TO WSA-CANT-CORTES-TARJETA
+           MOVE TARJETA TO TARJETA-ANT
+           MOVE IMPORTE TO TOT-TARJETA-ANT.
+
+       460000-ESCRIBIR-LINEA.
+           MOVE WS-LINEA-REPORTE TO REG-REPORTE
+           WRITE REG-REPORTE
+           ADD 1 TO WS-CANT-ESCRITOS
+           DISPLAY WS-LINEA-REPORTE.
 
        500000-TOTALES.
-           PRINT TOT-TARJETA-ANT.
-           PRINT TOT-CUENTA-ANT.
+           PERFORM 400000-CORTE-CUENTA
+           PERFORM 450000-CORTE-TARJETA
+           MOVE '***********************************************'
+                                              TO WS-LINEA-REPORTE
+           PERFORM 460000-ESCRIBIR-LINEA
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING 'CANTIDAD DE CORTES DE CUENTA  = '
+                   WSA-CANT-CORTES-CUENTA
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM 460000-ESCRIBIR-LINEA
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING 'CANTIDAD DE CORTES DE TARJETA = '
+                   WSA-CANT-CORTES-TARJETA
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM 460000-ESCRIBIR-LINEA
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING 'TOTAL GENERAL DEL RUN         = '
+                   RUN-TOTAL-IMPORTE
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           PERFORM 460000-ESCRIBIR-LINEA
+           MOVE '***********************************************'
+                                              TO WS-LINEA-REPORTE
+           PERFORM 460000-ESCRIBIR-LINEA.
+
+       999999-FIN.
+           CLOSE ARCHIVO.
+           CLOSE REPORTE.
+           PERFORM 390000-GRABAR-BITACORA.
+           STOP RUN.
+
+       390000-GRABAR-BITACORA.
+           MOVE 'CORTECONTROL'    TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-LEIDOS    TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS  TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-ARCHIVO    TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CORTECONTROL.
