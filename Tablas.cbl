@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. TABLAS.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -22,6 +22,12 @@
                88 SEPTIMO              VALUE "DOMINGO".
       * ESTA TABLA OCUPA 70 BYTES
 
+       01 WS-FECHA-AAAAMMDD    PIC 9(08).
+       01 WS-FECHA-INTEGER     PIC 9(08).
+       01 WS-DIA-SEMANA        PIC 9(02).
+       01 WS-ES-FIN-DE-SEMANA  PIC X VALUE 'N'.
+           88 WS-FIN-DE-SEMANA               VALUE 'S'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 7
@@ -35,7 +41,29 @@
                WHEN 7 MOVE "DOMINGO" TO DATOS(WS-INDICE)
                END-EVALUATE
             END-PERFORM
-            DISPLAY SEMANA.
+            DISPLAY SEMANA
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-AAAAMMDD
+            COMPUTE WS-FECHA-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(WS-FECHA-AAAAMMDD)
+            COMPUTE WS-DIA-SEMANA =
+                       FUNCTION MOD(WS-FECHA-INTEGER - 1, 7) + 1
+            PERFORM 100000-BUSCAR-DIA
+            DISPLAY "HOY ES: " R-DATOS
+            IF WS-FIN-DE-SEMANA
+               DISPLAY "ES FIN DE SEMANA"
+            ELSE
+               DISPLAY "NO ES FIN DE SEMANA"
+            END-IF
+
             STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       100000-BUSCAR-DIA.
+            MOVE DATOS(WS-DIA-SEMANA) TO R-DATOS
+            IF SEXTO OR SEPTIMO
+               MOVE 'S' TO WS-ES-FIN-DE-SEMANA
+            ELSE
+               MOVE 'N' TO WS-ES-FIN-DE-SEMANA
+            END-IF.
+
+       END PROGRAM TABLAS.
