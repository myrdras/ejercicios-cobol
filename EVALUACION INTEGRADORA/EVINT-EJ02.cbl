@@ -15,24 +15,48 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARCHIVO-MONTOS     ASSIGN TO DISK '..\MONTOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-MONTOS.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD ARCHIVO-MONTOS.
+       01 REG-MONTOS                  PIC 9(09)V99.
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
 
        WORKING-STORAGE SECTION.
 
-       01 VECTOR           OCCURS 99 TIMES.
-          05 WSV-NUM              PIC 9(05).
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==MONTOS==.
+
+       COPY WSRUNLOG-WS.
+
+       01 VECTOR           OCCURS 9999 TIMES.
+          05 WSV-NUM              PIC 9(09)V99.
 
        01 INDICES.
-          05 WSI-I                PIC 9(02).
-          05 WSI-J                PIC 9(02).
-          05 WSI-AUX              PIC 9(02).
+          05 WSI-I                PIC 9(04).
 
        01 VARIABLES.
-          05 WSV-CANT             PIC 9(02).
-          05 WSV-AUX              PIC 9(05).
+          05 WSV-CANT             PIC 9(04).
+
+       01 WS-MODO                 PIC X VALUE 'T'.
+           88 WS-MODO-ARCHIVO                            VALUE 'A'.
+           88 WS-MODO-TECLADO                             VALUE 'T'.
+
+       01 WS-ORDEN                PIC X VALUE 'A'.
+           88 WS-ORDEN-ASCENDENTE                         VALUE 'A'.
+           88 WS-ORDEN-DESCENDENTE                        VALUE 'D'.
+
+       COPY WSHDR-WS.
 
 
        PROCEDURE DIVISION.
@@ -46,16 +70,58 @@
 
        100000-INICIO.
            INITIALIZE VARIABLES
-           DISPLAY 'CUANTOS NUMEROS DESEA INGRESAR?'
-           ACCEPT WSV-CANT.
+           DISPLAY 'CARGAR NUMEROS DESDE ARCHIVO (A) O TECLADO (T)?'
+           ACCEPT WS-MODO
+           DISPLAY 'ORDEN ASCENDENTE (A) O DESCENDENTE (D)?'
+           ACCEPT WS-ORDEN
+           IF WS-MODO-TECLADO
+             DISPLAY 'CUANTOS NUMEROS DESEA INGRESAR?'
+             ACCEPT WSV-CANT
+           END-IF.
 
 
        200000-PROCESO.
            PERFORM 210000-CARGAR
-           PERFORM 220000-ORDENAR-MENOR-A-MAYOR.
+           PERFORM 220000-ORDENAR.
 
 
        210000-CARGAR.
+           IF WS-MODO-ARCHIVO
+             PERFORM 215000-CARGAR-ARCHIVO
+           ELSE
+             PERFORM 216000-CARGAR-TECLADO
+           END-IF.
+
+
+       215000-CARGAR-ARCHIVO.
+           MOVE 0 TO WSV-CANT
+           OPEN INPUT ARCHIVO-MONTOS
+           IF NOT WSS-FS-MONTOS-OK
+             DISPLAY 'ERROR DE ARCHIVO DE MONTOS'
+             DISPLAY 'FILE STATUS ' WSS-FS-MONTOS
+             PERFORM 300000-FINAL
+             STOP RUN
+           END-IF
+           PERFORM 215100-LEER-MONTO
+           PERFORM UNTIL WSS-FS-MONTOS-EOF
+             IF WSV-CANT < 9999
+               ADD 1 TO WSV-CANT
+               MOVE REG-MONTOS TO WSV-NUM(WSV-CANT)
+             END-IF
+             PERFORM 215100-LEER-MONTO
+           END-PERFORM
+           CLOSE ARCHIVO-MONTOS.
+
+
+       215100-LEER-MONTO.
+           READ ARCHIVO-MONTOS
+           IF NOT WSS-FS-MONTOS-OK AND NOT WSS-FS-MONTOS-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-MONTOS
+             MOVE '10' TO WSS-FS-MONTOS
+           END-IF.
+
+
+       216000-CARGAR-TECLADO.
            MOVE 1 TO WSI-I
            PERFORM UNTIL WSI-I > WSV-CANT
               DISPLAY '**************************************'
@@ -66,25 +132,16 @@
            END-PERFORM.
 
 
-       220000-ORDENAR-MENOR-A-MAYOR.
-           SUBTRACT 1 FROM WSV-CANT
-           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I = WSV-CANT
-             PERFORM VARYING WSI-J FROM 1 BY 1 UNTIL WSI-J = WSV-CANT
-               MOVE WSI-J TO WSI-AUX
-               ADD 1 TO WSI-AUX
-               IF WSV-NUM(WSI-J) GREATER THAN WSV-NUM(WSI-AUX)
-                 MOVE WSV-NUM(WSI-J) TO WSV-AUX
-                 MOVE WSV-NUM(WSI-AUX) TO WSV-NUM(WSI-J)
-                 MOVE WSV-AUX TO WSV-NUM(WSI-AUX)
-               END-IF
-             END-PERFORM
-           END-PERFORM.
+       220000-ORDENAR.
+           CALL 'ORDENVECTOR' USING WSV-NUM WSV-CANT WS-ORDEN
+           END-CALL.
 
 
        300000-FINAL.
            PERFORM 310000-TITULOS
            PERFORM 320000-MOSTRAR-MAYOR
-           PERFORM 330000-ANALISIS.
+           PERFORM 330000-ANALISIS
+           PERFORM 390000-GRABAR-BITACORA.
 
 
        310000-TITULOS.
@@ -92,13 +149,28 @@
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 2 - EVALUACION INTEGRADORA'
            DISPLAY 'Programme: EVINT-EJ02'
+           COPY WSHDR-PROC.
            DISPLAY '**************************************'.
 
        320000-MOSTRAR-MAYOR.
-           ADD 1 TO WSV-CANT
-           DISPLAY 'NUMERO MAYOR: ' WSV-NUM(WSV-CANT).
+           IF WSV-CANT = 0
+             DISPLAY 'NO HAY DATOS CARGADOS'
+           ELSE
+             IF WS-ORDEN-ASCENDENTE
+               DISPLAY 'NUMERO MAYOR: ' WSV-NUM(WSV-CANT)
+             ELSE
+               DISPLAY 'NUMERO MAYOR: ' WSV-NUM(1)
+             END-IF
+           END-IF.
 
        330000-ANALISIS.
            DISPLAY 'AL ORDENAR EL VECTOR, EL NUMERO MAS GRANDE '
            'Y EL MAS CHICO QUEDAN EN EL INDICE MAS BAJO O EL MAS ALTO'
            'SEGUN SI ES DE MAYOR A MENOR O VICEVERSA.'.
+
+       390000-GRABAR-BITACORA.
+           MOVE 'EVINT-EJ02'   TO WS-RUNLOG-PROGRAMA
+           MOVE WSV-CANT       TO WS-RUNLOG-LEIDOS
+           MOVE 0              TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-MONTOS  TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
