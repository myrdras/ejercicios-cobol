@@ -0,0 +1,262 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:        08 DE AGOSTO 2026.
+      * Purpose:     EJERCICIO 3 - EVALUACION INTEGRADORA - ESTADO DE
+      *              CUENTA DE CLIENTES A PARTIR DE RESULT.DAT
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  EVINT-EJ03.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT             ASSIGN TO DISK '..\RESULT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RESULT.
+
+           SELECT CSVSAL             ASSIGN TO DISK '..\RESULT.CSV'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CSVSAL.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD RESULT.
+       01 REG-RESULT.
+         05 NRO-CLIENTE-R              PIC 9(7).
+         05 NYA-R                      PIC X(60).
+         05 SALDO-ANTERIOR             PIC 9(7)V99.
+         05 IMPORTE-R                  PIC 9(7)V99.
+         05 CANT-TR                    PIC 9(3).
+         05 CANT-COD-R                 PIC 9(2).
+         05 DETALLE-COD-R OCCURS 20 TIMES.
+           10 COD-SERVICIO-R           PIC X(3).
+           10 IMPORTE-COD-R            PIC 9(7)V99.
+
+       FD CSVSAL.
+       01 REG-CSVSAL                   PIC X(80).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==RESULT==.
+           COPY WSFS REPLACING ==:TAG:== BY ==CSVSAL==.
+
+       01 WS-CANT-ESCRITOS              PIC 9(05) VALUE 0.
+       COPY WSRUNLOG-WS.
+
+       01 WS-EXPORTAR-CSV              PIC X VALUE 'N'.
+           88 WS-EXPORTA-A-CSV                         VALUE 'S'.
+
+       01 WS-LINEA-CSV                 PIC X(80).
+
+       01 WS-SALIDA.
+         05 WS-NRO-CLIENTE              PIC Z(6)9.
+         05 FILLER                      PIC X       VALUE SPACE.
+         05 WS-NYA                      PIC X(30).
+         05 FILLER                      PIC X       VALUE SPACE.
+         05 WS-IMPORTE                  PIC Z(6)9,99.
+         05 FILLER                      PIC X       VALUE SPACE.
+         05 WS-CANT-TR                  PIC ZZ9.
+
+       01 WS-CONTROL-PAGINA.
+         05 WS-PAGINA                   PIC 9(04) VALUE 0.
+         05 WS-LINEAS-EN-PAGINA         PIC 9(04) VALUE 0.
+         05 WSC-LINEAS-POR-PAGINA       PIC 9(04) VALUE 20.
+
+       01 WS-CONTROL-TOTALES.
+         05 WS-CANT-CLIENTES            PIC 9(05).
+         05 WS-GRAN-TOTAL               PIC 9(09)V99.
+
+       01 INDICES.
+         05 WS-IND-COD                  PIC 9(02).
+
+       COPY WSHDR-WS.
+
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+                 PERFORM 100000-INICIO
+                 PERFORM 200000-PROCESO
+                 PERFORM 300000-FINAL.
+
+       100000-INICIO.
+           INITIALIZE SWITCHES
+                      WS-CONTROL-PAGINA
+                      WS-CONTROL-TOTALES
+
+           PERFORM 108000-PREGUNTAR-CSV
+           PERFORM 110000-ABRIR-RESULT
+           PERFORM 130000-PRIMER-LECTURA.
+
+
+       108000-PREGUNTAR-CSV.
+           DISPLAY 'EXPORTAR EL ESTADO DE CUENTA A RESULT.CSV (S/N): '
+           ACCEPT WS-EXPORTAR-CSV
+           IF WS-EXPORTA-A-CSV
+             OPEN OUTPUT CSVSAL
+             IF NOT WSS-FS-CSVSAL-OK
+               DISPLAY 'ERROR DE ARCHIVO DE SALIDA CSV'
+               DISPLAY 'FILE STATUS ' WSS-FS-CSVSAL
+               MOVE 'N' TO WS-EXPORTAR-CSV
+             ELSE
+               MOVE 'NRO_CLIENTE,NYA,SALDO_ANTERIOR,IMPORTE,CANT_TR'
+                 TO REG-CSVSAL
+               WRITE REG-CSVSAL
+             END-IF
+           END-IF.
+
+
+       110000-ABRIR-RESULT.
+           OPEN INPUT RESULT
+           IF NOT WSS-FS-RESULT-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
+             DISPLAY 'FILE STATUS ' WSS-FS-RESULT
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       130000-PRIMER-LECTURA.
+           PERFORM 131000-LEER-RESULT
+           IF WSS-FS-RESULT-EOF
+             DISPLAY 'ARCHIVO VACIO'
+             PERFORM 300000-FINAL
+           END-IF.
+
+
+       131000-LEER-RESULT.
+           READ RESULT
+              EVALUATE TRUE
+                 WHEN WSS-FS-RESULT-OK
+                      CONTINUE
+                 WHEN WSS-FS-RESULT-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS' WSS-FS-RESULT
+                      PERFORM 300000-FINAL.
+
+
+       200000-PROCESO.
+           PERFORM 211000-MOSTRAR-ENCABEZADO
+           PERFORM 210000-MOSTRAR UNTIL WSS-FS-RESULT-EOF
+           PERFORM 213000-MOSTRAR-PIE.
+
+
+       210000-MOSTRAR.
+           PERFORM 210100-CARGAR-SALIDA
+           IF WS-LINEAS-EN-PAGINA >= WSC-LINEAS-POR-PAGINA
+             PERFORM 211000-MOSTRAR-ENCABEZADO
+           END-IF
+           PERFORM 212000-MOSTRAR-CUERPO
+           PERFORM 212500-MOSTRAR-DETALLE-COD
+           IF WS-EXPORTA-A-CSV
+             PERFORM 212800-GRABAR-CSV
+           END-IF
+           ADD 1 TO WS-CANT-CLIENTES
+           ADD IMPORTE-R TO WS-GRAN-TOTAL
+           PERFORM 131000-LEER-RESULT.
+
+
+       212800-GRABAR-CSV.
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING NRO-CLIENTE-R DELIMITED BY SIZE
+                  ',' FUNCTION TRIM(NYA-R)(1:30) DELIMITED BY SIZE
+                  ',' SALDO-ANTERIOR DELIMITED BY SIZE
+                  ',' IMPORTE-R DELIMITED BY SIZE
+                  ',' CANT-TR DELIMITED BY SIZE
+                  INTO WS-LINEA-CSV
+               ON OVERFLOW
+                 DISPLAY 'ADVERTENCIA: FILA CSV DEL CLIENTE '
+                         NRO-CLIENTE-R ' TRUNCADA'
+           END-STRING
+           MOVE WS-LINEA-CSV TO REG-CSVSAL
+           WRITE REG-CSVSAL
+           ADD 1 TO WS-CANT-ESCRITOS.
+
+
+       210100-CARGAR-SALIDA.
+           MOVE NRO-CLIENTE-R TO WS-NRO-CLIENTE
+           MOVE NYA-R(1:30) TO WS-NYA
+           MOVE IMPORTE-R TO WS-IMPORTE
+           MOVE CANT-TR TO WS-CANT-TR.
+
+
+       211000-MOSTRAR-ENCABEZADO.
+           ADD 1 TO WS-PAGINA
+           MOVE 0 TO WS-LINEAS-EN-PAGINA
+           DISPLAY ' '
+           DISPLAY '*-------*------------------------------*'
+                            '----------*-----* PAGINA ' WS-PAGINA
+           DISPLAY '|CLIENTE|    NOMBRE Y APELLIDO        |'
+                            '  IMPORTE | TR. |'
+           DISPLAY '*-------*------------------------------*'
+                            '----------*-----*'.
+
+
+       212000-MOSTRAR-CUERPO.
+           DISPLAY '|' WS-NRO-CLIENTE '|' WS-NYA '|'
+                        WS-IMPORTE '|' WS-CANT-TR '|'
+           ADD 1 TO WS-LINEAS-EN-PAGINA.
+
+
+       212500-MOSTRAR-DETALLE-COD.
+           PERFORM VARYING WS-IND-COD FROM 1 BY 1
+                     UNTIL WS-IND-COD > CANT-COD-R
+             DISPLAY '         ' COD-SERVICIO-R(WS-IND-COD)
+                        ': $' IMPORTE-COD-R(WS-IND-COD)
+           END-PERFORM.
+
+
+       213000-MOSTRAR-PIE.
+           DISPLAY '*-------*------------------------------*'
+                            '----------*-----*'
+           DISPLAY '  CANTIDAD DE CLIENTES: ' WS-CANT-CLIENTES
+           DISPLAY '  TOTAL GENERAL: ' WS-GRAN-TOTAL.
+
+
+       300000-FINAL.
+           PERFORM 310000-TITULOS
+           PERFORM 330000-CERRAR-RESULT
+           IF WS-EXPORTA-A-CSV
+             CLOSE CSVSAL
+           END-IF
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN.
+
+       310000-TITULOS.
+           DISPLAY '**************************************'
+           DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
+           DISPLAY 'Purpose:   EJERCICIO 3 - ESTADO DE CUENTA'
+           DISPLAY 'Programme: EVINT-EJ03'
+           COPY WSHDR-PROC.
+           DISPLAY '**************************************'.
+
+
+       330000-CERRAR-RESULT.
+           CLOSE RESULT
+           IF NOT WSS-FS-RESULT-OK
+              DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
+            DISPLAY 'FILE STATUS ' WSS-FS-RESULT
+           END-IF.
+
+       390000-GRABAR-BITACORA.
+           MOVE 'EVINT-EJ03'    TO WS-RUNLOG-PROGRAMA
+           MOVE WS-CANT-CLIENTES TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-RESULT    TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
