@@ -27,6 +27,29 @@
            SELECT RESULT             ASSIGN TO DISK '..\RESULT.DAT'
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-RESULT.
+
+           SELECT RECHAZADAS         ASSIGN TO DISK
+                                       '..\TRANSAC-RECHAZADAS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RECHAZADAS.
+
+           SELECT RESULT-ANT         ASSIGN TO DISK '..\RESULT-ANT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RESULT-ANT.
+
+           SELECT RESULT-ORIG        ASSIGN TO DISK '..\RESULT.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS
+                                           WSS-FS-RESULT-ORIG.
+
+           SELECT CHECKPOINT         ASSIGN TO DISK
+                                       '..\EVINT-EJ01.CKP'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CHECKPOINT.
+
+           SELECT RUNLOG             ASSIGN TO DISK '..\RUNLOG.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RUNLOG.
        DATA DIVISION.
 
        FILE SECTION.
@@ -41,36 +64,98 @@
          05 NRO-CLIENTE-C              PIC 9(7).
          05 NYA-C                      PIC X(60).
          05 IMPORTE-C                  PIC 9(7)V99.
+         05 TELEFONO-C                 PIC X(15).
+         05 EMAIL-C                    PIC X(40).
+         05 DOMICILIO-C                PIC X(50).
 
        FD RESULT.
        01 REG-RESULT.
          05 NRO-CLIENTE-R              PIC 9(7).
          05 NYA-R                      PIC X(60).
+         05 SALDO-ANTERIOR             PIC 9(7)V99.
          05 IMPORTE-R                  PIC 9(7)V99.
          05 CANT-TR                    PIC 9(3).
+         05 CANT-COD-R                 PIC 9(2).
+         05 DETALLE-COD-R OCCURS 20 TIMES.
+           10 COD-SERVICIO-R           PIC X(3).
+           10 IMPORTE-COD-R            PIC 9(7)V99.
+
+       FD RESULT-ANT.
+       01 REG-RESULT-ANT.
+         05 NRO-CLIENTE-RA             PIC 9(7).
+         05 NYA-RA                     PIC X(60).
+         05 SALDO-ANTERIOR-RA          PIC 9(7)V99.
+         05 IMPORTE-RA                 PIC 9(7)V99.
+         05 CANT-TR-RA                 PIC 9(3).
+         05 CANT-COD-RA                PIC 9(2).
+         05 DETALLE-COD-RA OCCURS 20 TIMES.
+           10 COD-SERVICIO-RA          PIC X(3).
+           10 IMPORTE-COD-RA           PIC 9(7)V99.
+
+       FD RESULT-ORIG.
+       01 REG-RESULT-ORIG           PIC X(330).
+
+       FD RECHAZADAS.
+       01 REG-RECHAZADAS.
+         05 NRO-CLIENTE-RCH            PIC 9(7).
+         05 COD_SERVICIO-RCH           PIC X(3).
+         05 IMPORTE-RCH                PIC 9(7)V99.
+         05 MOTIVO-RCH                 PIC X(30).
+
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+         05 CKP-ULTIMO-CLIENTE         PIC 9(7).
+
+       FD RUNLOG.
+       01 REG-RUNLOG                  PIC X(150).
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
-           05 WSS-FS-TRANSAC           PIC X(02).
-               88 WSS-FS-TRANSAC-OK                     VALUE '00'.
-               88 WSS-FS-TRANSAC-EOF                    VALUE '10'.
-
-           05 WSS-FS-CLIENTES          PIC X(02).
-               88 WSS-FS-CLIENTES-OK                    VALUE '00'.
-               88 WSS-FS-CLIENTES-EOF                   VALUE '10'.
+           COPY WSFS REPLACING ==:TAG:== BY ==TRANSAC==.
+           COPY WSFS REPLACING ==:TAG:== BY ==CLIENTES==.
+           COPY WSFS REPLACING ==:TAG:== BY ==RESULT==.
+           COPY WSFS REPLACING ==:TAG:== BY ==RECHAZADAS==.
+           COPY WSFS REPLACING ==:TAG:== BY ==RESULT-ANT==.
+           COPY WSFS REPLACING ==:TAG:== BY ==RESULT-ORIG==.
+           COPY WSFS REPLACING ==:TAG:== BY ==CHECKPOINT==.
 
-           05 WSS-FS-RESULT            PIC X(02).
-               88 WSS-FS-RESULT-OK                      VALUE '00'.
-               88 WSS-FS-RESULT-EOF                     VALUE '10'.
+       01 WS-CANT-ESCRITOS              PIC 9(05) VALUE 0.
+       COPY WSRUNLOG-WS.
 
        01 AUXILIARES.
          05 WS-AUX-NROC                PIC 9(7).
+         05 WS-IND-SALDO                PIC 9(5).
+         05 WS-CANT-SALDOS-ANT          PIC 9(5).
+         05 WS-PROCESO-COMPLETO         PIC X VALUE 'N'.
+         05 WS-RETURN-CODE              PIC 9(02) VALUE 0.
+         05 WS-IND-DETALLE-COD          PIC 9(02).
+         05 WS-ENCONTRO-COD             PIC X VALUE 'N'.
+             88 WS-SE-ENCONTRO-COD                    VALUE 'S'.
+
+       01 WS-CHECKPOINT-INFO.
+         05 WS-CLIENTE-CHECKPOINT       PIC 9(7) VALUE 0.
+         05 WS-HAY-CHECKPOINT           PIC X VALUE 'N'.
+             88 WS-CHECKPOINT-EXISTE               VALUE 'S'.
+         05 WSA-CANT-DESDE-CKP          PIC 9(4) VALUE 0.
+         05 WSC-INTERVALO-CKP           PIC 9(4) VALUE 1000.
+
+       01 WS-VERIFICACION-ORDEN.
+         05 WS-ORDEN-ANT-T             PIC 9(7) VALUE 0.
+         05 WS-ORDEN-ANT-C             PIC 9(7) VALUE 0.
+
+       01 TABLA-SALDOS-ANTERIORES.
+         05 TS-ENTRY OCCURS 5000 TIMES.
+           10 TS-NRO-CLIENTE            PIC 9(7).
+           10 TS-SALDO                  PIC 9(7)V99.
 
        01 ACUMULADORES.
            05 WSA-CANT-MOV-C           PIC 9(3).
            05 WSA-CANT-C-LEIDOS        PIC 9(3).
            05 WSA-CANT-C-NOMOV         PIC 9(3).
+           05 WSA-CANT-RECHAZADAS      PIC 9(5).
+
+       COPY WSHDR-WS.
 
 
 
@@ -79,6 +164,7 @@
        000000-CONTROL.
                  PERFORM 100000-INICIO
                  PERFORM 200000-PROCESO UNTIL WSS-FS-CLIENTES-EOF
+                 MOVE 'S' TO WS-PROCESO-COMPLETO
                  PERFORM 300000-FINAL.
 
        100000-INICIO.
@@ -86,18 +172,110 @@
                       ACUMULADORES
                       AUXILIARES
 
+           PERFORM 105000-CARGAR-CHECKPOINT
+           PERFORM 106000-VERIFICAR-ORDEN-ENTRADA
            PERFORM 110000-ABRIR-TRANSAC
            PERFORM 120000-ABRIR-CLIENTES
+           PERFORM 125000-SNAPSHOT-RESULT-ANTERIOR
+           PERFORM 126000-CARGAR-SALDOS-ANTERIORES
            PERFORM 130000-ABRIR-RESULT
+           PERFORM 135000-ABRIR-RECHAZADAS
            PERFORM 140000-PRIMER-LECTURA
            PERFORM 150000-SEGUNDA-LECTURA.
 
 
+       105000-CARGAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF WSS-FS-CHECKPOINT-NOEXISTE
+             CONTINUE
+           ELSE
+             IF NOT WSS-FS-CHECKPOINT-OK
+               DISPLAY 'ERROR DE ARCHIVO DE CHECKPOINT'
+               DISPLAY 'FILE STATUS ' WSS-FS-CHECKPOINT
+             ELSE
+               READ CHECKPOINT
+               IF WSS-FS-CHECKPOINT-OK
+                 MOVE CKP-ULTIMO-CLIENTE TO WS-CLIENTE-CHECKPOINT
+                 MOVE 'S' TO WS-HAY-CHECKPOINT
+                 DISPLAY 'REINICIANDO DESDE CLIENTE '
+                                            WS-CLIENTE-CHECKPOINT
+               END-IF
+             END-IF
+             CLOSE CHECKPOINT
+           END-IF.
+
+
+       106000-VERIFICAR-ORDEN-ENTRADA.
+           PERFORM 106100-VERIFICAR-ORDEN-TRANSAC
+           PERFORM 106200-VERIFICAR-ORDEN-CLIENTES.
+
+       106100-VERIFICAR-ORDEN-TRANSAC.
+           MOVE 0 TO WS-ORDEN-ANT-T
+           OPEN INPUT TRANSAC
+           IF NOT WSS-FS-TRANSAC-OK
+             DISPLAY 'ERROR DE ARCHIVO DE TRANSACCIONES'
+             DISPLAY 'FILE STATUS ' WSS-FS-TRANSAC
+             MOVE 8 TO WS-RETURN-CODE
+             PERFORM 300000-FINAL
+           END-IF
+           PERFORM 106110-LEER-TRANSAC-ORDEN
+           PERFORM UNTIL WSS-FS-TRANSAC-EOF
+             IF NRO-CLIENTE-T < WS-ORDEN-ANT-T
+               DISPLAY 'ERROR: TRANSAC.DAT NO ESTA ORDENADO POR '
+                                                      'NRO. DE CLIENTE'
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 300000-FINAL
+             END-IF
+             MOVE NRO-CLIENTE-T TO WS-ORDEN-ANT-T
+             PERFORM 106110-LEER-TRANSAC-ORDEN
+           END-PERFORM
+           CLOSE TRANSAC.
+
+       106110-LEER-TRANSAC-ORDEN.
+           READ TRANSAC
+           IF NOT WSS-FS-TRANSAC-OK AND NOT WSS-FS-TRANSAC-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-TRANSAC
+             MOVE 8 TO WS-RETURN-CODE
+             PERFORM 300000-FINAL
+           END-IF.
+
+       106200-VERIFICAR-ORDEN-CLIENTES.
+           MOVE 0 TO WS-ORDEN-ANT-C
+           OPEN INPUT CLIENTES
+           IF NOT WSS-FS-CLIENTES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+             DISPLAY 'FILE STATUS ' WSS-FS-CLIENTES
+             MOVE 8 TO WS-RETURN-CODE
+             PERFORM 300000-FINAL
+           END-IF
+           PERFORM 106210-LEER-CLIENTES-ORDEN
+           PERFORM UNTIL WSS-FS-CLIENTES-EOF
+             IF NRO-CLIENTE-C < WS-ORDEN-ANT-C
+               DISPLAY 'ERROR: CLIENTES.DAT NO ESTA ORDENADO POR '
+                                                      'NRO. DE CLIENTE'
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 300000-FINAL
+             END-IF
+             MOVE NRO-CLIENTE-C TO WS-ORDEN-ANT-C
+             PERFORM 106210-LEER-CLIENTES-ORDEN
+           END-PERFORM
+           CLOSE CLIENTES.
+
+       106210-LEER-CLIENTES-ORDEN.
+           READ CLIENTES
+           IF NOT WSS-FS-CLIENTES-OK AND NOT WSS-FS-CLIENTES-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-CLIENTES
+             MOVE 8 TO WS-RETURN-CODE
+             PERFORM 300000-FINAL
+           END-IF.
+
+
        110000-ABRIR-TRANSAC.
            OPEN INPUT TRANSAC
            IF NOT WSS-FS-TRANSAC-OK
              DISPLAY 'ERROR DE ARCHIVO DE TRANSACCIONES'
              DISPLAY 'FILE STATUS ' WSS-FS-TRANSAC
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
@@ -106,14 +284,110 @@
            IF NOT WSS-FS-CLIENTES-OK
              DISPLAY 'ERROR DE ARCHIVO DE RESULT'
              DISPLAY 'FILE STATUS ' WSS-FS-RESULT
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
+       125000-SNAPSHOT-RESULT-ANTERIOR.
+      * RESULT-ANT ya no apunta al mismo archivo fisico que RESULT: se
+      * copia aqui, antes de que 130000-ABRIR-RESULT pueda truncarlo u
+      * abrirlo EXTEND, para que un restart desde checkpoint no termine
+      * leyendo en 126000 su propia salida parcial de esta corrida en
+      * lugar de los saldos reales del dia anterior. En un restart
+      * (WS-CHECKPOINT-EXISTE) no se repite la copia: la que ya quedo en
+      * RESULT-ANT.DAT al arrancar la corrida original sigue siendo la
+      * valida.
+           IF WS-CHECKPOINT-EXISTE
+             CONTINUE
+           ELSE
+             OPEN INPUT RESULT-ORIG
+             IF WSS-FS-RESULT-ORIG-NOEXISTE
+               CONTINUE
+             ELSE
+               IF NOT WSS-FS-RESULT-ORIG-OK
+                 DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS ANTERIORES'
+                 DISPLAY 'FILE STATUS ' WSS-FS-RESULT-ORIG
+               ELSE
+                 OPEN OUTPUT RESULT-ANT
+                 PERFORM 125100-LEER-RESULT-ORIG
+                 PERFORM UNTIL WSS-FS-RESULT-ORIG-EOF
+                   MOVE REG-RESULT-ORIG TO REG-RESULT-ANT
+                   WRITE REG-RESULT-ANT
+                   PERFORM 125100-LEER-RESULT-ORIG
+                 END-PERFORM
+                 CLOSE RESULT-ANT
+               END-IF
+               CLOSE RESULT-ORIG
+             END-IF
+           END-IF.
+
+       125100-LEER-RESULT-ORIG.
+           READ RESULT-ORIG
+           IF NOT WSS-FS-RESULT-ORIG-OK AND NOT WSS-FS-RESULT-ORIG-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-RESULT-ORIG
+             MOVE '10' TO WSS-FS-RESULT-ORIG
+           END-IF.
+
+       126000-CARGAR-SALDOS-ANTERIORES.
+           MOVE 0 TO WS-CANT-SALDOS-ANT
+           OPEN INPUT RESULT-ANT
+           IF WSS-FS-RESULT-ANT-NOEXISTE
+             CONTINUE
+           ELSE
+             IF NOT WSS-FS-RESULT-ANT-OK
+               DISPLAY 'ERROR DE ARCHIVO RESULT ANTERIOR'
+               DISPLAY 'FILE STATUS ' WSS-FS-RESULT-ANT
+             ELSE
+               PERFORM 127000-LEER-RESULT-ANT
+               PERFORM UNTIL WSS-FS-RESULT-ANT-EOF
+                 IF WS-CANT-SALDOS-ANT < 5000
+                   ADD 1 TO WS-CANT-SALDOS-ANT
+                   MOVE NRO-CLIENTE-RA TO
+                                 TS-NRO-CLIENTE(WS-CANT-SALDOS-ANT)
+                   MOVE IMPORTE-RA TO
+                                 TS-SALDO(WS-CANT-SALDOS-ANT)
+                 ELSE
+                   DISPLAY 'ADVERTENCIA: CLIENTE ' NRO-CLIENTE-RA
+                       ' SUPERA LOS 5000 SALDOS ANTERIORES, NO SE '
+                       'CARGA SU SALDO DEL DIA ANTERIOR'
+                 END-IF
+                 PERFORM 127000-LEER-RESULT-ANT
+               END-PERFORM
+             END-IF
+             CLOSE RESULT-ANT
+           END-IF.
+
+       127000-LEER-RESULT-ANT.
+           READ RESULT-ANT
+           IF NOT WSS-FS-RESULT-ANT-OK
+                   AND NOT WSS-FS-RESULT-ANT-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-RESULT-ANT
+             MOVE '10' TO WSS-FS-RESULT-ANT
+           END-IF.
+
        130000-ABRIR-RESULT.
-           OPEN OUTPUT RESULT
+           IF WS-CHECKPOINT-EXISTE
+             OPEN EXTEND RESULT
+           ELSE
+             OPEN OUTPUT RESULT
+           END-IF
            IF NOT WSS-FS-RESULT-OK
              DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
              DISPLAY 'FILE STATUS ' WSS-FS-RESULT
+             MOVE 8 TO WS-RETURN-CODE
+             PERFORM 300000-FINAL
+           END-IF.
+
+       135000-ABRIR-RECHAZADAS.
+           IF WS-CHECKPOINT-EXISTE
+             OPEN EXTEND RECHAZADAS
+           ELSE
+             OPEN OUTPUT RECHAZADAS
+           END-IF
+           IF NOT WSS-FS-RECHAZADAS-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RECHAZADAS'
+             DISPLAY 'FILE STATUS ' WSS-FS-RECHAZADAS
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
@@ -121,6 +395,7 @@
            PERFORM 131000-LEER-TRANSAC
            IF WSS-FS-TRANSAC-EOF
              DISPLAY 'ARCHIVO VACIO'
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
@@ -129,6 +404,7 @@
            IF WSS-FS-CLIENTES-EOF
              DISPLAY 'ERROR: ARCHIVO CLIENTES VACIO '
                              'PERO TRANSACCIONES NO'
+             MOVE 8 TO WS-RETURN-CODE
              PERFORM 300000-FINAL
            END-IF.
 
@@ -141,68 +417,159 @@
                CONTINUE
              WHEN OTHER
                DISPLAY 'FILE STATUS' WSS-FS-TRANSAC
+               MOVE 8 TO WS-RETURN-CODE
                PERFORM 300000-FINAL.
 
        132000-LEER-CLIENTES.
            READ CLIENTES
            EVALUATE TRUE
              WHEN WSS-FS-CLIENTES-OK
-               MOVE REG-CLIENTES TO REG-RESULT
+               INITIALIZE REG-RESULT
+               MOVE NRO-CLIENTE-C TO NRO-CLIENTE-R
+               MOVE NYA-C TO NYA-R
                MOVE 0 TO IMPORTE-R
                MOVE 0 TO CANT-TR
+               MOVE 0 TO CANT-COD-R
+               PERFORM 128000-BUSCAR-SALDO-ANTERIOR
                ADD 1 TO WSA-CANT-C-LEIDOS
                CONTINUE
              WHEN WSS-FS-CLIENTES-EOF
                CONTINUE
              WHEN OTHER
                DISPLAY 'FILE STATUS' WSS-FS-TRANSAC
+               MOVE 8 TO WS-RETURN-CODE
                PERFORM 300000-FINAL.
 
+       128000-BUSCAR-SALDO-ANTERIOR.
+           MOVE 0 TO SALDO-ANTERIOR
+           PERFORM VARYING WS-IND-SALDO FROM 1 BY 1
+                     UNTIL WS-IND-SALDO > WS-CANT-SALDOS-ANT
+             IF TS-NRO-CLIENTE(WS-IND-SALDO) = NRO-CLIENTE-C
+               MOVE TS-SALDO(WS-IND-SALDO) TO SALDO-ANTERIOR
+               MOVE WS-CANT-SALDOS-ANT TO WS-IND-SALDO
+             END-IF
+           END-PERFORM.
+
 
        200000-PROCESO.
            MOVE NRO-CLIENTE-C TO WS-AUX-NROC
-           IF NRO-CLIENTE-T EQUALS NRO-CLIENTE-C
-             PERFORM 210000-IGUAL-CLIENTE
-                       UNTIL NRO-CLIENTE-T > NRO-CLIENTE-C
-                                   OR WSS-FS-TRANSAC-EOF
-             MOVE WSA-CANT-MOV-C TO CANT-TR
+           IF WS-CHECKPOINT-EXISTE
+                   AND NRO-CLIENTE-C NOT > WS-CLIENTE-CHECKPOINT
+             PERFORM 206000-SALTAR-CLIENTE-YA-PROCESADO
            ELSE
-             ADD 1 TO WSA-CANT-C-NOMOV
+             PERFORM 205000-RECHAZAR-HUERFANAS
+                       UNTIL NRO-CLIENTE-T >= NRO-CLIENTE-C
+                                   OR WSS-FS-TRANSAC-EOF
+             IF NRO-CLIENTE-T EQUAL NRO-CLIENTE-C
+               PERFORM 210000-IGUAL-CLIENTE
+                         UNTIL NRO-CLIENTE-T > NRO-CLIENTE-C
+                                     OR WSS-FS-TRANSAC-EOF
+               MOVE WSA-CANT-MOV-C TO CANT-TR
+             ELSE
+               ADD 1 TO WSA-CANT-C-NOMOV
+             END-IF
+             ADD SALDO-ANTERIOR TO IMPORTE-R
+             WRITE REG-RESULT
+             ADD 1 TO WS-CANT-ESCRITOS
+             PERFORM 215000-ACTUALIZAR-CHECKPOINT
            END-IF
-           WRITE REG-RESULT
            PERFORM 132000-LEER-CLIENTES
            IF WS-AUX-NROC EQUAL NRO-CLIENTE-C
-               DISPLAY 'ERROR FATAL: DUPLICADO DE REGISTRO CLIENTE'
-               PERFORM 300000-FINAL
+               DISPLAY 'ADVERTENCIA: DUPLICADO DE REGISTRO CLIENTE '
+                                                        WS-AUX-NROC
+               DISPLAY 'SE CONSERVA EL PRIMER REGISTRO Y SE CONTINUA'
            END-IF
            IF WSS-FS-CLIENTES-EOF
                PERFORM 220000-CLIENTE-NO-EXISTE.
 
+       205000-RECHAZAR-HUERFANAS.
+           MOVE NRO-CLIENTE-T TO NRO-CLIENTE-RCH
+           MOVE COD_SERVICIO TO COD_SERVICIO-RCH
+           MOVE IMPORTE-T TO IMPORTE-RCH
+           MOVE 'CLIENTE INEXISTENTE' TO MOTIVO-RCH
+           WRITE REG-RECHAZADAS
+           ADD 1 TO WSA-CANT-RECHAZADAS
+           PERFORM 131000-LEER-TRANSAC.
+
+       206000-SALTAR-CLIENTE-YA-PROCESADO.
+           PERFORM 131000-LEER-TRANSAC
+                     UNTIL NRO-CLIENTE-T >= NRO-CLIENTE-C
+                                 OR WSS-FS-TRANSAC-EOF
+           IF NRO-CLIENTE-T EQUAL NRO-CLIENTE-C
+             PERFORM 131000-LEER-TRANSAC
+                       UNTIL NRO-CLIENTE-T > NRO-CLIENTE-C
+                                   OR WSS-FS-TRANSAC-EOF
+           END-IF.
+
        210000-IGUAL-CLIENTE.
            ADD 1 TO WSA-CANT-MOV-C
            ADD IMPORTE-T TO IMPORTE-R
+           PERFORM 211000-ACUMULAR-DETALLE-COD
            PERFORM 131000-LEER-TRANSAC.
 
+       211000-ACUMULAR-DETALLE-COD.
+           MOVE 'N' TO WS-ENCONTRO-COD
+           PERFORM VARYING WS-IND-DETALLE-COD FROM 1 BY 1
+                     UNTIL WS-IND-DETALLE-COD > CANT-COD-R
+             IF COD-SERVICIO-R(WS-IND-DETALLE-COD) = COD_SERVICIO
+               ADD IMPORTE-T TO IMPORTE-COD-R(WS-IND-DETALLE-COD)
+               MOVE 'S' TO WS-ENCONTRO-COD
+               MOVE CANT-COD-R TO WS-IND-DETALLE-COD
+             END-IF
+           END-PERFORM
+           IF NOT WS-SE-ENCONTRO-COD
+             IF CANT-COD-R < 20
+               ADD 1 TO CANT-COD-R
+               MOVE COD_SERVICIO TO COD-SERVICIO-R(CANT-COD-R)
+               MOVE IMPORTE-T TO IMPORTE-COD-R(CANT-COD-R)
+             ELSE
+               DISPLAY 'ADVERTENCIA: CLIENTE ' NRO-CLIENTE-R
+                       ' SUPERA LOS 20 CODIGOS DE SERVICIO '
+                       'DISTINTOS, SE ACUMULA EN EL ULTIMO DETALLE'
+               ADD IMPORTE-T TO IMPORTE-COD-R(20)
+             END-IF
+           END-IF.
+
+       215000-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WSA-CANT-DESDE-CKP
+           IF WSA-CANT-DESDE-CKP >= WSC-INTERVALO-CKP
+             PERFORM 216000-GRABAR-CHECKPOINT
+             MOVE 0 TO WSA-CANT-DESDE-CKP
+           END-IF.
+
+       216000-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE NRO-CLIENTE-C TO CKP-ULTIMO-CLIENTE
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+
        220000-CLIENTE-NO-EXISTE.
-           IF NRO-CLIENTE-T > WS-AUX-NROC
-               DISPLAY 'EROR FATAL ' NRO-CLIENTE-T ' !E AL ARCHIVO'
-                                                   ' CLIENTES'
-               PERFORM 300000-FINAL.
+           PERFORM 205000-RECHAZAR-HUERFANAS UNTIL WSS-FS-TRANSAC-EOF.
 
 
        300000-FINAL.
+           IF WS-PROCESO-COMPLETO = 'S'
+             PERFORM 217000-LIMPIAR-CHECKPOINT
+           END-IF
            PERFORM 310000-TITULOS
            PERFORM 320000-TOTALES-DE-CONTROL
            PERFORM 330000-CERRAR-TRANSAC
            PERFORM 340000-CERRAR-CLIENTES
            PERFORM 350000-CERRAR-RESULT
-           STOP RUN.
+           PERFORM 360000-CERRAR-RECHAZADAS
+           PERFORM 390000-GRABAR-BITACORA
+           STOP RUN RETURNING WS-RETURN-CODE.
+
+       217000-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
 
        310000-TITULOS.
            DISPLAY '***********************************************'
            DISPLAY 'Author:    SISTEMAS ACTIVOS S.R.L.'
            DISPLAY 'Purpose:   EJERCICIO 1 - EVALUACION INTEGRADORA'
            DISPLAY 'Programme: EVINT-EJ01'
+           COPY WSHDR-PROC.
            DISPLAY '***********************************************'.
 
        320000-TOTALES-DE-CONTROL.
@@ -211,6 +578,9 @@
            DISPLAY '***********************************************'
            DISPLAY 'CANTIDAD DE CLIENTES SIN MOVIMIENTOS = '
                                                     WSA-CANT-C-NOMOV
+           DISPLAY '***********************************************'
+           DISPLAY 'CANTIDAD DE TRANSACCIONES RECHAZADAS = '
+                                                 WSA-CANT-RECHAZADAS
            DISPLAY '***********************************************'.
 .
        330000-CERRAR-TRANSAC.
@@ -218,6 +588,7 @@
            IF NOT WSS-FS-TRANSAC-OK
               DISPLAY 'ERROR DE ARCHIVO TRANSACCIONES'
               DISPLAY 'FILE STATUS ' WSS-FS-TRANSAC
+              MOVE 8 TO WS-RETURN-CODE
            END-IF.
 
        340000-CERRAR-CLIENTES.
@@ -225,6 +596,7 @@
            IF NOT WSS-FS-CLIENTES-OK
               DISPLAY 'ERROR DE ARCHIVO CLIENTES'
               DISPLAY 'FILE STATUS ' WSS-FS-CLIENTES
+              MOVE 8 TO WS-RETURN-CODE
            END-IF.
 
        350000-CERRAR-RESULT.
@@ -232,4 +604,20 @@
            IF NOT WSS-FS-RESULT-OK
               DISPLAY 'ERROR DE ARCHIVO RESULTADOS'
               DISPLAY 'FILE STATUS ' WSS-FS-RESULT
+              MOVE 8 TO WS-RETURN-CODE
            END-IF.
+
+       360000-CERRAR-RECHAZADAS.
+           CLOSE RECHAZADAS
+           IF NOT WSS-FS-RECHAZADAS-OK
+              DISPLAY 'ERROR DE ARCHIVO RECHAZADAS'
+              DISPLAY 'FILE STATUS ' WSS-FS-RECHAZADAS
+              MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       390000-GRABAR-BITACORA.
+           MOVE 'EVINT-EJ01'       TO WS-RUNLOG-PROGRAMA
+           MOVE WSA-CANT-C-LEIDOS  TO WS-RUNLOG-LEIDOS
+           MOVE WS-CANT-ESCRITOS   TO WS-RUNLOG-ESCRITOS
+           MOVE WSS-FS-RESULT      TO WS-RUNLOG-STATUS
+           COPY WSRUNLOG-PROC.
