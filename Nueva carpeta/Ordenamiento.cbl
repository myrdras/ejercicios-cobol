@@ -13,6 +13,7 @@
        01 VECTOR.
            03 NUMERO OCCURS 10         PIC 9(02).
            03 PROMEDIO                 PIC 9(02)V99.
+           03 MEDIANA                  PIC 9(02)V99.
 
        01 CONSTANTES.
            03 WSC-10                   PIC 9(02) VALUE 10.
@@ -63,5 +64,22 @@
            300000-FINAL.
                PERFORM VARYING IND-NUM FROM 1 BY 1 UNTIL IND-NUM>WSC-10
                    DISPLAY NUMERO(IND-NUM)
-               END-PERFORM.
+               END-PERFORM
+               PERFORM 310000-CALCULAR-PROMEDIO
+               PERFORM 320000-CALCULAR-MEDIANA
+               DISPLAY 'PROMEDIO: ' PROMEDIO
+               DISPLAY 'MEDIANA: ' MEDIANA.
+
+           310000-CALCULAR-PROMEDIO.
+               MOVE 0 TO ACUM
+               PERFORM VARYING IND-NUM FROM 1 BY 1 UNTIL IND-NUM>WSC-10
+                   ADD NUMERO(IND-NUM) TO ACUM
+               END-PERFORM
+               COMPUTE PROMEDIO = ACUM / WSC-10.
+
+           320000-CALCULAR-MEDIANA.
+      *        El vector ya esta ordenado ascendentemente en este
+      *        punto: la mediana de 10 elementos es el promedio de
+      *        los dos valores centrales (posiciones 5 y 6).
+               COMPUTE MEDIANA = (NUMERO(5) + NUMERO(6)) / 2.
        END PROGRAM ORDENAMIENTO.
