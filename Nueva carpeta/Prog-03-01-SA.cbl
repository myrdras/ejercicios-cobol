@@ -15,12 +15,36 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ALUMNOS            ASSIGN TO DISK '..\ALUMNOS.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ALUMNOS.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD ALUMNOS.
+       01 REG-ALUMNO.
+         05 REG-NOMBRE                 PIC A(20).
+         05 REG-APELLIDO               PIC A(20).
+         05 REG-MATEMATICA             PIC 9(02).
+         05 REG-PROGRAMACION           PIC 9(02).
+         05 REG-INGLES                 PIC 9(02).
+         05 REG-METODOLOGIA            PIC 9(02).
+         05 REG-LITERATURA             PIC 9(02).
+         05 REG-FISICA                 PIC 9(02).
+         05 REG-QUIMICA                PIC 9(02).
+         05 REG-CONTABILIDAD           PIC 9(02).
+         05 REG-HISTORIA               PIC 9(02).
+         05 REG-BIOLOGIA               PIC 9(02).
+         05 REG-CONTADOR               PIC 9(01).
 
        WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           COPY WSFS REPLACING ==:TAG:== BY ==ALUMNOS==.
+
+       01 WS-CANT-ALUMNOS       PIC 9(03) VALUE 0.
+       01 WS-INICIO-INDICE      PIC 9(03) VALUE 1.
       ******************************************************************
       * 01 VARIABLES: VARIABLES QUE TOMARAN LA RESPUESTA DEL USUARIO   *
       *               SI DESEA SEGUIR OPERANDO O NO.                   *
@@ -37,6 +61,8 @@
           05 WSV-RESPUESTA        PIC 9(01).
           05 WSV-RESPUESTAMAT     PIC 9(01).
           05 WSV-RESPUESTANOTA    PIC 9(01).
+          05 WSV-RESPBUSQUEDA     PIC 9(01).
+          05 WSV-RESPNOMBRE       PIC A(20).
 
        01 CONSTANTES.
           05 WSC-0                PIC 9(01)       VALUE 0.
@@ -45,7 +71,7 @@
           05 WSC-10               PIC 9(02)       VALUE 10.
 
        01 INDICES.
-          05 WSI-I                PIC 9(01).
+          05 WSI-I                PIC 9(03).
           05 WSJ-J                PIC 9(01).
 
        01 WST-NOT-NOTA1     PIC 9(02)            VALUE 0.
@@ -67,9 +93,10 @@
              10 WST-MAT-HISTORIA     PIC 9(02).
              10 WST-MAT-BIOLOGIA     PIC 9(02).
              10 WSC-CONTADOR         PIC 9(01).
+             10 WST-MAT-PROMEDIO     PIC 9(02)V9(02).
 
        01 ACUMULADORES.
-          05 WSA-ACUMULADOR       PIC 9(02)V9(02).
+          05 WSA-ACUMULADOR       PIC 9(03)V9(02).
 
 
        PROCEDURE DIVISION.
@@ -93,7 +120,10 @@
            INITIALIZE VARIABLES
                       TABLA_ALUMNOS
 
-              PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 100
+           PERFORM 105000-CARGAR-ALUMNOS
+
+              PERFORM VARYING WSI-I FROM WS-INICIO-INDICE BY 1
+                                    UNTIL WSI-I > 100
 
                 ADD 0 TO WSC-CONTADOR(WSI-I)
 
@@ -243,6 +273,68 @@
                DISPLAY "NO HAY MAS ESPACIO PARA INGRESAR NUEVO ALUMNO"
            END-IF.
 
+
+       105000-CARGAR-ALUMNOS.
+      ******************************************************************
+      * CARGA LOS ALUMNOS GUARDADOS EN ALUMNOS.DAT (SI EXISTE) A LA    *
+      * TABLA_ALUMNOS, PARA QUE LO INGRESADO EN SESIONES ANTERIORES    *
+      * SIGA DISPONIBLE. WS-INICIO-INDICE QUEDA APUNTANDO AL PRIMER    *
+      * ESPACIO LIBRE PARA QUE EL ALTA DE NUEVOS ALUMNOS CONTINUE A    *
+      * PARTIR DE AHI SIN PISAR LO YA CARGADO.                         *
+      ******************************************************************
+           MOVE 0 TO WS-CANT-ALUMNOS
+           OPEN INPUT ALUMNOS
+           IF WSS-FS-ALUMNOS-NOEXISTE
+             DISPLAY 'NO HAY ALUMNOS GUARDADOS, SE INICIA TABLA VACIA'
+           ELSE
+             IF NOT WSS-FS-ALUMNOS-OK
+               DISPLAY 'ERROR DE ARCHIVO DE ALUMNOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+             ELSE
+               PERFORM 106000-LEER-ALUMNO
+               PERFORM UNTIL WSS-FS-ALUMNOS-EOF
+                 IF WS-CANT-ALUMNOS < 100
+                   ADD 1 TO WS-CANT-ALUMNOS
+                   MOVE REG-NOMBRE TO WST-ALU-NOMBRE(WS-CANT-ALUMNOS)
+                   MOVE REG-APELLIDO
+                                 TO WST-ALU-APELLIDO(WS-CANT-ALUMNOS)
+                   MOVE REG-MATEMATICA
+                                 TO WST-MAT-MATEMATICA(WS-CANT-ALUMNOS)
+                   MOVE REG-PROGRAMACION
+                               TO WST-MAT-PROGRAMACION(WS-CANT-ALUMNOS)
+                   MOVE REG-INGLES
+                                 TO WST-MAT-INGLES(WS-CANT-ALUMNOS)
+                   MOVE REG-METODOLOGIA
+                               TO WST-MAT-METODOLOGIA(WS-CANT-ALUMNOS)
+                   MOVE REG-LITERATURA
+                                 TO WST-MAT-LITERATURA(WS-CANT-ALUMNOS)
+                   MOVE REG-FISICA TO WST-MAT-FISICA(WS-CANT-ALUMNOS)
+                   MOVE REG-QUIMICA TO WST-MAT-QUIMICA(WS-CANT-ALUMNOS)
+                   MOVE REG-CONTABILIDAD
+                               TO WST-MAT-CONTABILIDAD(WS-CANT-ALUMNOS)
+                   MOVE REG-HISTORIA
+                                 TO WST-MAT-HISTORIA(WS-CANT-ALUMNOS)
+                   MOVE REG-BIOLOGIA
+                                 TO WST-MAT-BIOLOGIA(WS-CANT-ALUMNOS)
+                   MOVE REG-CONTADOR TO WSC-CONTADOR(WS-CANT-ALUMNOS)
+                   ADD 1 TO WST-ALU-INDICE(WS-CANT-ALUMNOS)
+                 END-IF
+                 PERFORM 106000-LEER-ALUMNO
+               END-PERFORM
+             END-IF
+             CLOSE ALUMNOS
+           END-IF
+           MOVE WS-CANT-ALUMNOS TO WS-INICIO-INDICE
+           ADD 1 TO WS-INICIO-INDICE.
+
+
+       106000-LEER-ALUMNO.
+           READ ALUMNOS
+           IF NOT WSS-FS-ALUMNOS-OK AND NOT WSS-FS-ALUMNOS-EOF
+             DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+           END-IF.
+
+
        200000-PROCESO.
 
       ******************************************************************
@@ -251,6 +343,29 @@
       * PROMEDIO GENERAL DEL ALUMNO.                                   *
       ******************************************************************
 
+           PERFORM VARYING WSI-I FROM 1 BY 1
+                                 UNTIL WST-ALU-INDICE(WSI-I) = 0
+             PERFORM 210000-CALCULAR-PROMEDIO
+           END-PERFORM.
+
+
+       210000-CALCULAR-PROMEDIO.
+           COMPUTE WSA-ACUMULADOR = WST-MAT-MATEMATICA(WSI-I) +
+                                     WST-MAT-PROGRAMACION(WSI-I) +
+                                     WST-MAT-INGLES(WSI-I) +
+                                     WST-MAT-METODOLOGIA(WSI-I) +
+                                     WST-MAT-LITERATURA(WSI-I) +
+                                     WST-MAT-FISICA(WSI-I) +
+                                     WST-MAT-QUIMICA(WSI-I) +
+                                     WST-MAT-CONTABILIDAD(WSI-I) +
+                                     WST-MAT-HISTORIA(WSI-I) +
+                                     WST-MAT-BIOLOGIA(WSI-I)
+           IF WSC-CONTADOR(WSI-I) > 0
+             COMPUTE WST-MAT-PROMEDIO(WSI-I) =
+                     WSA-ACUMULADOR / WSC-CONTADOR(WSI-I)
+           END-IF.
+
+
        300000-FINAL.
 
       *     DISPLAY '**************************************'
@@ -263,21 +378,35 @@
 
            DISPLAY '**************************************'
 
-           DISPLAY "INGRESE NRO DE ALUMNO."
+           DISPLAY "BUSCAR ALUMNO POR: 1-NRO DE TABLA  2-NOMBRE"
            DISPLAY "RESPUESTA: "
-           ACCEPT WSV-RESPALUMNO
+           ACCEPT WSV-RESPBUSQUEDA
+
+           IF WSV-RESPBUSQUEDA = 2
+               DISPLAY "INGRESE NOMBRE DEL ALUMNO."
+               DISPLAY "RESPUESTA: "
+               ACCEPT WSV-RESPNOMBRE
+           ELSE
+               DISPLAY "INGRESE NRO DE ALUMNO."
+               DISPLAY "RESPUESTA: "
+               ACCEPT WSV-RESPALUMNO
+           END-IF
 
       *****************************************************************
-      * EL USUARIO INGRESARA EL INDICE DEL ALUMNO Y SI ESTE EXISTE, SE
-      * MOSTRARA TODOS LOS DATOS DEL ALUMNO Y SUS MATERIAS, CON SUS
-      * PROMEDIOS Y EL PROMEDIO GENERAL (SI LA MATERIA TIENE UN 0,
-      * SIGNIFICA QUE NO SE LE ASIGNO LA MATERIA). SI NO EXISTE EL
-      * INDICE SE LE INFORMARA AL USUARIO QUE NO EXISTE EL ALUMNO.
+      * EL USUARIO INGRESARA EL INDICE DEL ALUMNO O SU NOMBRE Y SI ESTE
+      * EXISTE, SE MOSTRARA TODOS LOS DATOS DEL ALUMNO Y SUS MATERIAS,
+      * CON SUS PROMEDIOS Y EL PROMEDIO GENERAL (SI LA MATERIA TIENE UN
+      * 0, SIGNIFICA QUE NO SE LE ASIGNO LA MATERIA). SI NO EXISTE EL
+      * ALUMNO SE LE INFORMARA AL USUARIO.
       *****************************************************************
 
            PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL
                                              WST-ALU-INDICE(WSI-I) = 0
-              IF WSV-RESPALUMNO = WSI-I
+              IF (WSV-RESPBUSQUEDA = 2 AND
+                  FUNCTION TRIM(WST-ALU-NOMBRE(WSI-I)) =
+                  FUNCTION TRIM(WSV-RESPNOMBRE))
+                 OR
+                 (WSV-RESPBUSQUEDA NOT = 2 AND WSV-RESPALUMNO = WSI-I)
                  DISPLAY "ALUMNO: "
                          FUNCTION TRIM (WST-ALU-NOMBRE(WSI-I)) " "
                          FUNCTION TRIM (WST-ALU-APELLIDO(WSI-I))
@@ -340,6 +469,9 @@
                      DISPLAY "CONTABILIDAD: "WST-MAT-CONTABILIDAD(WSI-I)
                  END-IF
 
+                 DISPLAY " "
+                 DISPLAY "PROMEDIO GENERAL: " WST-MAT-PROMEDIO(WSI-I)
+
                  EXIT PERFORM
               END-IF
 
@@ -359,6 +491,43 @@
 
            END-PERFORM.
 
+           PERFORM 310000-GRABAR-ALUMNOS.
+
            DISPLAY "Gracias vuelva prontos!".
 
+
+       310000-GRABAR-ALUMNOS.
+      ******************************************************************
+      * GRABA EN ALUMNOS.DAT TODOS LOS ESPACIOS OCUPADOS DE LA         *
+      * TABLA_ALUMNOS (WST-ALU-INDICE NOT = 0), REEMPLAZANDO EL        *
+      * CONTENIDO ANTERIOR DEL ARCHIVO, PARA QUE LO INGRESADO EN ESTA  *
+      * SESION SIGA DISPONIBLE LA PROXIMA VEZ QUE SE EJECUTE EL        *
+      * PROGRAMA.                                                      *
+      ******************************************************************
+           OPEN OUTPUT ALUMNOS
+           PERFORM VARYING WSI-I FROM 1 BY 1 UNTIL WSI-I > 100
+             IF WST-ALU-INDICE(WSI-I) NOT = 0
+               MOVE WST-ALU-NOMBRE(WSI-I)       TO REG-NOMBRE
+               MOVE WST-ALU-APELLIDO(WSI-I)     TO REG-APELLIDO
+               MOVE WST-MAT-MATEMATICA(WSI-I)   TO REG-MATEMATICA
+               MOVE WST-MAT-PROGRAMACION(WSI-I) TO REG-PROGRAMACION
+               MOVE WST-MAT-INGLES(WSI-I)       TO REG-INGLES
+               MOVE WST-MAT-METODOLOGIA(WSI-I)  TO REG-METODOLOGIA
+               MOVE WST-MAT-LITERATURA(WSI-I)   TO REG-LITERATURA
+               MOVE WST-MAT-FISICA(WSI-I)       TO REG-FISICA
+               MOVE WST-MAT-QUIMICA(WSI-I)      TO REG-QUIMICA
+               MOVE WST-MAT-CONTABILIDAD(WSI-I) TO REG-CONTABILIDAD
+               MOVE WST-MAT-HISTORIA(WSI-I)     TO REG-HISTORIA
+               MOVE WST-MAT-BIOLOGIA(WSI-I)     TO REG-BIOLOGIA
+               MOVE WSC-CONTADOR(WSI-I)         TO REG-CONTADOR
+               WRITE REG-ALUMNO
+             END-IF
+           END-PERFORM
+           CLOSE ALUMNOS
+           IF NOT WSS-FS-ALUMNOS-OK
+             DISPLAY 'ERROR DE ARCHIVO DE ALUMNOS'
+             DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+           END-IF.
+
+
        END-RUN.
